@@ -0,0 +1,301 @@
+       identification division.
+       program-id. emp-bank-xref-maint.
+
+      *    Maintains the EMP-BANK-XREF-FILE that links an employee to
+      *    the bank customer who receives their payroll direct deposit
+      *    (read by payroll-processor.cob's APPLY-DIRECT-DEPOSIT and by
+      *    the banking side's deposit-posting batch jobs). Full CRUD --
+      *    add, update, view, delete, and list.
+
+       environment division.
+       input-output section.
+       file-control.
+       select EMP-BANK-XREF-FILE
+           assign to 'emp_bank_xref.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is XREF-EMP-ID
+           lock mode is automatic
+           file status is WS-XREF-STATUS.
+       select EMPLOYEE-FILE
+           assign to 'employees.dat'
+           organization is line sequential
+           file status is WS-EMP-STATUS.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+
+       data division.
+       file section.
+       fd EMP-BANK-XREF-FILE.
+       01 EMP-BANK-XREF-RECORD.
+          05 XREF-EMP-ID           pic 9(6).
+          05 XREF-CUST-ID          pic 9(6).
+          05 XREF-ACCOUNT-NUMBER   pic 9(10).
+          05 XREF-ROUTING-NUMBER   pic 9(9).
+
+       fd EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID               pic 9(6).
+          05 EMP-NAME             pic x(30).
+          05 EMP-HOURLY-RATE      pic 9(3)v99.
+          05 EMP-HOURS-WORKED     pic 9(3)v99.
+          05 EMP-YTD-GROSS        pic 9(7)v99.
+          05 EMP-PAY-PERIOD       pic x(6).
+          05 EMP-DEPARTMENT       pic x(10).
+          05 EMP-TYPE             pic x(1).
+          05 EMP-SALARY           pic 9(7)v99.
+          05 EMP-401K-PCT         pic 9v999.
+          05 EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 EMP-YTD-TAX          pic 9(7)v99.
+          05 EMP-YTD-401K         pic 9(7)v99.
+          05 EMP-YTD-HEALTH       pic 9(7)v99.
+          05 EMP-YTD-NET          pic 9(7)v99.
+          05 EMP-SHIFT            pic x(1).
+          05 EMP-SHIFT-DIFF       pic 9v99.
+          05 EMP-PTO-BALANCE      pic 9(3)v99.
+          05 EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 EMP-PAY-FREQUENCY    pic x(1).
+
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       working-storage section.
+       01 WS-XREF-STATUS           pic xx.
+       01 WS-EMP-STATUS            pic xx.
+       01 WS-CUSTOMER-STATUS       pic xx.
+       01 WS-USER-CHOICE           pic x.
+       01 WS-TARGET-EMP-ID         pic 9(6).
+       01 WS-NEW-CUST-ID           pic 9(6).
+       01 WS-NEW-ACCOUNT-NUMBER    pic 9(10).
+       01 WS-NEW-ROUTING-NUMBER    pic 9(9).
+       01 WS-EMP-FOUND-FLAG        pic x value 'N'.
+          88 EMPLOYEE-FOUND        value 'Y'.
+       01 WS-EMP-EOF-FLAG          pic x value 'N'.
+          88 EMP-EOF-REACHED       value 'Y'.
+       01 WS-EOF-FLAG              pic x value 'N'.
+          88 EOF-REACHED           value 'Y'.
+       01 WS-CUST-FOUND-FLAG       pic x value 'N'.
+          88 CUST-FOUND            value 'Y'.
+
+       procedure division.
+       MAIN-LOGIC.
+           perform until WS-USER-CHOICE = '6'
+               perform DISPLAY-MENU
+               accept WS-USER-CHOICE
+               evaluate WS-USER-CHOICE
+                   when '1' perform ADD-XREF thru ADD-XREF-DONE
+                   when '2' perform UPDATE-XREF thru UPDATE-XREF-DONE
+                   when '3' perform VIEW-XREF thru VIEW-XREF-DONE
+                   when '4' perform DELETE-XREF thru DELETE-XREF-DONE
+                   when '5' perform LIST-ALL-XREFS
+                   when '6' display "Goodbye!"
+                   when other display "Invalid choice."
+               end-evaluate
+           end-perform.
+           stop run.
+
+       DISPLAY-MENU.
+           display " ".
+           display "Employee <-> Bank Customer Cross-Reference".
+           display "1. Add Link".
+           display "2. Update Link".
+           display "3. View Link".
+           display "4. Delete Link".
+           display "5. List All Links".
+           display "6. Exit".
+           display "Enter choice: ".
+
+       ADD-XREF.
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           open i-o EMP-BANK-XREF-FILE.
+           if WS-XREF-STATUS not = '00'
+               open output EMP-BANK-XREF-FILE
+               close EMP-BANK-XREF-FILE
+               open i-o EMP-BANK-XREF-FILE
+           end-if.
+           move WS-TARGET-EMP-ID to XREF-EMP-ID.
+           read EMP-BANK-XREF-FILE
+               not invalid key
+                   display "A link already exists for that employee. "
+                       "Use Update instead."
+                   close EMP-BANK-XREF-FILE
+                   go to ADD-XREF-DONE
+           end-read.
+           perform VALIDATE-EMP-ID thru VALIDATE-EMP-ID-DONE.
+           if not EMPLOYEE-FOUND
+               display "Employee not found."
+               close EMP-BANK-XREF-FILE
+               go to ADD-XREF-DONE
+           end-if.
+           perform PROMPT-BANK-DETAILS.
+           if not CUST-FOUND
+               display "Bank customer not found. Aborting."
+               close EMP-BANK-XREF-FILE
+               go to ADD-XREF-DONE
+           end-if.
+           move WS-TARGET-EMP-ID to XREF-EMP-ID.
+           move WS-NEW-CUST-ID to XREF-CUST-ID.
+           move WS-NEW-ACCOUNT-NUMBER to XREF-ACCOUNT-NUMBER.
+           move WS-NEW-ROUTING-NUMBER to XREF-ROUTING-NUMBER.
+           write EMP-BANK-XREF-RECORD.
+           close EMP-BANK-XREF-FILE.
+           display "Link added.".
+       ADD-XREF-DONE.
+           continue.
+
+       UPDATE-XREF.
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           open i-o EMP-BANK-XREF-FILE.
+           if WS-XREF-STATUS not = '00'
+               display "Cross-reference file not found."
+               go to UPDATE-XREF-DONE
+           end-if.
+           move WS-TARGET-EMP-ID to XREF-EMP-ID.
+           read EMP-BANK-XREF-FILE
+               invalid key
+                   display "No link found for that employee."
+                   close EMP-BANK-XREF-FILE
+                   go to UPDATE-XREF-DONE
+           end-read.
+           perform PROMPT-BANK-DETAILS.
+           if not CUST-FOUND
+               display "Bank customer not found. Aborting."
+               close EMP-BANK-XREF-FILE
+               go to UPDATE-XREF-DONE
+           end-if.
+           move WS-NEW-CUST-ID to XREF-CUST-ID.
+           move WS-NEW-ACCOUNT-NUMBER to XREF-ACCOUNT-NUMBER.
+           move WS-NEW-ROUTING-NUMBER to XREF-ROUTING-NUMBER.
+           rewrite EMP-BANK-XREF-RECORD.
+           close EMP-BANK-XREF-FILE.
+           display "Link updated.".
+       UPDATE-XREF-DONE.
+           continue.
+
+       VIEW-XREF.
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           open input EMP-BANK-XREF-FILE.
+           if WS-XREF-STATUS not = '00'
+               display "Cross-reference file not found."
+               go to VIEW-XREF-DONE
+           end-if.
+           move WS-TARGET-EMP-ID to XREF-EMP-ID.
+           read EMP-BANK-XREF-FILE
+               invalid key
+                   display "No link found for that employee."
+               not invalid key
+                   display "Employee ID: " XREF-EMP-ID
+                   display "Bank Customer ID: " XREF-CUST-ID
+                   display "Account Number: " XREF-ACCOUNT-NUMBER
+                   display "Routing Number: " XREF-ROUTING-NUMBER
+           end-read.
+           close EMP-BANK-XREF-FILE.
+       VIEW-XREF-DONE.
+           continue.
+
+       DELETE-XREF.
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           open i-o EMP-BANK-XREF-FILE.
+           if WS-XREF-STATUS not = '00'
+               display "Cross-reference file not found."
+               go to DELETE-XREF-DONE
+           end-if.
+           move WS-TARGET-EMP-ID to XREF-EMP-ID.
+           read EMP-BANK-XREF-FILE
+               invalid key
+                   display "No link found for that employee."
+                   close EMP-BANK-XREF-FILE
+                   go to DELETE-XREF-DONE
+           end-read.
+           delete EMP-BANK-XREF-FILE record.
+           close EMP-BANK-XREF-FILE.
+           display "Link deleted.".
+       DELETE-XREF-DONE.
+           continue.
+
+       LIST-ALL-XREFS.
+           open input EMP-BANK-XREF-FILE.
+           if WS-XREF-STATUS not = '00'
+               display "No cross-reference file found."
+           else
+               move 'N' to WS-EOF-FLAG
+               read EMP-BANK-XREF-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+               perform until EOF-REACHED
+                   display XREF-EMP-ID " " XREF-CUST-ID " "
+                       XREF-ACCOUNT-NUMBER " " XREF-ROUTING-NUMBER
+                   read EMP-BANK-XREF-FILE next record
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-perform
+               close EMP-BANK-XREF-FILE
+           end-if.
+
+      *    Prompts for bank customer ID, account number, and routing
+      *    number; validates the customer exists and leaves the result
+      *    in CUST-FOUND/WS-NEW-* for the calling paragraph to apply.
+       PROMPT-BANK-DETAILS.
+           display "Enter Bank Customer ID to link for direct
+      -        " deposit: ".
+           accept WS-NEW-CUST-ID.
+           display "Enter Bank Account Number: ".
+           accept WS-NEW-ACCOUNT-NUMBER.
+           display "Enter Bank Routing Number: ".
+           accept WS-NEW-ROUTING-NUMBER.
+           move WS-NEW-CUST-ID to CUST-ID.
+           open input CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   move 'N' to WS-CUST-FOUND-FLAG
+               not invalid key
+                   move 'Y' to WS-CUST-FOUND-FLAG
+           end-read.
+           close CUSTOMER-FILE.
+
+      *    Scans EMPLOYEE-FILE (line sequential, no keyed access) for
+      *    WS-TARGET-EMP-ID, leaving EMPLOYEE-FOUND set accordingly.
+       VALIDATE-EMP-ID.
+           move 'N' to WS-EMP-FOUND-FLAG.
+           open input EMPLOYEE-FILE.
+           if WS-EMP-STATUS not = '00'
+               go to VALIDATE-EMP-ID-DONE
+           end-if.
+           move 'N' to WS-EMP-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EMP-EOF-FLAG
+           end-read.
+           perform until EMPLOYEE-FOUND or EMP-EOF-REACHED
+               if EMP-ID = WS-TARGET-EMP-ID
+                   move 'Y' to WS-EMP-FOUND-FLAG
+               else
+                   read EMPLOYEE-FILE
+                       at end
+                           move 'Y' to WS-EMP-EOF-FLAG
+                   end-read
+               end-if
+           end-perform.
+           close EMPLOYEE-FILE.
+       VALIDATE-EMP-ID-DONE.
+           continue.
