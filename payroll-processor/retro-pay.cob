@@ -0,0 +1,445 @@
+       identification division.
+       program-id. retro-pay.
+
+      *    Retroactive pay adjustment run: corrects a single employee's
+      *    pay for hours already worked at the wrong hourly rate.
+      *    Computes the difference for the affected hours, credits it
+      *    straight to their bank account the same way
+      *    payroll-processor.cob's APPLY-DIRECT-DEPOSIT does, adds it to
+      *    their YTD totals, and logs it to retro_adjustments.csv.
+
+       environment division.
+       input-output section.
+       file-control.
+       select EMPLOYEE-FILE
+           assign to 'employees.dat'
+           organization is line sequential
+           file status is WS-EMP-STATUS.
+       select EMPLOYEE-FILE-NEW
+           assign to 'employees.dat.new'
+           organization is line sequential
+           file status is WS-EMP-NEW-STATUS.
+       select EMP-BANK-XREF-FILE
+           assign to 'emp_bank_xref.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is XREF-EMP-ID
+           lock mode is automatic
+           file status is WS-XREF-STATUS.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select RETRO-ADJUSTMENT-FILE
+           assign to 'retro_adjustments.csv'
+           organization is line sequential
+           file status is WS-RETRO-STATUS.
+       select AUDIT-LOG-FILE
+           assign to 'audit.log'
+           organization is line sequential
+           file status is WS-AUDIT-STATUS.
+
+       data division.
+       file section.
+       fd EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID               pic 9(6).
+          05 EMP-NAME             pic x(30).
+          05 EMP-HOURLY-RATE      pic 9(3)v99.
+          05 EMP-HOURS-WORKED     pic 9(3)v99.
+          05 EMP-YTD-GROSS        pic 9(7)v99.
+          05 EMP-PAY-PERIOD       pic x(6).
+          05 EMP-DEPARTMENT       pic x(10).
+          05 EMP-TYPE             pic x(1).
+             88 EMP-HOURLY-TYPE   value 'H'.
+             88 EMP-SALARIED-TYPE value 'S'.
+          05 EMP-SALARY           pic 9(7)v99.
+          05 EMP-401K-PCT         pic 9v999.
+          05 EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 EMP-YTD-TAX          pic 9(7)v99.
+          05 EMP-YTD-401K         pic 9(7)v99.
+          05 EMP-YTD-HEALTH       pic 9(7)v99.
+          05 EMP-YTD-NET          pic 9(7)v99.
+          05 EMP-SHIFT            pic x(1).
+          05 EMP-SHIFT-DIFF       pic 9v99.
+          05 EMP-PTO-BALANCE      pic 9(3)v99.
+          05 EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 EMP-PAY-FREQUENCY    pic x(1).
+
+       fd EMPLOYEE-FILE-NEW.
+       01 EMPLOYEE-RECORD-NEW.
+          05 NEW-EMP-ID            pic 9(6).
+          05 NEW-EMP-NAME          pic x(30).
+          05 NEW-EMP-HOURLY-RATE   pic 9(3)v99.
+          05 NEW-EMP-HOURS-WORKED  pic 9(3)v99.
+          05 NEW-EMP-YTD-GROSS     pic 9(7)v99.
+          05 NEW-EMP-PAY-PERIOD    pic x(6).
+          05 NEW-EMP-DEPARTMENT    pic x(10).
+          05 NEW-EMP-TYPE          pic x(1).
+          05 NEW-EMP-SALARY        pic 9(7)v99.
+          05 NEW-EMP-401K-PCT      pic 9v999.
+          05 NEW-EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 NEW-EMP-YTD-TAX       pic 9(7)v99.
+          05 NEW-EMP-YTD-401K      pic 9(7)v99.
+          05 NEW-EMP-YTD-HEALTH    pic 9(7)v99.
+          05 NEW-EMP-YTD-NET       pic 9(7)v99.
+          05 NEW-EMP-SHIFT         pic x(1).
+          05 NEW-EMP-SHIFT-DIFF    pic 9v99.
+          05 NEW-EMP-PTO-BALANCE   pic 9(3)v99.
+          05 NEW-EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 NEW-EMP-PAY-FREQUENCY pic x(1).
+
+       fd EMP-BANK-XREF-FILE.
+       01 EMP-BANK-XREF-RECORD.
+          05 XREF-EMP-ID           pic 9(6).
+          05 XREF-CUST-ID          pic 9(6).
+          05 XREF-ACCOUNT-NUMBER   pic 9(10).
+          05 XREF-ROUTING-NUMBER   pic 9(9).
+
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd RETRO-ADJUSTMENT-FILE.
+       01 RETRO-LINE             pic x(80).
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          05 AUDIT-CUST-ID          pic 9(6).
+          05 AUDIT-OLD-BALANCE      pic s9(8)v99.
+          05 AUDIT-NEW-BALANCE      pic s9(8)v99.
+          05 AUDIT-DATE             pic 9(8).
+          05 AUDIT-TIME             pic 9(6).
+
+       working-storage section.
+       01 WS-EMP-STATUS           pic xx.
+       01 WS-EMP-NEW-STATUS       pic xx.
+       01 WS-EOF-FLAG             pic x value 'N'.
+          88 EOF-REACHED         value 'Y'.
+       01 WS-EMP-OLD-FILENAME     pic x(40) value 'employees.dat.new'.
+       01 WS-EMP-NEW-FILENAME     pic x(40) value 'employees.dat'.
+       01 WS-EMP-RENAME-RESULT    pic 9(8) comp-5.
+
+       01 WS-TARGET-EMP-ID        pic 9(6).
+       01 WS-FOUND-FLAG           pic x value 'N'.
+          88 RECORD-FOUND        value 'Y'.
+
+       01 WS-OLD-RATE             pic 9(3)v99.
+       01 WS-CORRECT-RATE         pic 9(3)v99.
+       01 WS-ADJUST-HOURS         pic 9(3)v99.
+       01 WS-RATE-DIFF            pic s9(3)v99.
+       01 WS-ADJUSTMENT-AMOUNT    pic s9(6)v99.
+       01 WS-FORMATTED-ADJUSTMENT pic $ZZZ,ZZ9.99.
+       01 WS-SIGNED-YTD-GROSS     pic s9(7)v99.
+       01 WS-SIGNED-YTD-NET       pic s9(7)v99.
+       01 WS-PRIOR-PAY-PERIOD     pic x(6).
+
+       01 WS-XREF-STATUS          pic xx.
+       01 WS-CUSTOMER-STATUS      pic xx.
+       01 WS-TRANSACTION-STATUS   pic xx.
+       01 WS-TRANS-ID             pic 9(6) value zero.
+       01 WS-TRANS-EOF-FLAG       pic x value 'N'.
+          88 TRANS-EOF-REACHED    value 'Y'.
+       01 WS-RETRO-STATUS         pic xx.
+       01 WS-AUDIT-OLD-BALANCE    pic s9(8)v99.
+       01 WS-AUDIT-STATUS         pic xx.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Retroactive Pay Adjustment".
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           perform FIND-EMPLOYEE thru FIND-EMPLOYEE-DONE.
+           if not RECORD-FOUND
+               display "Employee not found. Aborting."
+               stop run
+           end-if.
+           if not EMP-HOURLY-TYPE
+               display "Retroactive rate corrections only apply to "
+                   "hourly employees. Aborting."
+               stop run
+           end-if.
+
+           display "Incorrect Rate Paid: ".
+           accept WS-OLD-RATE.
+           display "Correct Rate: ".
+           accept WS-CORRECT-RATE.
+           display "Hours Affected: ".
+           accept WS-ADJUST-HOURS.
+           display "Pay Period Being Corrected (e.g. 202507): ".
+           accept WS-PRIOR-PAY-PERIOD.
+           subtract WS-OLD-RATE from WS-CORRECT-RATE
+               giving WS-RATE-DIFF.
+           multiply WS-RATE-DIFF by WS-ADJUST-HOURS
+               giving WS-ADJUSTMENT-AMOUNT.
+
+           if WS-ADJUSTMENT-AMOUNT = 0
+               display "No adjustment due -- rates match. Aborting."
+               stop run
+           end-if.
+
+           move WS-ADJUSTMENT-AMOUNT to WS-FORMATTED-ADJUSTMENT.
+           display "Adjustment amount: " WS-FORMATTED-ADJUSTMENT.
+
+           perform FIND-LAST-TRANS-ID.
+           perform APPLY-RETRO-DEPOSIT thru APPLY-RETRO-DEPOSIT-DONE.
+           perform WRITE-RETRO-LOG.
+           perform UPDATE-EMPLOYEE-RECORD.
+
+           display "Retroactive adjustment applied for employee "
+               WS-TARGET-EMP-ID ".".
+           stop run.
+
+      *    Scans EMPLOYEE-FILE (line sequential, no keyed access) for
+      *    WS-TARGET-EMP-ID, leaving the match in EMPLOYEE-RECORD.
+       FIND-EMPLOYEE.
+           move 'N' to WS-FOUND-FLAG.
+           open input EMPLOYEE-FILE.
+           if WS-EMP-STATUS not = '00'
+               go to FIND-EMPLOYEE-DONE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until RECORD-FOUND or EOF-REACHED
+               if EMP-ID = WS-TARGET-EMP-ID
+                   move 'Y' to WS-FOUND-FLAG
+               else
+                   read EMPLOYEE-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-if
+           end-perform.
+           close EMPLOYEE-FILE.
+       FIND-EMPLOYEE-DONE.
+           continue.
+
+      *    Scans the current transaction file for the highest TRANS-ID
+      *    already in use, the same way payroll-processor.cob does.
+       FIND-LAST-TRANS-ID.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS = '00'
+               read TRANSACTION-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until TRANS-EOF-REACHED
+                           if TRANS-ID > WS-TRANS-ID
+                               move TRANS-ID to WS-TRANS-ID
+                           end-if
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-TRANS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+           end-if.
+           move 'N' to WS-TRANS-EOF-FLAG.
+
+      *    If the employee has a bank customer linked in
+      *    EMP-BANK-XREF-FILE, credits the adjustment straight to their
+      *    checking balance and appends a RETRO-CR/RETRO-DR transaction
+      *    record -- same opt-in, skip-if-missing pattern as
+      *    payroll-processor.cob's APPLY-DIRECT-DEPOSIT. A negative
+      *    adjustment (overpayment correction) debits the balance and
+      *    is booked as RETRO-DR so VOID-TRANSACTION and recon-report
+      *    can tell the direction apart.
+       APPLY-RETRO-DEPOSIT.
+           move WS-TARGET-EMP-ID to XREF-EMP-ID.
+           open input EMP-BANK-XREF-FILE.
+           if WS-XREF-STATUS not = '00'
+               display "No bank account linked -- adjustment logged "
+                   "but not deposited."
+               go to APPLY-RETRO-DEPOSIT-DONE
+           end-if.
+           read EMP-BANK-XREF-FILE
+               invalid key
+                   close EMP-BANK-XREF-FILE
+                   display "No bank account linked -- adjustment "
+                       "logged but not deposited."
+                   go to APPLY-RETRO-DEPOSIT-DONE
+           end-read.
+           close EMP-BANK-XREF-FILE.
+
+           move XREF-CUST-ID to CUST-ID.
+           open i-o CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   close CUSTOMER-FILE
+                   display "Linked bank customer not found -- "
+                       "adjustment logged but not deposited."
+                   go to APPLY-RETRO-DEPOSIT-DONE
+           end-read.
+           if not CUST-ACTIVE
+               close CUSTOMER-FILE
+               display "Linked bank customer is not active -- "
+                   "adjustment logged but not deposited."
+               go to APPLY-RETRO-DEPOSIT-DONE
+           end-if.
+
+           move CUST-BALANCE to WS-AUDIT-OLD-BALANCE.
+           add WS-ADJUSTMENT-AMOUNT to CUST-BALANCE.
+           rewrite CUSTOMER-RECORD.
+           perform WRITE-AUDIT-LOG.
+           close CUSTOMER-FILE.
+
+           add 1 to WS-TRANS-ID.
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+           move WS-TRANS-ID to TRANS-ID.
+           move XREF-CUST-ID to TRANS-CUST-ID.
+           if WS-ADJUSTMENT-AMOUNT < 0
+               compute TRANS-AMOUNT = WS-ADJUSTMENT-AMOUNT * -1
+               move "RETRO-DR" to TRANS-TYPE
+           else
+               move WS-ADJUSTMENT-AMOUNT to TRANS-AMOUNT
+               move "RETRO-CR" to TRANS-TYPE
+           end-if.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move 'N' to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+           display "Adjustment deposited to bank customer "
+               XREF-CUST-ID ".".
+       APPLY-RETRO-DEPOSIT-DONE.
+           continue.
+
+      *    Same audit.log record shape bankingsystem.cbl's and
+      *    payroll-processor.cob's WRITE-AUDIT-LOG write. Without this,
+      *    a customer whose first-ever balance-changing event was a
+      *    retro correction would have no baseline for recon-report.cbl
+      *    and statement-gen.cbl's FIND-BASELINE-BALANCE to find, and
+      *    their transaction-replay would double-count it. Expects
+      *    WS-AUDIT-OLD-BALANCE to already hold the pre-update balance.
+       WRITE-AUDIT-LOG.
+           open extend AUDIT-LOG-FILE.
+           if WS-AUDIT-STATUS not = '00'
+               open output AUDIT-LOG-FILE
+           end-if.
+           move CUST-ID to AUDIT-CUST-ID.
+           move WS-AUDIT-OLD-BALANCE to AUDIT-OLD-BALANCE.
+           move CUST-BALANCE to AUDIT-NEW-BALANCE.
+           move function current-date(1:8) to AUDIT-DATE.
+           move function current-date(9:6) to AUDIT-TIME.
+           write AUDIT-LOG-RECORD.
+           close AUDIT-LOG-FILE.
+
+       WRITE-RETRO-LOG.
+           open extend RETRO-ADJUSTMENT-FILE.
+           if WS-RETRO-STATUS not = '00'
+               open output RETRO-ADJUSTMENT-FILE
+           end-if.
+           move spaces to RETRO-LINE.
+           string WS-TARGET-EMP-ID delimited by size
+                  "," delimited by size
+                  WS-PRIOR-PAY-PERIOD delimited by size
+                  "," delimited by size
+                  WS-OLD-RATE delimited by size
+                  "," delimited by size
+                  WS-CORRECT-RATE delimited by size
+                  "," delimited by size
+                  WS-ADJUST-HOURS delimited by size
+                  "," delimited by size
+                  WS-ADJUSTMENT-AMOUNT delimited by size
+                  into RETRO-LINE
+           end-string.
+           write RETRO-LINE.
+           close RETRO-ADJUSTMENT-FILE.
+
+      *    Adds the adjustment to the employee's YTD gross and net pay
+      *    totals and rewrites EMPLOYEE-FILE the same swap-the-whole-
+      *    file way every other maintenance operation on this
+      *    line-sequential file does.
+       UPDATE-EMPLOYEE-RECORD.
+           open input EMPLOYEE-FILE.
+           open output EMPLOYEE-FILE-NEW.
+           move 'N' to WS-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until EOF-REACHED
+               move EMP-ID to NEW-EMP-ID
+               move EMP-NAME to NEW-EMP-NAME
+               move EMP-HOURLY-RATE to NEW-EMP-HOURLY-RATE
+               move EMP-HOURS-WORKED to NEW-EMP-HOURS-WORKED
+               move EMP-YTD-GROSS to NEW-EMP-YTD-GROSS
+               move EMP-PAY-PERIOD to NEW-EMP-PAY-PERIOD
+               move EMP-DEPARTMENT to NEW-EMP-DEPARTMENT
+               move EMP-TYPE to NEW-EMP-TYPE
+               move EMP-SALARY to NEW-EMP-SALARY
+               move EMP-401K-PCT to NEW-EMP-401K-PCT
+               move EMP-HEALTH-DEDUCTION to NEW-EMP-HEALTH-DEDUCTION
+               move EMP-YTD-TAX to NEW-EMP-YTD-TAX
+               move EMP-YTD-401K to NEW-EMP-YTD-401K
+               move EMP-YTD-HEALTH to NEW-EMP-YTD-HEALTH
+               move EMP-YTD-NET to NEW-EMP-YTD-NET
+               move EMP-SHIFT to NEW-EMP-SHIFT
+               move EMP-SHIFT-DIFF to NEW-EMP-SHIFT-DIFF
+               move EMP-PTO-BALANCE to NEW-EMP-PTO-BALANCE
+               move EMP-PTO-ACCRUAL-RATE to NEW-EMP-PTO-ACCRUAL-RATE
+               move EMP-PAY-FREQUENCY to NEW-EMP-PAY-FREQUENCY
+               if EMP-ID = WS-TARGET-EMP-ID
+      *            NEW-EMP-YTD-GROSS/NET are unsigned, and
+      *            WS-ADJUSTMENT-AMOUNT can be negative (an
+      *            overpayment correction), so the add is done in a
+      *            signed working field first -- an unsigned ADD whose
+      *            result goes negative stores the absolute value
+      *            instead, silently corrupting the YTD total.
+                   compute WS-SIGNED-YTD-GROSS =
+                       NEW-EMP-YTD-GROSS + WS-ADJUSTMENT-AMOUNT
+                   compute WS-SIGNED-YTD-NET =
+                       NEW-EMP-YTD-NET + WS-ADJUSTMENT-AMOUNT
+                   if WS-SIGNED-YTD-GROSS < 0
+                       move 0 to WS-SIGNED-YTD-GROSS
+                   end-if
+                   if WS-SIGNED-YTD-NET < 0
+                       move 0 to WS-SIGNED-YTD-NET
+                   end-if
+                   move WS-SIGNED-YTD-GROSS to NEW-EMP-YTD-GROSS
+                   move WS-SIGNED-YTD-NET to NEW-EMP-YTD-NET
+               end-if
+               write EMPLOYEE-RECORD-NEW
+               read EMPLOYEE-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+           end-perform.
+           close EMPLOYEE-FILE.
+           close EMPLOYEE-FILE-NEW.
+           call "CBL_RENAME_FILE" using WS-EMP-OLD-FILENAME
+               WS-EMP-NEW-FILENAME
+               returning WS-EMP-RENAME-RESULT
+           end-call.
