@@ -0,0 +1,116 @@
+       identification division.
+       program-id. pay-inquiry.
+
+      *    Employee self-service pay inquiry: a read-only lookup an
+      *    employee can run themselves, showing only their own current
+      *    pay figures and YTD totals -- no add/update/delete access
+      *    to EMPLOYEE-FILE, unlike employee-maint.cob.
+
+       environment division.
+       input-output section.
+       file-control.
+       select EMPLOYEE-FILE
+           assign to 'employees.dat'
+           organization is line sequential
+           file status is WS-EMP-STATUS.
+
+       data division.
+       file section.
+       fd EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID               pic 9(6).
+          05 EMP-NAME             pic x(30).
+          05 EMP-HOURLY-RATE      pic 9(3)v99.
+          05 EMP-HOURS-WORKED     pic 9(3)v99.
+          05 EMP-YTD-GROSS        pic 9(7)v99.
+          05 EMP-PAY-PERIOD       pic x(6).
+          05 EMP-DEPARTMENT       pic x(10).
+          05 EMP-TYPE             pic x(1).
+             88 EMP-HOURLY-TYPE   value 'H'.
+             88 EMP-SALARIED-TYPE value 'S'.
+          05 EMP-SALARY           pic 9(7)v99.
+          05 EMP-401K-PCT         pic 9v999.
+          05 EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 EMP-YTD-TAX          pic 9(7)v99.
+          05 EMP-YTD-401K         pic 9(7)v99.
+          05 EMP-YTD-HEALTH       pic 9(7)v99.
+          05 EMP-YTD-NET          pic 9(7)v99.
+          05 EMP-SHIFT            pic x(1).
+             88 EMP-SHIFT-DAY     value 'D'.
+             88 EMP-SHIFT-EVENING value 'E'.
+             88 EMP-SHIFT-NIGHT   value 'N'.
+          05 EMP-SHIFT-DIFF       pic 9v99.
+          05 EMP-PTO-BALANCE      pic 9(3)v99.
+          05 EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 EMP-PAY-FREQUENCY    pic x(1).
+
+       working-storage section.
+       01 WS-EMP-STATUS           pic xx.
+       01 WS-EOF-FLAG             pic x value 'N'.
+          88 EOF-REACHED         value 'Y'.
+       01 WS-TARGET-EMP-ID        pic 9(6).
+       01 WS-FOUND-FLAG           pic x value 'N'.
+          88 RECORD-FOUND        value 'Y'.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Employee Pay Inquiry".
+           display "Enter your Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           perform FIND-EMPLOYEE thru FIND-EMPLOYEE-DONE.
+           if not RECORD-FOUND
+               display "No record found for that Employee ID."
+               stop run
+           end-if.
+
+           display " ".
+           display "Name: " EMP-NAME.
+           display "Department: " EMP-DEPARTMENT.
+           if EMP-SALARIED-TYPE
+               display "Pay Type: Salaried"
+               display "Salary: " EMP-SALARY
+           else
+               display "Pay Type: Hourly"
+               display "Hourly Rate: " EMP-HOURLY-RATE
+               display "Hours Worked (last run): " EMP-HOURS-WORKED
+               if EMP-SHIFT-EVENING or EMP-SHIFT-NIGHT
+                   display "Shift Differential: " EMP-SHIFT-DIFF
+               end-if
+           end-if.
+           display "Last Pay Period: " EMP-PAY-PERIOD.
+           display " ".
+           display "Year-to-Date Gross: " EMP-YTD-GROSS.
+           display "Year-to-Date Tax Withheld: " EMP-YTD-TAX.
+           display "Year-to-Date 401k: " EMP-YTD-401K.
+           display "Year-to-Date Health: " EMP-YTD-HEALTH.
+           display "Year-to-Date Net Pay: " EMP-YTD-NET.
+           display " ".
+           display "PTO Balance: " EMP-PTO-BALANCE.
+           stop run.
+
+      *    Scans EMPLOYEE-FILE (line sequential, no keyed access) for
+      *    WS-TARGET-EMP-ID, leaving the match in EMPLOYEE-RECORD.
+       FIND-EMPLOYEE.
+           move 'N' to WS-FOUND-FLAG.
+           open input EMPLOYEE-FILE.
+           if WS-EMP-STATUS not = '00'
+               go to FIND-EMPLOYEE-DONE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until RECORD-FOUND or EOF-REACHED
+               if EMP-ID = WS-TARGET-EMP-ID
+                   move 'Y' to WS-FOUND-FLAG
+               else
+                   read EMPLOYEE-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-if
+           end-perform.
+           close EMPLOYEE-FILE.
+       FIND-EMPLOYEE-DONE.
+           continue.
