@@ -4,16 +4,136 @@
        environment division.
        input-output section.
        file-control.
-       select EMPLOYEE-FILE 
+       select EMPLOYEE-FILE
            assign to 'employees.dat'
            organization is line sequential
            file status is WS-EMP-STATUS.
 
+      *    Sort pass: PROCESS-EMPLOYEES reads employee
+      *    records from here, in the order chosen at the pay-period
+      *    prompt, instead of straight off EMPLOYEE-FILE -- the same
+      *    SORT-WORK-FILE/GIVING pattern bankingsystem.cbl's
+      *    VIEW-TRANSACTION-HISTORY uses to sort transactions.
+       select SORT-WORK-FILE
+           assign to 'sortwk.tmp'.
+       select SORTED-EMPLOYEE-FILE
+           assign to 'employees_sorted.tmp'
+           organization is line sequential
+           file status is WS-EMP-STATUS.
+
        select PAYROLL-REPORT
            assign to 'payroll.txt'
            organization is line sequential
            file status is WS-REPORT-STATUS.
-       
+
+      *    Carries EMP-YTD-GROSS forward after each run -- the
+      *    updated employee records are written here and then swapped
+      *    into place the same way archive-transactions.cbl replaces
+      *    transactions.dat.
+       select EMPLOYEE-FILE-NEW
+           assign to 'employees.dat.new'
+           organization is line sequential
+           file status is WS-EMP-NEW-STATUS.
+
+      *    EMPLOYEE-FILE-NEW above is written in whatever order the
+      *    pay-period sort choice put employees in, but employees.dat
+      *    itself must not change order just because the report was
+      *    run by name or department -- so before the swap-into-place,
+      *    RESORT-EMPLOYEE-FILE-NEW sorts it back to ID order here,
+      *    the same SORT-WORK-FILE/GIVING pattern SORT-EMPLOYEES uses.
+       select EMPLOYEE-FILE-RESORTED
+           assign to 'employees_final.tmp'
+           organization is line sequential
+           file status is WS-EMP-NEW-STATUS.
+
+       select EMP-BANK-XREF-FILE
+           assign to 'emp_bank_xref.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is XREF-EMP-ID
+           lock mode is automatic
+           file status is WS-XREF-STATUS.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select AUDIT-LOG-FILE
+           assign to 'audit.log'
+           organization is line sequential
+           file status is WS-AUDIT-STATUS.
+
+      *    One line per direct deposit posted this run, alongside the
+      *    payroll report, the same CSV-line-sequential shape csv-export
+      *    uses for its exports.
+       select DIRECT-DEPOSIT-FILE
+           assign to 'direct_deposit.csv'
+           organization is line sequential
+           file status is WS-DD-STATUS.
+
+      *    One line per employee processed this run, showing the
+      *    pre-tax (401k) and post-tax (health insurance) deductions
+      *    applied to their gross pay.
+       select DEDUCTION-FILE
+           assign to 'deductions.csv'
+           organization is line sequential
+           file status is WS-DEDUCTION-STATUS.
+
+      *    Flags employees whose hours or rate fall outside the sane
+      *    ranges checked in CHECK-FOR-EXCEPTIONS; the run still pays
+      *    them, this is a review list, not a hard stop.
+       select EXCEPTION-REPORT
+           assign to 'payroll_exceptions.txt'
+           organization is line sequential
+           file status is WS-EXCEPTION-STATUS.
+
+      *    One pay stub file per employee per run, named from their ID
+      *    and the pay period -- same dynamic-filename-by-variable
+      *    pattern statement-gen.cbl uses for per-customer statements.
+       select PAY-STUB-FILE
+           assign to WS-STUB-FILENAME
+           organization is line sequential
+           file status is WS-STUB-STATUS.
+
+      *    General ledger export of this run's payroll totals, for
+      *    import into the GL system -- same line-sequential CSV shape
+      *    as the other payroll exports.
+       select GL-EXPORT-FILE
+           assign to 'gl_export.csv'
+           organization is line sequential
+           file status is WS-GL-STATUS.
+
+      *    Holds the last check number assigned, one line, so check
+      *    numbers keep incrementing across runs instead of restarting
+      *    at 1 every time (same role a checkpoint file plays in
+      *    bulk-import.cbl).
+       select CHECK-NUMBER-FILE
+           assign to 'check_number_ctl.dat'
+           organization is line sequential
+           file status is WS-CHECK-CTL-STATUS.
+
+      *    One EmpID,Amount line per bonus/commission to be merged
+      *    into that employee's gross pay this run. Loaded into
+      *    WS-BONUS-TABLE at startup the same way department totals
+      *    are accumulated in memory.
+       select BONUS-FILE
+           assign to 'bonuses.dat'
+           organization is line sequential
+           file status is WS-BONUS-FILE-STATUS.
+
+      *    Append-only log of pay periods already run, checked at
+      *    startup so the same period can't be processed twice.
+       select RUN-CONTROL-FILE
+           assign to 'payroll_run_control.dat'
+           organization is line sequential
+           file status is WS-RUN-CTL-STATUS.
+
        data division.
        file section.
        fd EMPLOYEE-FILE.
@@ -22,10 +142,191 @@
           05 EMP-NAME             pic x(30).
           05 EMP-HOURLY-RATE      pic 9(3)v99.
           05 EMP-HOURS-WORKED     pic 9(3)v99.
+          05 EMP-YTD-GROSS        pic 9(7)v99.
+          05 EMP-PAY-PERIOD       pic x(6).
+          05 EMP-DEPARTMENT       pic x(10).
+          05 EMP-TYPE             pic x(1).
+             88 EMP-HOURLY-TYPE   value 'H'.
+             88 EMP-SALARIED-TYPE value 'S'.
+          05 EMP-SALARY           pic 9(7)v99.
+          05 EMP-401K-PCT         pic 9v999.
+          05 EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 EMP-YTD-TAX          pic 9(7)v99.
+          05 EMP-YTD-401K         pic 9(7)v99.
+          05 EMP-YTD-HEALTH       pic 9(7)v99.
+          05 EMP-YTD-NET          pic 9(7)v99.
+          05 EMP-SHIFT            pic x(1).
+             88 EMP-SHIFT-DAY     value 'D'.
+             88 EMP-SHIFT-EVENING value 'E'.
+             88 EMP-SHIFT-NIGHT   value 'N'.
+          05 EMP-SHIFT-DIFF       pic 9v99.
+          05 EMP-PTO-BALANCE      pic 9(3)v99.
+          05 EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 EMP-PAY-FREQUENCY    pic x(1).
+             88 EMP-WEEKLY-PAY    value 'W'.
+             88 EMP-BIWEEKLY-PAY  value 'B'.
+             88 EMP-MONTHLY-PAY   value 'M'.
+
+       fd EMPLOYEE-FILE-NEW.
+       01 EMPLOYEE-RECORD-NEW.
+          05 NEW-EMP-ID            pic 9(6).
+          05 NEW-EMP-NAME          pic x(30).
+          05 NEW-EMP-HOURLY-RATE   pic 9(3)v99.
+          05 NEW-EMP-HOURS-WORKED  pic 9(3)v99.
+          05 NEW-EMP-YTD-GROSS     pic 9(7)v99.
+          05 NEW-EMP-PAY-PERIOD    pic x(6).
+          05 NEW-EMP-DEPARTMENT    pic x(10).
+          05 NEW-EMP-TYPE          pic x(1).
+          05 NEW-EMP-SALARY        pic 9(7)v99.
+          05 NEW-EMP-401K-PCT      pic 9v999.
+          05 NEW-EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 NEW-EMP-YTD-TAX       pic 9(7)v99.
+          05 NEW-EMP-YTD-401K      pic 9(7)v99.
+          05 NEW-EMP-YTD-HEALTH    pic 9(7)v99.
+          05 NEW-EMP-YTD-NET       pic 9(7)v99.
+          05 NEW-EMP-SHIFT         pic x(1).
+          05 NEW-EMP-SHIFT-DIFF    pic 9v99.
+          05 NEW-EMP-PTO-BALANCE   pic 9(3)v99.
+          05 NEW-EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 NEW-EMP-PAY-FREQUENCY pic x(1).
+
+       fd EMPLOYEE-FILE-RESORTED.
+       01 RESORTED-EMP-RECORD.
+          05 RSRT-EMP-ID            pic 9(6).
+          05 RSRT-EMP-NAME          pic x(30).
+          05 RSRT-EMP-HOURLY-RATE   pic 9(3)v99.
+          05 RSRT-EMP-HOURS-WORKED  pic 9(3)v99.
+          05 RSRT-EMP-YTD-GROSS     pic 9(7)v99.
+          05 RSRT-EMP-PAY-PERIOD    pic x(6).
+          05 RSRT-EMP-DEPARTMENT    pic x(10).
+          05 RSRT-EMP-TYPE          pic x(1).
+          05 RSRT-EMP-SALARY        pic 9(7)v99.
+          05 RSRT-EMP-401K-PCT      pic 9v999.
+          05 RSRT-EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 RSRT-EMP-YTD-TAX       pic 9(7)v99.
+          05 RSRT-EMP-YTD-401K      pic 9(7)v99.
+          05 RSRT-EMP-YTD-HEALTH    pic 9(7)v99.
+          05 RSRT-EMP-YTD-NET       pic 9(7)v99.
+          05 RSRT-EMP-SHIFT         pic x(1).
+          05 RSRT-EMP-SHIFT-DIFF    pic 9v99.
+          05 RSRT-EMP-PTO-BALANCE   pic 9(3)v99.
+          05 RSRT-EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 RSRT-EMP-PAY-FREQUENCY pic x(1).
+
+       sd SORT-WORK-FILE.
+       01 SORT-EMPLOYEE-RECORD.
+          05 SRT-EMP-ID               pic 9(6).
+          05 SRT-EMP-NAME             pic x(30).
+          05 SRT-EMP-HOURLY-RATE      pic 9(3)v99.
+          05 SRT-EMP-HOURS-WORKED     pic 9(3)v99.
+          05 SRT-EMP-YTD-GROSS        pic 9(7)v99.
+          05 SRT-EMP-PAY-PERIOD       pic x(6).
+          05 SRT-EMP-DEPARTMENT       pic x(10).
+          05 SRT-EMP-TYPE             pic x(1).
+          05 SRT-EMP-SALARY           pic 9(7)v99.
+          05 SRT-EMP-401K-PCT         pic 9v999.
+          05 SRT-EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 SRT-EMP-YTD-TAX          pic 9(7)v99.
+          05 SRT-EMP-YTD-401K         pic 9(7)v99.
+          05 SRT-EMP-YTD-HEALTH       pic 9(7)v99.
+          05 SRT-EMP-YTD-NET          pic 9(7)v99.
+          05 SRT-EMP-SHIFT            pic x(1).
+          05 SRT-EMP-SHIFT-DIFF       pic 9v99.
+          05 SRT-EMP-PTO-BALANCE      pic 9(3)v99.
+          05 SRT-EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 SRT-EMP-PAY-FREQUENCY    pic x(1).
+
+       fd SORTED-EMPLOYEE-FILE.
+       01 SORTED-EMPLOYEE-RECORD.
+          05 SE-EMP-ID               pic 9(6).
+          05 SE-EMP-NAME             pic x(30).
+          05 SE-EMP-HOURLY-RATE      pic 9(3)v99.
+          05 SE-EMP-HOURS-WORKED     pic 9(3)v99.
+          05 SE-EMP-YTD-GROSS        pic 9(7)v99.
+          05 SE-EMP-PAY-PERIOD       pic x(6).
+          05 SE-EMP-DEPARTMENT       pic x(10).
+          05 SE-EMP-TYPE             pic x(1).
+          05 SE-EMP-SALARY           pic 9(7)v99.
+          05 SE-EMP-401K-PCT         pic 9v999.
+          05 SE-EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 SE-EMP-YTD-TAX          pic 9(7)v99.
+          05 SE-EMP-YTD-401K         pic 9(7)v99.
+          05 SE-EMP-YTD-HEALTH       pic 9(7)v99.
+          05 SE-EMP-YTD-NET          pic 9(7)v99.
+          05 SE-EMP-SHIFT            pic x(1).
+          05 SE-EMP-SHIFT-DIFF       pic 9v99.
+          05 SE-EMP-PTO-BALANCE      pic 9(3)v99.
+          05 SE-EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 SE-EMP-PAY-FREQUENCY    pic x(1).
 
        fd PAYROLL-REPORT.
        01 REPORT-LINE             pic x(80).
 
+      *    Links an employee to the bank customer whose checking account
+      *    receives their direct deposit. Maintained by
+      *    emp-bank-xref-maint.cbl; records missing here simply don't get
+      *    a direct deposit.
+       fd EMP-BANK-XREF-FILE.
+       01 EMP-BANK-XREF-RECORD.
+          05 XREF-EMP-ID           pic 9(6).
+          05 XREF-CUST-ID          pic 9(6).
+          05 XREF-ACCOUNT-NUMBER   pic 9(10).
+          05 XREF-ROUTING-NUMBER   pic 9(9).
+
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          05 AUDIT-CUST-ID          pic 9(6).
+          05 AUDIT-OLD-BALANCE      pic s9(8)v99.
+          05 AUDIT-NEW-BALANCE      pic s9(8)v99.
+          05 AUDIT-DATE             pic 9(8).
+          05 AUDIT-TIME             pic 9(6).
+
+       fd DIRECT-DEPOSIT-FILE.
+       01 DIRECT-DEPOSIT-LINE     pic x(80).
+
+       fd DEDUCTION-FILE.
+       01 DEDUCTION-LINE         pic x(80).
+
+       fd EXCEPTION-REPORT.
+       01 EXCEPTION-LINE        pic x(80).
+
+       fd PAY-STUB-FILE.
+       01 STUB-LINE             pic x(80).
+
+       fd GL-EXPORT-FILE.
+       01 GL-LINE               pic x(80).
+
+       fd CHECK-NUMBER-FILE.
+       01 CHECK-CTL-LINE        pic x(8).
+
+       fd BONUS-FILE.
+       01 BONUS-LINE            pic x(80).
+
+       fd RUN-CONTROL-FILE.
+       01 RUN-CONTROL-LINE      pic x(6).
+
        working-storage section.
        01 WS-EMP-STATUS           pic xx.
           88 EMP-SUCCESS          value '00'.
@@ -33,79 +334,595 @@
 
        01 WS-REPORT-STATUS        pic xx.
           88 REPORT-SUCCESS       value '00'.
-       
+
+       01 WS-EMP-NEW-STATUS       pic xx.
+       01 WS-EMP-OLD-FILENAME     pic x(40) value 'employees_final.tmp'.
+       01 WS-EMP-NEW-FILENAME     pic x(40) value 'employees.dat'.
+       01 WS-EMP-RENAME-RESULT    pic 9(8) comp-5.
+
+       01 WS-PAY-PERIOD           pic x(6).
+       01 WS-SORT-CHOICE          pic x.
+
+       01 WS-XREF-STATUS          pic xx.
+       01 WS-CUSTOMER-STATUS      pic xx.
+       01 WS-TRANSACTION-STATUS   pic xx.
+       01 WS-TRANS-ID             pic 9(6) value zero.
+       01 WS-TRANS-EOF-FLAG       pic x value 'N'.
+          88 TRANS-EOF-REACHED    value 'Y'.
+       01 WS-AUDIT-OLD-BALANCE    pic s9(8)v99.
+       01 WS-AUDIT-STATUS         pic xx.
+       01 WS-DEPOSITS-POSTED      pic 9(5) value zero.
+
+       01 WS-DD-STATUS            pic xx.
+       01 WS-FORMATTED-DD-AMT     pic $ZZZ,ZZ9.99.
+
+       01 WS-DEDUCTION-STATUS     pic xx.
+       01 WS-PRETAX-DEDUCTION     pic 9(6)v99.
+       01 WS-TAXABLE-PAY          pic 9(6)v99.
+       01 WS-TOTAL-401K           pic 9(8)v99 value zero.
+       01 WS-TOTAL-HEALTH         pic 9(8)v99 value zero.
+       01 WS-FORMATTED-401K       pic $ZZZ,ZZ9.99.
+       01 WS-FORMATTED-HEALTH     pic $ZZZ,ZZ9.99.
+
+      *    Sane ranges for hourly rate and hours worked; anything
+      *    outside these gets written to EXCEPTION-REPORT for review.
+       01 WS-EXCEPTION-STATUS     pic xx.
+       01 WS-MIN-HOURLY-RATE      pic 9(3)v99 value 5.00.
+       01 WS-MAX-HOURLY-RATE      pic 9(3)v99 value 200.00.
+       01 WS-MAX-HOURS-WORKED     pic 9(3)v99 value 80.00.
+       01 WS-EXCEPTIONS-FOUND     pic 9(5) value zero.
+
+       01 WS-STUB-STATUS          pic xx.
+       01 WS-STUB-FILENAME        pic x(40).
+       01 WS-GL-STATUS            pic xx.
+       01 WS-FORMATTED-GL-AMT     pic $ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-CHECK-CTL-STATUS     pic xx.
+       01 WS-NEXT-CHECK-NUMBER    pic 9(8) value zero.
+       01 WS-FORMATTED-CHECK-NUM  pic Z(7)9.
+
        01 WS-CALCULATED-PAY      pic 9(6)v99.
        01 WS-TOTAL-PAYROLL       pic 9(8)v99 value zero.
        01 WS-EMPLOYEE-COUNT      pic 9(5) value zero.
 
+      *    Department/cost-center subtotals, accumulated as employees
+      *    are processed (no sort needed -- first-seen order, linear
+      *    search, up to 20 distinct departments per run).
+       01 WS-DEPT-USED           pic 9(3) value zero.
+       01 WS-DEPT-TOTALS.
+          05 WS-DEPT-ENTRY OCCURS 20 TIMES INDEXED BY WS-DEPT-IDX.
+             10 WS-DEPT-CODE     pic x(10).
+             10 WS-DEPT-AMOUNT   pic 9(8)v99.
+             10 WS-DEPT-COUNT    pic 9(5).
+       01 WS-DEPT-SEARCH-IDX     pic 9(3).
+       01 WS-DEPT-OVERFLOW       pic x value 'N'.
+          88 DEPT-TABLE-OVERFLOWED value 'Y'.
+       01 WS-FORMATTED-DEPT-AMT  pic $ZZZ,ZZZ,ZZ9.99.
+
+      *    Bonus/commission amounts per employee for this run, loaded
+      *    from BONUS-FILE at startup and merged into gross pay in
+      *    CALCULATE-AND-WRITE-PAY (first-seen order, linear search,
+      *    same shape as WS-DEPT-TOTALS above).
+       01 WS-BONUS-FILE-STATUS  pic xx.
+       01 WS-BONUS-USED         pic 9(3) value zero.
+       01 WS-BONUS-TABLE.
+          05 WS-BONUS-ENTRY OCCURS 100 TIMES INDEXED BY WS-BONUS-IDX.
+             10 WS-BONUS-EMP-ID  pic 9(6).
+             10 WS-BONUS-AMOUNT  pic 9(6)v99.
+       01 WS-BONUS-SEARCH-IDX   pic 9(3).
+       01 WS-THIS-BONUS         pic 9(6)v99.
+       01 WS-EOF-FLAG           pic x value 'N'.
+          88 EOF-REACHED        value 'Y'.
+       01 WS-HOURS-VALID-FLAG   pic x value 'Y'.
+          88 WS-HOURS-VALID     value 'Y'.
+
+       01 WS-RUN-CTL-STATUS     pic xx.
+       01 WS-PERIOD-ALREADY-RUN pic x value 'N'.
+          88 PERIOD-ALREADY-RUN value 'Y'.
+
+       01 WS-REGULAR-HOURS       pic 9(3)v99.
+       01 WS-OVERTIME-HOURS      pic 9(3)v99.
+       01 WS-OVERTIME-RATE       pic 9(3)v999.
+       01 WS-REGULAR-PAY         pic 9(6)v99.
+       01 WS-OVERTIME-PAY        pic 9(6)v99.
+       01 WS-EFFECTIVE-RATE      pic 9(3)v999.
+
+      *    Overtime kicks in above 40 hours for a weekly pay period, 80
+      *    for biweekly, and is not tracked for monthly-paid hourly
+      *    staff (salaried employees never hit this branch anyway).
+       01 WS-OT-THRESHOLD        pic 9(3)v99.
+
+      *    Configurable withholding table: each bracket's upper gross-pay
+      *    limit for the period and the flat rate applied when the pay
+      *    falls at or below it, encoded the same way the banking side's
+      *    currency-rate table is (a REDEFINES over plain literals).
+       01 WS-TAX-TABLE-VALUES.
+          05 FILLER                pic x(10) value '0005001000'.
+          05 FILLER                pic x(10) value '0015001500'.
+          05 FILLER                pic x(10) value '9999992000'.
+       01 WS-TAX-TABLE REDEFINES WS-TAX-TABLE-VALUES.
+          05 WS-TAX-BRACKET OCCURS 3 TIMES INDEXED BY WS-TAX-IDX.
+             10 WS-BRACKET-UPPER   pic 9(6).
+             10 WS-BRACKET-RATE    pic v9999.
+       01 WS-TAX-WITHHELD        pic 9(6)v99.
+       01 WS-NET-PAY             pic 9(6)v99.
+       01 WS-TOTAL-TAX-WITHHELD  pic 9(8)v99 value zero.
+       01 WS-TOTAL-NET-PAY       pic 9(8)v99 value zero.
+
        01 WS-FORMATTED-PAY       pic $ZZZ,ZZ9.99.
+       01 WS-FORMATTED-TAX       pic $ZZZ,ZZ9.99.
+       01 WS-FORMATTED-NET       pic $ZZZ,ZZ9.99.
        01 WS-FORMATTED-TOTAL     pic $ZZZ,ZZZ,ZZ9.99.
 
        procedure division.
        MAIN-LOGIC.
+           display "Enter Pay Period (e.g. 202608): ".
+           accept WS-PAY-PERIOD.
+           perform CHECK-RUN-CONTROL.
+           if PERIOD-ALREADY-RUN
+               display "Pay period " WS-PAY-PERIOD
+                   " has already been processed. Aborting."
+               stop run
+           end-if.
+           display "Sort report by ([N]ame/[D]epartment/none - "
+               "ID order): ".
+           accept WS-SORT-CHOICE.
+           perform SORT-EMPLOYEES.
            perform OPEN-FILES.
+           perform FIND-LAST-TRANS-ID.
+           perform READ-LAST-CHECK-NUMBER.
+           perform READ-BONUS-FILE.
            perform WRITE-REPORT-HEADER.
            perform PROCESS-EMPLOYEES.
            perform WRITE-REPORT-FOOTER.
+           perform SAVE-LAST-CHECK-NUMBER.
+           perform LOG-RUN-CONTROL.
            perform CLOSE-FILES.
+           display WS-DEPOSITS-POSTED
+               " direct deposit(s) posted to checking accounts.".
+           display WS-EXCEPTIONS-FOUND
+               " exception(s) written to payroll_exceptions.txt.".
 
            stop run.
 
+      *    Sorts employees.dat into SORTED-EMPLOYEE-FILE on the
+      *    requested key before the run -- the sort itself
+      *    opens and closes EMPLOYEE-FILE, so OPEN-FILES below opens
+      *    SORTED-EMPLOYEE-FILE for PROCESS-EMPLOYEES to read instead.
+       SORT-EMPLOYEES.
+           evaluate WS-SORT-CHOICE
+               when 'N' when 'n'
+                   sort SORT-WORK-FILE on ascending key SRT-EMP-NAME
+                       using EMPLOYEE-FILE
+                       giving SORTED-EMPLOYEE-FILE
+               when 'D' when 'd'
+                   sort SORT-WORK-FILE
+                       on ascending key SRT-EMP-DEPARTMENT
+                       using EMPLOYEE-FILE
+                       giving SORTED-EMPLOYEE-FILE
+               when other
+                   sort SORT-WORK-FILE on ascending key SRT-EMP-ID
+                       using EMPLOYEE-FILE
+                       giving SORTED-EMPLOYEE-FILE
+           end-evaluate.
+
        OPEN-FILES.
-           open input EMPLOYEE-FILE
+           open input SORTED-EMPLOYEE-FILE
            if not EMP-SUCCESS
-              display "Error opening employee file: 
+              display "Error opening employee file:
       -              " "WS-EMP-STATUS
               stop run
            end-if
 
            open output payroll-report.
            if not REPORT-SUCCESS
-              display "Error opening payroll report file: 
+              display "Error opening payroll report file:
       -              " "WS-REPORT-STATUS
               stop run
            end-if.
 
+           open output EMPLOYEE-FILE-NEW.
+
+           open output DIRECT-DEPOSIT-FILE.
+           move "EmpID,CustID,Amount,Date" to DIRECT-DEPOSIT-LINE.
+           write DIRECT-DEPOSIT-LINE.
+
+           open output DEDUCTION-FILE.
+           move "EmpID,401kAmount,HealthAmount,TaxablePay,PayPeriod"
+               to DEDUCTION-LINE.
+           write DEDUCTION-LINE.
+
+           open output EXCEPTION-REPORT.
+           move "PAYROLL EXCEPTION REPORT" to EXCEPTION-LINE.
+           write EXCEPTION-LINE.
+
        WRITE-REPORT-HEADER.
            move "EMPLOYEE PAYROLL REPORT" to REPORT-LINE.
            write REPORT-LINE.
+           move spaces to REPORT-LINE.
+           string "Pay Period: " delimited by size
+                  WS-PAY-PERIOD delimited by size
+                  into REPORT-LINE
+           end-string.
+           write REPORT-LINE.
            move all "=" to REPORT-LINE.
            write REPORT-LINE.
-           move "ID     NAME                           Pay" 
-           to REPORT-LINE.
+           move "ID     NAME                    Gross    Tax     Net"
+               to REPORT-LINE.
            write REPORT-LINE.
            move all "-" to REPORT-LINE.
            write REPORT-LINE.
 
        PROCESS-EMPLOYEES.
            perform until EMP-EOF
-             read EMPLOYEE-FILE
+             read SORTED-EMPLOYEE-FILE
                 at end
                    continue
                 not at end
+                   move SE-EMP-ID to EMP-ID
+                   move SE-EMP-NAME to EMP-NAME
+                   move SE-EMP-HOURLY-RATE to EMP-HOURLY-RATE
+                   move SE-EMP-HOURS-WORKED to EMP-HOURS-WORKED
+                   move SE-EMP-YTD-GROSS to EMP-YTD-GROSS
+                   move SE-EMP-PAY-PERIOD to EMP-PAY-PERIOD
+                   move SE-EMP-DEPARTMENT to EMP-DEPARTMENT
+                   move SE-EMP-TYPE to EMP-TYPE
+                   move SE-EMP-SALARY to EMP-SALARY
+                   move SE-EMP-401K-PCT to EMP-401K-PCT
+                   move SE-EMP-HEALTH-DEDUCTION to EMP-HEALTH-DEDUCTION
+                   move SE-EMP-YTD-TAX to EMP-YTD-TAX
+                   move SE-EMP-YTD-401K to EMP-YTD-401K
+                   move SE-EMP-YTD-HEALTH to EMP-YTD-HEALTH
+                   move SE-EMP-YTD-NET to EMP-YTD-NET
+                   move SE-EMP-SHIFT to EMP-SHIFT
+                   move SE-EMP-SHIFT-DIFF to EMP-SHIFT-DIFF
+                   move SE-EMP-PTO-BALANCE to EMP-PTO-BALANCE
+                   move SE-EMP-PTO-ACCRUAL-RATE to EMP-PTO-ACCRUAL-RATE
+                   move SE-EMP-PAY-FREQUENCY to EMP-PAY-FREQUENCY
                    perform CALCULATE-AND-WRITE-PAY
              end-read
            end-perform.
 
+      *    Salaried employees are paid their fixed per-period salary
+      *    outright, no overtime. Hourly employees are paid at the
+      *    straight rate up to 40 hours/week, 1.5x beyond that.
        CALCULATE-AND-WRITE-PAY.
-           multiply EMP-HOURLY-RATE by EMP-HOURS-WORKED
-                giving WS-CALCULATED-PAY rounded.
+           perform CHECK-FOR-EXCEPTIONS.
+           perform VALIDATE-HOURS.
+           move 0 to WS-CALCULATED-PAY.
+           move 0 to WS-TAX-WITHHELD.
+           move 0 to WS-NET-PAY.
+           move 0 to WS-PRETAX-DEDUCTION.
+           if WS-HOURS-VALID
+               if EMP-SALARIED-TYPE
+                   move EMP-SALARY to WS-CALCULATED-PAY
+               else
+                   evaluate true
+                       when EMP-BIWEEKLY-PAY
+                           move 80 to WS-OT-THRESHOLD
+                       when EMP-MONTHLY-PAY
+                           move 999.99 to WS-OT-THRESHOLD
+                       when other
+                           move 40 to WS-OT-THRESHOLD
+                   end-evaluate
+
+                   if EMP-HOURS-WORKED > WS-OT-THRESHOLD
+                       move WS-OT-THRESHOLD to WS-REGULAR-HOURS
+                       subtract WS-OT-THRESHOLD from EMP-HOURS-WORKED
+                           giving WS-OVERTIME-HOURS
+                   else
+                       move EMP-HOURS-WORKED to WS-REGULAR-HOURS
+                       move 0 to WS-OVERTIME-HOURS
+                   end-if
+
+                   if EMP-SHIFT-EVENING or EMP-SHIFT-NIGHT
+                       add EMP-HOURLY-RATE EMP-SHIFT-DIFF
+                           giving WS-EFFECTIVE-RATE
+                   else
+                       move EMP-HOURLY-RATE to WS-EFFECTIVE-RATE
+                   end-if
 
-           add WS-CALCULATED-PAY to WS-TOTAL-PAYROLL.
-           add 1 to WS-EMPLOYEE-COUNT.
+                   multiply WS-EFFECTIVE-RATE by 1.5
+                       giving WS-OVERTIME-RATE
+                   multiply WS-EFFECTIVE-RATE by WS-REGULAR-HOURS
+                        giving WS-REGULAR-PAY rounded
+                   multiply WS-OVERTIME-RATE by WS-OVERTIME-HOURS
+                        giving WS-OVERTIME-PAY rounded
+                   add WS-REGULAR-PAY WS-OVERTIME-PAY
+                       giving WS-CALCULATED-PAY
+               end-if
+               perform LOOKUP-BONUS-AMOUNT
+               add WS-THIS-BONUS to WS-CALCULATED-PAY
+               perform CALCULATE-DEDUCTIONS
+               perform CALCULATE-TAX-WITHHOLDING
+               perform WRITE-DEDUCTION-LINE
+
+               add WS-CALCULATED-PAY to WS-TOTAL-PAYROLL
+               add WS-TAX-WITHHELD to WS-TOTAL-TAX-WITHHELD
+               add WS-PRETAX-DEDUCTION to WS-TOTAL-401K
+               add EMP-HEALTH-DEDUCTION to WS-TOTAL-HEALTH
+               add WS-NET-PAY to WS-TOTAL-NET-PAY
+               add 1 to WS-EMPLOYEE-COUNT
+               perform APPLY-DIRECT-DEPOSIT
+                   thru APPLY-DIRECT-DEPOSIT-DONE
+               perform ACCUMULATE-DEPARTMENT-TOTAL
+               perform WRITE-PAY-STUB
+           end-if.
 
            move WS-CALCULATED-PAY to WS-FORMATTED-PAY.
+           move WS-TAX-WITHHELD to WS-FORMATTED-TAX.
+           move WS-NET-PAY to WS-FORMATTED-NET.
            move spaces to REPORT-LINE.
            string EMP-ID delimited by size
                   " " delimited by size
                   EMP-NAME delimited by size
                   " " delimited by size
                   WS-FORMATTED-PAY delimited by size
+                  " " delimited by size
+                  WS-FORMATTED-TAX delimited by size
+                  " " delimited by size
+                  WS-FORMATTED-NET delimited by size
                   into REPORT-LINE
            end-string.
 
            write REPORT-LINE.
 
+           add WS-CALCULATED-PAY to EMP-YTD-GROSS.
+           add WS-TAX-WITHHELD to EMP-YTD-TAX.
+           add WS-PRETAX-DEDUCTION to EMP-YTD-401K.
+           add EMP-HEALTH-DEDUCTION to EMP-YTD-HEALTH.
+           add WS-NET-PAY to EMP-YTD-NET.
+           add EMP-PTO-ACCRUAL-RATE to EMP-PTO-BALANCE.
+           move EMP-ID to NEW-EMP-ID.
+           move EMP-NAME to NEW-EMP-NAME.
+           move EMP-HOURLY-RATE to NEW-EMP-HOURLY-RATE.
+           move EMP-HOURS-WORKED to NEW-EMP-HOURS-WORKED.
+           move EMP-YTD-GROSS to NEW-EMP-YTD-GROSS.
+           move WS-PAY-PERIOD to NEW-EMP-PAY-PERIOD.
+           move EMP-DEPARTMENT to NEW-EMP-DEPARTMENT.
+           move EMP-TYPE to NEW-EMP-TYPE.
+           move EMP-SALARY to NEW-EMP-SALARY.
+           move EMP-401K-PCT to NEW-EMP-401K-PCT.
+           move EMP-HEALTH-DEDUCTION to NEW-EMP-HEALTH-DEDUCTION.
+           move EMP-YTD-TAX to NEW-EMP-YTD-TAX.
+           move EMP-YTD-401K to NEW-EMP-YTD-401K.
+           move EMP-YTD-HEALTH to NEW-EMP-YTD-HEALTH.
+           move EMP-YTD-NET to NEW-EMP-YTD-NET.
+           move EMP-SHIFT to NEW-EMP-SHIFT.
+           move EMP-SHIFT-DIFF to NEW-EMP-SHIFT-DIFF.
+           move EMP-PTO-BALANCE to NEW-EMP-PTO-BALANCE.
+           move EMP-PTO-ACCRUAL-RATE to NEW-EMP-PTO-ACCRUAL-RATE.
+           move EMP-PAY-FREQUENCY to NEW-EMP-PAY-FREQUENCY.
+           write EMPLOYEE-RECORD-NEW.
+
+      *    Writes this employee's pay stub to its own file, named from
+      *    their ID and the pay period.
+       WRITE-PAY-STUB.
+           add 1 to WS-NEXT-CHECK-NUMBER.
+           move spaces to WS-STUB-FILENAME.
+           string "stub_" delimited by size
+                  EMP-ID delimited by size
+                  "_" delimited by size
+                  WS-PAY-PERIOD delimited by size
+                  ".txt" delimited by size
+                  into WS-STUB-FILENAME
+           end-string.
+           open output PAY-STUB-FILE.
+
+           move spaces to STUB-LINE.
+           string "PAY STUB -- " delimited by size
+                  EMP-NAME delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move spaces to STUB-LINE.
+           string "Employee ID: " delimited by size
+                  EMP-ID delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move spaces to STUB-LINE.
+           string "Pay Period: " delimited by size
+                  WS-PAY-PERIOD delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move spaces to STUB-LINE.
+           move WS-NEXT-CHECK-NUMBER to WS-FORMATTED-CHECK-NUM.
+           string "Check Number: " delimited by size
+                  WS-FORMATTED-CHECK-NUM delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move all "-" to STUB-LINE.
+           write STUB-LINE.
+
+           move spaces to STUB-LINE.
+           move WS-CALCULATED-PAY to WS-FORMATTED-PAY.
+           string "Gross Pay:        " delimited by size
+                  WS-FORMATTED-PAY delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move spaces to STUB-LINE.
+           move WS-PRETAX-DEDUCTION to WS-FORMATTED-401K.
+           string "401k Deduction:    " delimited by size
+                  WS-FORMATTED-401K delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move spaces to STUB-LINE.
+           move EMP-HEALTH-DEDUCTION to WS-FORMATTED-HEALTH.
+           string "Health Deduction:  " delimited by size
+                  WS-FORMATTED-HEALTH delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move spaces to STUB-LINE.
+           move WS-TAX-WITHHELD to WS-FORMATTED-TAX.
+           string "Tax Withheld:      " delimited by size
+                  WS-FORMATTED-TAX delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+           move spaces to STUB-LINE.
+           move WS-NET-PAY to WS-FORMATTED-NET.
+           string "Net Pay:           " delimited by size
+                  WS-FORMATTED-NET delimited by size
+                  into STUB-LINE
+           end-string.
+           write STUB-LINE.
+
+           close PAY-STUB-FILE.
+
+      *    Flags hourly rates or hours worked outside the sane ranges
+      *    above; writes one line per problem found to EXCEPTION-REPORT.
+      *    The run still pays the employee -- this is a review list, not
+      *    a hard stop.
+       CHECK-FOR-EXCEPTIONS.
+           if EMP-HOURLY-TYPE
+               if EMP-HOURLY-RATE < WS-MIN-HOURLY-RATE
+                   or EMP-HOURLY-RATE > WS-MAX-HOURLY-RATE
+                   move spaces to EXCEPTION-LINE
+                   string "Employee " delimited by size
+                          EMP-ID delimited by size
+                          ": hourly rate " delimited by size
+                          EMP-HOURLY-RATE delimited by size
+                          " is out of range." delimited by size
+                          into EXCEPTION-LINE
+                   end-string
+                   write EXCEPTION-LINE
+                   add 1 to WS-EXCEPTIONS-FOUND
+               end-if
+      *        Zero hours worked is flagged (and pay calculation
+      *        skipped) by VALIDATE-HOURS below, not here, so that
+      *        condition isn't logged and counted twice.
+               if EMP-HOURS-WORKED > WS-MAX-HOURS-WORKED
+                   move spaces to EXCEPTION-LINE
+                   string "Employee " delimited by size
+                          EMP-ID delimited by size
+                          ": hours worked " delimited by size
+                          EMP-HOURS-WORKED delimited by size
+                          " is out of range." delimited by size
+                          into EXCEPTION-LINE
+                   end-string
+                   write EXCEPTION-LINE
+                   add 1 to WS-EXCEPTIONS-FOUND
+               end-if
+           else
+               if EMP-SALARY = 0
+                   move spaces to EXCEPTION-LINE
+                   string "Employee " delimited by size
+                          EMP-ID delimited by size
+                          ": salaried employee has zero salary."
+                              delimited by size
+                          into EXCEPTION-LINE
+                   end-string
+                   write EXCEPTION-LINE
+                   add 1 to WS-EXCEPTIONS-FOUND
+               end-if
+           end-if.
+
+      *    Hard validation gate run before pay is calculated: an hourly
+      *    employee with zero hours worked (EMP-HOURS-WORKED is an
+      *    unsigned field, so "negative" hours is not representable --
+      *    zero is the only invalid state that can occur) has pay
+      *    calculation skipped for this run rather than being paid for
+      *    zero hours. Unlike CHECK-FOR-EXCEPTIONS above, which only
+      *    logs a review note and still pays, this sets WS-HOURS-VALID
+      *    so CALCULATE-AND-WRITE-PAY bypasses the calculation entirely.
+       VALIDATE-HOURS.
+           move 'Y' to WS-HOURS-VALID-FLAG.
+           if EMP-HOURLY-TYPE and EMP-HOURS-WORKED not > 0
+               move 'N' to WS-HOURS-VALID-FLAG
+               move spaces to EXCEPTION-LINE
+               string "Employee " delimited by size
+                      EMP-ID delimited by size
+                      ": zero hours worked -- pay calculation "
+                          delimited by size
+                      "skipped for this run." delimited by size
+                      into EXCEPTION-LINE
+               end-string
+               write EXCEPTION-LINE
+               add 1 to WS-EXCEPTIONS-FOUND
+           end-if.
+
+      *    Adds this employee's gross pay to their department's running
+      *    subtotal, creating a new table entry the first time a
+      *    department code is seen.
+       ACCUMULATE-DEPARTMENT-TOTAL.
+           move 0 to WS-DEPT-SEARCH-IDX.
+           perform varying WS-DEPT-IDX from 1 by 1
+               until WS-DEPT-IDX > WS-DEPT-USED
+               if EMP-DEPARTMENT = WS-DEPT-CODE(WS-DEPT-IDX)
+                   set WS-DEPT-SEARCH-IDX to WS-DEPT-IDX
+                   set WS-DEPT-IDX to WS-DEPT-USED
+               end-if
+           end-perform.
+           if WS-DEPT-SEARCH-IDX = 0
+               if WS-DEPT-USED < 20
+                   add 1 to WS-DEPT-USED
+                   set WS-DEPT-IDX to WS-DEPT-USED
+                   move EMP-DEPARTMENT to WS-DEPT-CODE(WS-DEPT-IDX)
+                   move 0 to WS-DEPT-AMOUNT(WS-DEPT-IDX)
+                   move 0 to WS-DEPT-COUNT(WS-DEPT-IDX)
+               else
+                   move 'Y' to WS-DEPT-OVERFLOW
+               end-if
+           else
+               set WS-DEPT-IDX to WS-DEPT-SEARCH-IDX
+           end-if.
+           if not DEPT-TABLE-OVERFLOWED or WS-DEPT-SEARCH-IDX not = 0
+               add WS-CALCULATED-PAY to WS-DEPT-AMOUNT(WS-DEPT-IDX)
+               add 1 to WS-DEPT-COUNT(WS-DEPT-IDX)
+           end-if.
+
+      *    401k contributions are pre-tax, so they come off gross pay
+      *    before the withholding table is applied; health insurance is
+      *    post-tax and comes off after withholding, in CALCULATE-TAX-
+      *    WITHHOLDING below.
+       CALCULATE-DEDUCTIONS.
+           multiply WS-CALCULATED-PAY by EMP-401K-PCT
+               giving WS-PRETAX-DEDUCTION rounded.
+           subtract WS-PRETAX-DEDUCTION from WS-CALCULATED-PAY
+               giving WS-TAXABLE-PAY.
+
+      *    Looks up the flat withholding rate for this period's taxable
+      *    pay (gross less the pre-tax 401k deduction) in WS-TAX-TABLE
+      *    (brackets are ascending, so the first bracket whose upper
+      *    limit the pay doesn't exceed applies). Net pay is taxable pay
+      *    less withholding and the post-tax health deduction.
+       CALCULATE-TAX-WITHHOLDING.
+           set WS-TAX-IDX to 1.
+           search WS-TAX-BRACKET
+               at end
+                   set WS-TAX-IDX to 3
+               when WS-TAXABLE-PAY <= WS-BRACKET-UPPER(WS-TAX-IDX)
+                   continue
+           end-search.
+           multiply WS-TAXABLE-PAY by WS-BRACKET-RATE(WS-TAX-IDX)
+               giving WS-TAX-WITHHELD rounded.
+           subtract WS-TAX-WITHHELD EMP-HEALTH-DEDUCTION
+               from WS-TAXABLE-PAY giving WS-NET-PAY.
+
+      *    Writes this employee's deduction line to DEDUCTION-FILE.
+       WRITE-DEDUCTION-LINE.
+           move WS-PRETAX-DEDUCTION to WS-FORMATTED-401K.
+           move EMP-HEALTH-DEDUCTION to WS-FORMATTED-HEALTH.
+           move spaces to DEDUCTION-LINE.
+           string EMP-ID delimited by size
+                  "," delimited by size
+                  WS-FORMATTED-401K delimited by size
+                  "," delimited by size
+                  WS-FORMATTED-HEALTH delimited by size
+                  "," delimited by size
+                  WS-TAXABLE-PAY delimited by size
+                  "," delimited by size
+                  WS-PAY-PERIOD delimited by size
+                  into DEDUCTION-LINE
+           end-string.
+           write DEDUCTION-LINE.
+
        WRITE-REPORT-FOOTER.
            move spaces to REPORT-LINE.
            write REPORT-LINE.
@@ -114,7 +931,31 @@
 
            move spaces to REPORT-LINE.
            move WS-TOTAL-PAYROLL to WS-FORMATTED-TOTAL.
-           string "TOTAL PAYROLL: " delimited by size
+           string "TOTAL PAYROLL (GROSS): " delimited by size
+                  WS-FORMATTED-TOTAL delimited by size
+                  into REPORT-LINE
+           end-string.
+           write REPORT-LINE.
+
+           move spaces to REPORT-LINE.
+           move WS-TOTAL-TAX-WITHHELD to WS-FORMATTED-TOTAL.
+           string "TOTAL TAX WITHHELD:    " delimited by size
+                  WS-FORMATTED-TOTAL delimited by size
+                  into REPORT-LINE
+           end-string.
+           write REPORT-LINE.
+
+           move spaces to REPORT-LINE.
+           move WS-TOTAL-401K to WS-FORMATTED-TOTAL.
+           string "TOTAL 401K DEDUCTED:   " delimited by size
+                  WS-FORMATTED-TOTAL delimited by size
+                  into REPORT-LINE
+           end-string.
+           write REPORT-LINE.
+
+           move spaces to REPORT-LINE.
+           move WS-TOTAL-HEALTH to WS-FORMATTED-TOTAL.
+           string "TOTAL HEALTH DEDUCTED: " delimited by size
                   WS-FORMATTED-TOTAL delimited by size
                   into REPORT-LINE
            end-string.
@@ -127,8 +968,322 @@
            end-string.
 
            write REPORT-LINE.
+           perform WRITE-DEPARTMENT-SUBTOTALS.
+           perform WRITE-GL-EXPORT.
+
+      *    Writes this run's payroll totals as a general ledger export:
+      *    one debit line for gross payroll expense and credit lines
+      *    for each payable the gross pay was split into.
+       WRITE-GL-EXPORT.
+           open output GL-EXPORT-FILE.
+           move "Account,Description,Debit,Credit" to GL-LINE.
+           write GL-LINE.
+
+           move WS-TOTAL-PAYROLL to WS-FORMATTED-GL-AMT.
+           move spaces to GL-LINE.
+           string "6000,Payroll Expense," delimited by size
+                  WS-FORMATTED-GL-AMT delimited by size
+                  "," delimited by size
+                  into GL-LINE
+           end-string.
+           write GL-LINE.
+
+           move WS-TOTAL-TAX-WITHHELD to WS-FORMATTED-GL-AMT.
+           move spaces to GL-LINE.
+           string "2100,Tax Withholding Payable,," delimited by size
+                  WS-FORMATTED-GL-AMT delimited by size
+                  into GL-LINE
+           end-string.
+           write GL-LINE.
+
+           move WS-TOTAL-401K to WS-FORMATTED-GL-AMT.
+           move spaces to GL-LINE.
+           string "2110,401k Payable,," delimited by size
+                  WS-FORMATTED-GL-AMT delimited by size
+                  into GL-LINE
+           end-string.
+           write GL-LINE.
+
+           move WS-TOTAL-HEALTH to WS-FORMATTED-GL-AMT.
+           move spaces to GL-LINE.
+           string "2120,Health Insurance Payable,," delimited by size
+                  WS-FORMATTED-GL-AMT delimited by size
+                  into GL-LINE
+           end-string.
+           write GL-LINE.
+
+           move WS-TOTAL-NET-PAY to WS-FORMATTED-GL-AMT.
+           move spaces to GL-LINE.
+           string "2130,Net Pay Payable,," delimited by size
+                  WS-FORMATTED-GL-AMT delimited by size
+                  into GL-LINE
+           end-string.
+           write GL-LINE.
+
+           close GL-EXPORT-FILE.
+
+      *    Prints one subtotal line per department seen this run.
+       WRITE-DEPARTMENT-SUBTOTALS.
+           move spaces to REPORT-LINE.
+           write REPORT-LINE.
+           move "DEPARTMENT SUBTOTALS" to REPORT-LINE.
+           write REPORT-LINE.
+           move all "-" to REPORT-LINE.
+           write REPORT-LINE.
+           perform varying WS-DEPT-IDX from 1 by 1
+               until WS-DEPT-IDX > WS-DEPT-USED
+               move WS-DEPT-AMOUNT(WS-DEPT-IDX) to WS-FORMATTED-DEPT-AMT
+               move spaces to REPORT-LINE
+               string WS-DEPT-CODE(WS-DEPT-IDX) delimited by size
+                      " " delimited by size
+                      WS-FORMATTED-DEPT-AMT delimited by size
+                      "  (" delimited by size
+                      WS-DEPT-COUNT(WS-DEPT-IDX) delimited by size
+                      " employee(s))" delimited by size
+                      into REPORT-LINE
+               end-string
+               write REPORT-LINE
+           end-perform.
+           if DEPT-TABLE-OVERFLOWED
+               move spaces to REPORT-LINE
+               move "** Over 20 departments seen -- some pay is in
+      -            " the grand total but missing above **"
+                   to REPORT-LINE
+               write REPORT-LINE
+           end-if.
+
+      *    Scans the current transaction file for the highest TRANS-ID
+      *    already in use, the same way the banking side's
+      *    ADD-NEW-TRANSACTION/bulk-import.cbl do.
+       FIND-LAST-TRANS-ID.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS = '00'
+               read TRANSACTION-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until TRANS-EOF-REACHED
+                           if TRANS-ID > WS-TRANS-ID
+                               move TRANS-ID to WS-TRANS-ID
+                           end-if
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-TRANS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+           end-if.
+           move 'N' to WS-TRANS-EOF-FLAG.
+
+      *    Reads the one-line check number control file so check
+      *    numbers keep incrementing across runs; a missing file (the
+      *    first run ever) just leaves WS-NEXT-CHECK-NUMBER at zero.
+       READ-LAST-CHECK-NUMBER.
+           open input CHECK-NUMBER-FILE.
+           if WS-CHECK-CTL-STATUS = '00'
+               read CHECK-NUMBER-FILE
+                   at end
+                       continue
+                   not at end
+                       move CHECK-CTL-LINE to WS-NEXT-CHECK-NUMBER
+               end-read
+               close CHECK-NUMBER-FILE
+           end-if.
+
+      *    Writes the last check number assigned this run back to the
+      *    control file so the next run picks up where this one left
+      *    off.
+       SAVE-LAST-CHECK-NUMBER.
+           open output CHECK-NUMBER-FILE.
+           move WS-NEXT-CHECK-NUMBER to CHECK-CTL-LINE.
+           write CHECK-CTL-LINE.
+           close CHECK-NUMBER-FILE.
+
+      *    Scans RUN-CONTROL-FILE for WS-PAY-PERIOD; sets
+      *    WS-PERIOD-ALREADY-RUN to 'Y' if this period has already
+      *    been processed. A missing file means no period has ever
+      *    been run yet.
+       CHECK-RUN-CONTROL.
+           move 'N' to WS-PERIOD-ALREADY-RUN.
+           open input RUN-CONTROL-FILE.
+           if WS-RUN-CTL-STATUS = '00'
+               move 'N' to WS-EOF-FLAG
+               read RUN-CONTROL-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+               perform until PERIOD-ALREADY-RUN or EOF-REACHED
+                   if RUN-CONTROL-LINE = WS-PAY-PERIOD
+                       move 'Y' to WS-PERIOD-ALREADY-RUN
+                   else
+                       read RUN-CONTROL-FILE
+                           at end
+                               move 'Y' to WS-EOF-FLAG
+                       end-read
+                   end-if
+               end-perform
+               close RUN-CONTROL-FILE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+
+      *    Appends WS-PAY-PERIOD to RUN-CONTROL-FILE once the run has
+      *    completed, so a later run for the same period is blocked.
+       LOG-RUN-CONTROL.
+           open extend RUN-CONTROL-FILE.
+           if WS-RUN-CTL-STATUS not = '00'
+               open output RUN-CONTROL-FILE
+           end-if.
+           move WS-PAY-PERIOD to RUN-CONTROL-LINE.
+           write RUN-CONTROL-LINE.
+           close RUN-CONTROL-FILE.
+
+      *    Loads EmpID,Amount lines from BONUS-FILE into WS-BONUS-TABLE
+      *    so each employee's bonus/commission for this run can be
+      *    looked up during CALCULATE-AND-WRITE-PAY. A missing file
+      *    just leaves the table empty -- bonuses are opt-in per run.
+       READ-BONUS-FILE.
+           move zero to WS-BONUS-USED.
+           open input BONUS-FILE.
+           if WS-BONUS-FILE-STATUS = '00'
+               move 'N' to WS-EOF-FLAG
+               read BONUS-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+               perform until EOF-REACHED
+                   if WS-BONUS-USED < 100
+                       add 1 to WS-BONUS-USED
+                       unstring BONUS-LINE delimited by ","
+                           into WS-BONUS-EMP-ID (WS-BONUS-USED)
+                                WS-BONUS-AMOUNT (WS-BONUS-USED)
+                       end-unstring
+                   end-if
+                   read BONUS-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-perform
+               close BONUS-FILE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+
+      *    Linear search of WS-BONUS-TABLE for the current EMP-ID;
+      *    WS-THIS-BONUS is zero when the employee has no bonus
+      *    recorded this run.
+       LOOKUP-BONUS-AMOUNT.
+           move 0 to WS-THIS-BONUS.
+           perform varying WS-BONUS-SEARCH-IDX from 1 by 1
+               until WS-BONUS-SEARCH-IDX > WS-BONUS-USED
+               if WS-BONUS-EMP-ID (WS-BONUS-SEARCH-IDX) = EMP-ID
+                   move WS-BONUS-AMOUNT (WS-BONUS-SEARCH-IDX)
+                       to WS-THIS-BONUS
+               end-if
+           end-perform.
+
+      *    If EMP-ID has a bank customer linked in EMP-BANK-XREF-FILE,
+      *    credits WS-NET-PAY (after tax withholding) straight to that
+      *    customer's checking balance and appends a 'D' transaction
+      *    record, the same way bulk-import.cbl applies an imported
+      *    deposit.
+      *    Employees with no linked customer are simply skipped --
+      *    direct deposit is opt-in via the cross-reference file.
+       APPLY-DIRECT-DEPOSIT.
+           move EMP-ID to XREF-EMP-ID.
+           open input EMP-BANK-XREF-FILE.
+           if WS-XREF-STATUS not = '00'
+               go to APPLY-DIRECT-DEPOSIT-DONE
+           end-if.
+           read EMP-BANK-XREF-FILE
+               invalid key
+                   close EMP-BANK-XREF-FILE
+                   go to APPLY-DIRECT-DEPOSIT-DONE
+           end-read.
+           close EMP-BANK-XREF-FILE.
+
+           move XREF-CUST-ID to CUST-ID.
+           open i-o CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Employee " EMP-ID
+                       ": linked customer not found. Deposit skipped."
+                   close CUSTOMER-FILE
+                   go to APPLY-DIRECT-DEPOSIT-DONE
+           end-read.
+           if not CUST-ACTIVE
+               display "Employee " EMP-ID
+                   ": linked customer not active. Deposit skipped."
+               close CUSTOMER-FILE
+               go to APPLY-DIRECT-DEPOSIT-DONE
+           end-if.
+           move CUST-BALANCE to WS-AUDIT-OLD-BALANCE.
+           add WS-NET-PAY to CUST-BALANCE.
+           rewrite CUSTOMER-RECORD.
+           perform WRITE-AUDIT-LOG.
+           close CUSTOMER-FILE.
+
+           add 1 to WS-TRANS-ID.
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+           move WS-TRANS-ID to TRANS-ID.
+           move XREF-CUST-ID to TRANS-CUST-ID.
+           move WS-NET-PAY to TRANS-AMOUNT.
+           move 'D' to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move space to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+           add 1 to WS-DEPOSITS-POSTED.
+
+           move WS-NET-PAY to WS-FORMATTED-DD-AMT.
+           move spaces to DIRECT-DEPOSIT-LINE.
+           string EMP-ID delimited by size
+                  "," delimited by size
+                  XREF-CUST-ID delimited by size
+                  "," delimited by size
+                  WS-FORMATTED-DD-AMT delimited by size
+                  "," delimited by size
+                  TRANS-DATE delimited by size
+                  into DIRECT-DEPOSIT-LINE
+           end-string.
+           write DIRECT-DEPOSIT-LINE.
+
+       APPLY-DIRECT-DEPOSIT-DONE.
+           continue.
+
+      *    Appends one before/after balance snapshot for CUST-ID to
+      *    AUDIT-LOG-FILE, the same shape bankingsystem.cbl's own
+      *    WRITE-AUDIT-LOG writes. Expects WS-AUDIT-OLD-BALANCE to
+      *    already hold the balance before the change, and CUST-BALANCE
+      *    to hold the balance as just rewritten.
+       WRITE-AUDIT-LOG.
+           open extend AUDIT-LOG-FILE.
+           if WS-AUDIT-STATUS not = '00'
+               open output AUDIT-LOG-FILE
+           end-if.
+           move CUST-ID to AUDIT-CUST-ID.
+           move WS-AUDIT-OLD-BALANCE to AUDIT-OLD-BALANCE.
+           move CUST-BALANCE to AUDIT-NEW-BALANCE.
+           move function current-date(1:8) to AUDIT-DATE.
+           move function current-date(9:6) to AUDIT-TIME.
+           write AUDIT-LOG-RECORD.
+           close AUDIT-LOG-FILE.
 
        CLOSE-FILES.
-           close EMPLOYEE-FILE
-           close PAYROLL-REPORT.
+           close SORTED-EMPLOYEE-FILE
+           close PAYROLL-REPORT
+           close EMPLOYEE-FILE-NEW
+           close DIRECT-DEPOSIT-FILE
+           close DEDUCTION-FILE
+           close EXCEPTION-REPORT.
+           sort SORT-WORK-FILE on ascending key SRT-EMP-ID
+               using EMPLOYEE-FILE-NEW
+               giving EMPLOYEE-FILE-RESORTED.
+           call "CBL_RENAME_FILE" using WS-EMP-OLD-FILENAME
+               WS-EMP-NEW-FILENAME
+               returning WS-EMP-RENAME-RESULT
+           end-call.
            display "Report generated successfully".
