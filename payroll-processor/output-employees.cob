@@ -17,8 +17,24 @@
           05 EMP-NAME             pic x(30).
           05 EMP-HOURLY-RATE      pic 9(3)v99.
           05 EMP-HOURS-WORKED     pic 9(3)v99.
+          05 EMP-YTD-GROSS        pic 9(7)v99.
+          05 EMP-PAY-PERIOD       pic x(6).
+          05 EMP-DEPARTMENT       pic x(10).
+          05 EMP-TYPE             pic x(1).
+          05 EMP-SALARY           pic 9(7)v99.
+          05 EMP-401K-PCT         pic 9v999.
+          05 EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 EMP-YTD-TAX          pic 9(7)v99.
+          05 EMP-YTD-401K         pic 9(7)v99.
+          05 EMP-YTD-HEALTH       pic 9(7)v99.
+          05 EMP-YTD-NET          pic 9(7)v99.
+          05 EMP-SHIFT            pic x(1).
+          05 EMP-SHIFT-DIFF       pic 9v99.
+          05 EMP-PTO-BALANCE      pic 9(3)v99.
+          05 EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 EMP-PAY-FREQUENCY    pic x(1).
 
-       working-storage section.    
+       working-storage section.
        01 WS-EMP-STATUS          pic xx.
           88 EMP-SUCCESS         value '00'.
           88 EMP-EOF             value '10'.
@@ -36,13 +52,45 @@
            move "Ryan Murphy" to EMP-NAME
            move 62.50 to EMP-HOURLY-RATE
            move 38.75 to EMP-HOURS-WORKED
+           move 0 to EMP-YTD-GROSS
+           move spaces to EMP-PAY-PERIOD
+           move "SALES" to EMP-DEPARTMENT
+           move 'H' to EMP-TYPE
+           move 0 to EMP-SALARY
+           move .050 to EMP-401K-PCT
+           move 25.00 to EMP-HEALTH-DEDUCTION
+           move 0 to EMP-YTD-TAX
+           move 0 to EMP-YTD-401K
+           move 0 to EMP-YTD-HEALTH
+           move 0 to EMP-YTD-NET
+           move 'D' to EMP-SHIFT
+           move 0 to EMP-SHIFT-DIFF
+           move 40.00 to EMP-PTO-BALANCE
+           move 3.08 to EMP-PTO-ACCRUAL-RATE
+           move 'B' to EMP-PAY-FREQUENCY
            write EMPLOYEE-RECORD
 
            move 000002 to EMP-ID
            move "Gary Rogers" to EMP-NAME
            move 79.00 to EMP-HOURLY-RATE
            move 42.00 to EMP-HOURS-WORKED
-           write EMPLOYEE-RECORD 
+           move 0 to EMP-YTD-GROSS
+           move spaces to EMP-PAY-PERIOD
+           move "WAREHOUSE" to EMP-DEPARTMENT
+           move 'H' to EMP-TYPE
+           move 0 to EMP-SALARY
+           move 0 to EMP-401K-PCT
+           move 0 to EMP-HEALTH-DEDUCTION
+           move 0 to EMP-YTD-TAX
+           move 0 to EMP-YTD-401K
+           move 0 to EMP-YTD-HEALTH
+           move 0 to EMP-YTD-NET
+           move 'N' to EMP-SHIFT
+           move 2.50 to EMP-SHIFT-DIFF
+           move 16.00 to EMP-PTO-BALANCE
+           move 3.08 to EMP-PTO-ACCRUAL-RATE
+           move 'B' to EMP-PAY-FREQUENCY
+           write EMPLOYEE-RECORD
 
            close EMPLOYEE-FILE
 
