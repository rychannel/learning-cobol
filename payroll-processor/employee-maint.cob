@@ -0,0 +1,440 @@
+       identification division.
+       program-id. employee-maint.
+
+      *    Interactive maintenance for EMPLOYEE-FILE: add, update, view,
+      *    list, and delete employee records. EMPLOYEE-FILE is line
+      *    sequential, so updates/deletes rewrite the whole file to
+      *    employees.dat.new and swap it into place via CBL_RENAME_FILE,
+      *    the same pattern archive-transactions.cbl and
+      *    payroll-processor.cob's year-to-date rollover already use.
+
+       environment division.
+       input-output section.
+       file-control.
+       select EMPLOYEE-FILE
+           assign to 'employees.dat'
+           organization is line sequential
+           file status is WS-EMP-STATUS.
+       select EMPLOYEE-FILE-NEW
+           assign to 'employees.dat.new'
+           organization is line sequential
+           file status is WS-EMP-NEW-STATUS.
+
+       data division.
+       file section.
+       fd EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID               pic 9(6).
+          05 EMP-NAME             pic x(30).
+          05 EMP-HOURLY-RATE      pic 9(3)v99.
+          05 EMP-HOURS-WORKED     pic 9(3)v99.
+          05 EMP-YTD-GROSS        pic 9(7)v99.
+          05 EMP-PAY-PERIOD       pic x(6).
+          05 EMP-DEPARTMENT       pic x(10).
+          05 EMP-TYPE             pic x(1).
+             88 EMP-HOURLY-TYPE   value 'H'.
+             88 EMP-SALARIED-TYPE value 'S'.
+          05 EMP-SALARY           pic 9(7)v99.
+          05 EMP-401K-PCT         pic 9v999.
+          05 EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 EMP-YTD-TAX          pic 9(7)v99.
+          05 EMP-YTD-401K         pic 9(7)v99.
+          05 EMP-YTD-HEALTH       pic 9(7)v99.
+          05 EMP-YTD-NET          pic 9(7)v99.
+          05 EMP-SHIFT            pic x(1).
+             88 EMP-SHIFT-DAY     value 'D'.
+             88 EMP-SHIFT-EVENING value 'E'.
+             88 EMP-SHIFT-NIGHT   value 'N'.
+          05 EMP-SHIFT-DIFF       pic 9v99.
+          05 EMP-PTO-BALANCE      pic 9(3)v99.
+          05 EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 EMP-PAY-FREQUENCY    pic x(1).
+             88 EMP-WEEKLY-PAY    value 'W'.
+             88 EMP-BIWEEKLY-PAY  value 'B'.
+             88 EMP-MONTHLY-PAY   value 'M'.
+
+       fd EMPLOYEE-FILE-NEW.
+       01 EMPLOYEE-RECORD-NEW.
+          05 NEW-EMP-ID            pic 9(6).
+          05 NEW-EMP-NAME          pic x(30).
+          05 NEW-EMP-HOURLY-RATE   pic 9(3)v99.
+          05 NEW-EMP-HOURS-WORKED  pic 9(3)v99.
+          05 NEW-EMP-YTD-GROSS     pic 9(7)v99.
+          05 NEW-EMP-PAY-PERIOD    pic x(6).
+          05 NEW-EMP-DEPARTMENT    pic x(10).
+          05 NEW-EMP-TYPE          pic x(1).
+          05 NEW-EMP-SALARY        pic 9(7)v99.
+          05 NEW-EMP-401K-PCT      pic 9v999.
+          05 NEW-EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 NEW-EMP-YTD-TAX       pic 9(7)v99.
+          05 NEW-EMP-YTD-401K      pic 9(7)v99.
+          05 NEW-EMP-YTD-HEALTH    pic 9(7)v99.
+          05 NEW-EMP-YTD-NET       pic 9(7)v99.
+          05 NEW-EMP-SHIFT         pic x(1).
+          05 NEW-EMP-SHIFT-DIFF    pic 9v99.
+          05 NEW-EMP-PTO-BALANCE   pic 9(3)v99.
+          05 NEW-EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 NEW-EMP-PAY-FREQUENCY pic x(1).
+
+       working-storage section.
+       01 WS-EMP-STATUS           pic xx.
+       01 WS-EMP-NEW-STATUS       pic xx.
+       01 WS-EOF-FLAG             pic x value 'N'.
+          88 EOF-REACHED         value 'Y'.
+
+       01 WS-EMP-OLD-FILENAME     pic x(40) value 'employees.dat.new'.
+       01 WS-EMP-NEW-FILENAME     pic x(40) value 'employees.dat'.
+       01 WS-EMP-RENAME-RESULT    pic 9(8) comp-5.
+
+       01 WS-USER-CHOICE          pic x.
+       01 WS-TARGET-EMP-ID        pic 9(6).
+       01 WS-FOUND-FLAG           pic x value 'N'.
+          88 RECORD-FOUND        value 'Y'.
+       01 WS-CONFIRM              pic x.
+
+       01 WS-NEW-NAME             pic x(30).
+       01 WS-NEW-RATE             pic 9(3)v99.
+       01 WS-NEW-HOURS            pic 9(3)v99.
+       01 WS-NEW-DEPARTMENT       pic x(10).
+       01 WS-NEW-TYPE             pic x(1).
+       01 WS-NEW-SALARY           pic 9(7)v99.
+       01 WS-NEW-401K-PCT         pic 9v999.
+       01 WS-NEW-HEALTH-DEDUCTION pic 9(4)v99.
+       01 WS-NEW-SHIFT            pic x(1).
+       01 WS-NEW-SHIFT-DIFF       pic 9v99.
+       01 WS-NEW-PTO-BALANCE      pic 9(3)v99.
+       01 WS-NEW-PTO-ACCRUAL-RATE pic 9(2)v99.
+       01 WS-NEW-PAY-FREQUENCY    pic x(1).
+
+       procedure division.
+       MAIN-LOGIC.
+           perform until WS-USER-CHOICE = '6'
+               perform DISPLAY-MENU
+               accept WS-USER-CHOICE
+               evaluate WS-USER-CHOICE
+                   when '1' perform ADD-EMPLOYEE thru ADD-EMPLOYEE-DONE
+                   when '2' perform UPDATE-EMPLOYEE thru UPDATE-EMPLOYEE-DONE
+                   when '3' perform VIEW-EMPLOYEE
+                   when '4' perform DELETE-EMPLOYEE thru DELETE-EMPLOYEE-DONE
+                   when '5' perform LIST-ALL-EMPLOYEES
+                   when '6' display "Goodbye!"
+                   when other display "Invalid choice."
+               end-evaluate
+           end-perform.
+           stop run.
+
+       DISPLAY-MENU.
+           display " ".
+           display "Employee Maintenance".
+           display "1. Add Employee".
+           display "2. Update Employee".
+           display "3. View Employee".
+           display "4. Delete Employee".
+           display "5. List All Employees".
+           display "6. Exit".
+           display "Enter choice: ".
+
+       ADD-EMPLOYEE.
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           perform FIND-EMPLOYEE thru FIND-EMPLOYEE-DONE.
+           if RECORD-FOUND
+               display "Employee ID already exists. Add cancelled."
+               go to ADD-EMPLOYEE-DONE
+           end-if.
+           move WS-TARGET-EMP-ID to EMP-ID.
+           display "Enter Employee Name: ".
+           accept EMP-NAME.
+           display "Enter Type (H=Hourly, S=Salaried): ".
+           accept EMP-TYPE.
+           if EMP-SALARIED-TYPE
+               display "Enter Salary: "
+               accept EMP-SALARY
+               move 0 to EMP-HOURLY-RATE
+               move 0 to EMP-HOURS-WORKED
+           else
+               display "Enter Hourly Rate: "
+               accept EMP-HOURLY-RATE
+               display "Enter Hours Worked: "
+               accept EMP-HOURS-WORKED
+               move 0 to EMP-SALARY
+           end-if.
+           display "Enter Department: ".
+           accept EMP-DEPARTMENT.
+           display "Enter 401k Deduction Percent (e.g. .050): ".
+           accept EMP-401K-PCT.
+           display "Enter Health Insurance Deduction Amount: ".
+           accept EMP-HEALTH-DEDUCTION.
+           display "Enter Shift (D=Day, E=Evening, N=Night): ".
+           accept EMP-SHIFT.
+           if EMP-SHIFT-EVENING or EMP-SHIFT-NIGHT
+               display "Enter Shift Differential (per hour): "
+               accept EMP-SHIFT-DIFF
+           else
+               move 0 to EMP-SHIFT-DIFF
+           end-if.
+           display "Enter PTO Accrual Rate (hours per pay period): ".
+           accept EMP-PTO-ACCRUAL-RATE.
+           move 0 to EMP-PTO-BALANCE.
+           display "Enter Pay Frequency (W=Weekly, B=Biweekly, "
+               "M=Monthly): ".
+           accept EMP-PAY-FREQUENCY.
+           move 0 to EMP-YTD-GROSS.
+           move 0 to EMP-YTD-TAX.
+           move 0 to EMP-YTD-401K.
+           move 0 to EMP-YTD-HEALTH.
+           move 0 to EMP-YTD-NET.
+           move spaces to EMP-PAY-PERIOD.
+           open extend EMPLOYEE-FILE.
+           if WS-EMP-STATUS not = '00'
+               open output EMPLOYEE-FILE
+           end-if.
+           write EMPLOYEE-RECORD.
+           close EMPLOYEE-FILE.
+           display "Employee added.".
+       ADD-EMPLOYEE-DONE.
+           continue.
+
+       VIEW-EMPLOYEE.
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+           perform FIND-EMPLOYEE thru FIND-EMPLOYEE-DONE.
+           if RECORD-FOUND
+               display "ID: " EMP-ID
+               display "Name: " EMP-NAME
+               display "Hourly Rate: " EMP-HOURLY-RATE
+               display "Hours Worked: " EMP-HOURS-WORKED
+               display "YTD Gross: " EMP-YTD-GROSS
+               display "Last Pay Period: " EMP-PAY-PERIOD
+               display "Department: " EMP-DEPARTMENT
+               display "Type: " EMP-TYPE
+               display "Salary: " EMP-SALARY
+               display "401k Percent: " EMP-401K-PCT
+               display "Health Deduction: " EMP-HEALTH-DEDUCTION
+               display "YTD Tax Withheld: " EMP-YTD-TAX
+               display "YTD 401k: " EMP-YTD-401K
+               display "YTD Health: " EMP-YTD-HEALTH
+               display "YTD Net Pay: " EMP-YTD-NET
+               display "Shift: " EMP-SHIFT
+               display "Shift Differential: " EMP-SHIFT-DIFF
+               display "PTO Balance: " EMP-PTO-BALANCE
+               display "PTO Accrual Rate: " EMP-PTO-ACCRUAL-RATE
+               display "Pay Frequency: " EMP-PAY-FREQUENCY
+           else
+               display "Employee not found."
+           end-if.
+
+       LIST-ALL-EMPLOYEES.
+           open input EMPLOYEE-FILE.
+           if WS-EMP-STATUS not = '00'
+               display "No employee file found."
+           else
+               move 'N' to WS-EOF-FLAG
+               read EMPLOYEE-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+               perform until EOF-REACHED
+                   display EMP-ID " " EMP-NAME " " EMP-HOURLY-RATE
+                       " " EMP-HOURS-WORKED " " EMP-YTD-GROSS
+                       " " EMP-PAY-PERIOD " " EMP-DEPARTMENT
+                       " " EMP-TYPE " " EMP-SALARY
+                       " " EMP-401K-PCT " " EMP-HEALTH-DEDUCTION
+                       " " EMP-SHIFT " " EMP-SHIFT-DIFF
+                       " " EMP-PTO-BALANCE " " EMP-PTO-ACCRUAL-RATE
+                       " " EMP-PAY-FREQUENCY
+                   read EMPLOYEE-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-perform
+               close EMPLOYEE-FILE
+           end-if.
+
+      *    Scans EMPLOYEE-FILE (line sequential, no keyed access) for
+      *    WS-TARGET-EMP-ID, leaving the match in EMPLOYEE-RECORD.
+       FIND-EMPLOYEE.
+           move 'N' to WS-FOUND-FLAG.
+           open input EMPLOYEE-FILE.
+           if WS-EMP-STATUS not = '00'
+               go to FIND-EMPLOYEE-DONE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until RECORD-FOUND or EOF-REACHED
+               if EMP-ID = WS-TARGET-EMP-ID
+                   move 'Y' to WS-FOUND-FLAG
+               else
+                   read EMPLOYEE-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-if
+           end-perform.
+           close EMPLOYEE-FILE.
+       FIND-EMPLOYEE-DONE.
+           continue.
+
+       UPDATE-EMPLOYEE.
+           display "Enter Employee ID to update: ".
+           accept WS-TARGET-EMP-ID.
+           perform FIND-EMPLOYEE thru FIND-EMPLOYEE-DONE.
+           if not RECORD-FOUND
+               display "Employee not found."
+               go to UPDATE-EMPLOYEE-DONE
+           end-if.
+           display "Enter new Name (" EMP-NAME "): ".
+           accept WS-NEW-NAME.
+           display "Enter new Hourly Rate (" EMP-HOURLY-RATE "): ".
+           accept WS-NEW-RATE.
+           display "Enter new Hours Worked (" EMP-HOURS-WORKED "): ".
+           accept WS-NEW-HOURS.
+           display "Enter new Department (" EMP-DEPARTMENT "): ".
+           accept WS-NEW-DEPARTMENT.
+           display "Enter new Type (" EMP-TYPE "): ".
+           accept WS-NEW-TYPE.
+           display "Enter new Salary (" EMP-SALARY "): ".
+           accept WS-NEW-SALARY.
+           display "Enter new 401k Percent (" EMP-401K-PCT "): ".
+           accept WS-NEW-401K-PCT.
+           display "Enter new Health Deduction (" EMP-HEALTH-DEDUCTION
+               "): ".
+           accept WS-NEW-HEALTH-DEDUCTION.
+           display "Enter new Shift (" EMP-SHIFT "): ".
+           accept WS-NEW-SHIFT.
+           display "Enter new Shift Differential (" EMP-SHIFT-DIFF
+               "): ".
+           accept WS-NEW-SHIFT-DIFF.
+           display "Enter new PTO Balance (" EMP-PTO-BALANCE "): ".
+           accept WS-NEW-PTO-BALANCE.
+           display "Enter new PTO Accrual Rate (" EMP-PTO-ACCRUAL-RATE
+               "): ".
+           accept WS-NEW-PTO-ACCRUAL-RATE.
+           display "Enter new Pay Frequency (" EMP-PAY-FREQUENCY
+               "): ".
+           accept WS-NEW-PAY-FREQUENCY.
+
+           open input EMPLOYEE-FILE.
+           open output EMPLOYEE-FILE-NEW.
+           move 'N' to WS-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until EOF-REACHED
+               move EMP-ID to NEW-EMP-ID
+               move EMP-NAME to NEW-EMP-NAME
+               move EMP-HOURLY-RATE to NEW-EMP-HOURLY-RATE
+               move EMP-HOURS-WORKED to NEW-EMP-HOURS-WORKED
+               move EMP-YTD-GROSS to NEW-EMP-YTD-GROSS
+               move EMP-PAY-PERIOD to NEW-EMP-PAY-PERIOD
+               move EMP-DEPARTMENT to NEW-EMP-DEPARTMENT
+               move EMP-TYPE to NEW-EMP-TYPE
+               move EMP-SALARY to NEW-EMP-SALARY
+               move EMP-401K-PCT to NEW-EMP-401K-PCT
+               move EMP-HEALTH-DEDUCTION to NEW-EMP-HEALTH-DEDUCTION
+               move EMP-YTD-TAX to NEW-EMP-YTD-TAX
+               move EMP-YTD-401K to NEW-EMP-YTD-401K
+               move EMP-YTD-HEALTH to NEW-EMP-YTD-HEALTH
+               move EMP-YTD-NET to NEW-EMP-YTD-NET
+               move EMP-SHIFT to NEW-EMP-SHIFT
+               move EMP-SHIFT-DIFF to NEW-EMP-SHIFT-DIFF
+               move EMP-PTO-BALANCE to NEW-EMP-PTO-BALANCE
+               move EMP-PTO-ACCRUAL-RATE to NEW-EMP-PTO-ACCRUAL-RATE
+               move EMP-PAY-FREQUENCY to NEW-EMP-PAY-FREQUENCY
+               if EMP-ID = WS-TARGET-EMP-ID
+                   move WS-NEW-NAME to NEW-EMP-NAME
+                   move WS-NEW-RATE to NEW-EMP-HOURLY-RATE
+                   move WS-NEW-HOURS to NEW-EMP-HOURS-WORKED
+                   move WS-NEW-DEPARTMENT to NEW-EMP-DEPARTMENT
+                   move WS-NEW-TYPE to NEW-EMP-TYPE
+                   move WS-NEW-SALARY to NEW-EMP-SALARY
+                   move WS-NEW-401K-PCT to NEW-EMP-401K-PCT
+                   move WS-NEW-HEALTH-DEDUCTION to
+                       NEW-EMP-HEALTH-DEDUCTION
+                   move WS-NEW-SHIFT to NEW-EMP-SHIFT
+                   move WS-NEW-SHIFT-DIFF to NEW-EMP-SHIFT-DIFF
+                   move WS-NEW-PTO-BALANCE to NEW-EMP-PTO-BALANCE
+                   move WS-NEW-PTO-ACCRUAL-RATE to
+                       NEW-EMP-PTO-ACCRUAL-RATE
+                   move WS-NEW-PAY-FREQUENCY to NEW-EMP-PAY-FREQUENCY
+               end-if
+               write EMPLOYEE-RECORD-NEW
+               read EMPLOYEE-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+           end-perform.
+           close EMPLOYEE-FILE.
+           close EMPLOYEE-FILE-NEW.
+           call "CBL_RENAME_FILE" using WS-EMP-OLD-FILENAME
+               WS-EMP-NEW-FILENAME
+               returning WS-EMP-RENAME-RESULT
+           end-call.
+           display "Employee updated.".
+       UPDATE-EMPLOYEE-DONE.
+           continue.
+
+       DELETE-EMPLOYEE.
+           display "Enter Employee ID to delete: ".
+           accept WS-TARGET-EMP-ID.
+           perform FIND-EMPLOYEE thru FIND-EMPLOYEE-DONE.
+           if not RECORD-FOUND
+               display "Employee not found."
+               go to DELETE-EMPLOYEE-DONE
+           end-if.
+           display "Delete " EMP-NAME " (Y/N)? ".
+           accept WS-CONFIRM.
+           if WS-CONFIRM not = 'Y' and WS-CONFIRM not = 'y'
+               display "Delete cancelled."
+               go to DELETE-EMPLOYEE-DONE
+           end-if.
+
+           open input EMPLOYEE-FILE.
+           open output EMPLOYEE-FILE-NEW.
+           move 'N' to WS-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until EOF-REACHED
+               if EMP-ID not = WS-TARGET-EMP-ID
+                   move EMP-ID to NEW-EMP-ID
+                   move EMP-NAME to NEW-EMP-NAME
+                   move EMP-HOURLY-RATE to NEW-EMP-HOURLY-RATE
+                   move EMP-HOURS-WORKED to NEW-EMP-HOURS-WORKED
+                   move EMP-YTD-GROSS to NEW-EMP-YTD-GROSS
+                   move EMP-PAY-PERIOD to NEW-EMP-PAY-PERIOD
+                   move EMP-DEPARTMENT to NEW-EMP-DEPARTMENT
+                   move EMP-TYPE to NEW-EMP-TYPE
+                   move EMP-SALARY to NEW-EMP-SALARY
+                   move EMP-401K-PCT to NEW-EMP-401K-PCT
+                   move EMP-HEALTH-DEDUCTION to NEW-EMP-HEALTH-DEDUCTION
+                   move EMP-YTD-TAX to NEW-EMP-YTD-TAX
+                   move EMP-YTD-401K to NEW-EMP-YTD-401K
+                   move EMP-YTD-HEALTH to NEW-EMP-YTD-HEALTH
+                   move EMP-YTD-NET to NEW-EMP-YTD-NET
+                   move EMP-SHIFT to NEW-EMP-SHIFT
+                   move EMP-SHIFT-DIFF to NEW-EMP-SHIFT-DIFF
+                   move EMP-PTO-BALANCE to NEW-EMP-PTO-BALANCE
+                   move EMP-PTO-ACCRUAL-RATE to NEW-EMP-PTO-ACCRUAL-RATE
+                   move EMP-PAY-FREQUENCY to NEW-EMP-PAY-FREQUENCY
+                   write EMPLOYEE-RECORD-NEW
+               end-if
+               read EMPLOYEE-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+           end-perform.
+           close EMPLOYEE-FILE.
+           close EMPLOYEE-FILE-NEW.
+           call "CBL_RENAME_FILE" using WS-EMP-OLD-FILENAME
+               WS-EMP-NEW-FILENAME
+               returning WS-EMP-RENAME-RESULT
+           end-call.
+           display "Employee deleted.".
+       DELETE-EMPLOYEE-DONE.
+           continue.
