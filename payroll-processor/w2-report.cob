@@ -0,0 +1,160 @@
+       identification division.
+       program-id. w2-report.
+
+      *    Prints a year-end, W-2 style annual earnings summary for a
+      *    single employee to its own file, built from the YTD figures
+      *    on EMPLOYEE-RECORD (gross, tax, 401k, health, net) that
+      *    payroll-processor.cob accumulates every run. Same shape as
+      *    statement-gen.cbl's per-customer statement generator.
+
+       environment division.
+       input-output section.
+       file-control.
+       select EMPLOYEE-FILE
+           assign to 'employees.dat'
+           organization is line sequential
+           file status is WS-EMP-STATUS.
+       select W2-FILE
+           assign to WS-W2-FILENAME
+           organization is line sequential
+           file status is WS-W2-STATUS.
+
+       data division.
+       file section.
+       fd EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID               pic 9(6).
+          05 EMP-NAME             pic x(30).
+          05 EMP-HOURLY-RATE      pic 9(3)v99.
+          05 EMP-HOURS-WORKED     pic 9(3)v99.
+          05 EMP-YTD-GROSS        pic 9(7)v99.
+          05 EMP-PAY-PERIOD       pic x(6).
+          05 EMP-DEPARTMENT       pic x(10).
+          05 EMP-TYPE             pic x(1).
+             88 EMP-HOURLY-TYPE   value 'H'.
+             88 EMP-SALARIED-TYPE value 'S'.
+          05 EMP-SALARY           pic 9(7)v99.
+          05 EMP-401K-PCT         pic 9v999.
+          05 EMP-HEALTH-DEDUCTION pic 9(4)v99.
+          05 EMP-YTD-TAX          pic 9(7)v99.
+          05 EMP-YTD-401K         pic 9(7)v99.
+          05 EMP-YTD-HEALTH       pic 9(7)v99.
+          05 EMP-YTD-NET          pic 9(7)v99.
+          05 EMP-SHIFT            pic x(1).
+          05 EMP-SHIFT-DIFF       pic 9v99.
+          05 EMP-PTO-BALANCE      pic 9(3)v99.
+          05 EMP-PTO-ACCRUAL-RATE pic 9(2)v99.
+          05 EMP-PAY-FREQUENCY    pic x(1).
+
+       fd W2-FILE.
+       01 W2-LINE                pic x(80).
+
+       working-storage section.
+       01 WS-EMP-STATUS           pic xx.
+       01 WS-W2-STATUS            pic xx.
+       01 WS-EOF-FLAG             pic x value 'N'.
+          88 EOF-REACHED         value 'Y'.
+       01 WS-TARGET-EMP-ID        pic 9(6).
+       01 WS-FOUND-FLAG           pic x value 'N'.
+          88 RECORD-FOUND        value 'Y'.
+       01 WS-W2-FILENAME          pic x(40).
+       01 WS-DISPLAY-AMT          pic $ZZZ,ZZ9.99.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "W-2 Annual Earnings Summary".
+           display "Enter Employee ID: ".
+           accept WS-TARGET-EMP-ID.
+
+           open input EMPLOYEE-FILE.
+           if WS-EMP-STATUS not = '00'
+               display "Employee file not found."
+               stop run
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+           read EMPLOYEE-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until RECORD-FOUND or EOF-REACHED
+               if EMP-ID = WS-TARGET-EMP-ID
+                   move 'Y' to WS-FOUND-FLAG
+               else
+                   read EMPLOYEE-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-if
+           end-perform.
+           close EMPLOYEE-FILE.
+           if not RECORD-FOUND
+               display "Employee not found."
+               stop run
+           end-if.
+
+           move spaces to WS-W2-FILENAME.
+           string "w2_" delimited by size
+                  WS-TARGET-EMP-ID delimited by size
+                  ".txt" delimited by size
+                  into WS-W2-FILENAME
+           end-string.
+           open output W2-FILE.
+
+           move spaces to W2-LINE.
+           string "W-2 ANNUAL EARNINGS SUMMARY -- " delimited by size
+                  EMP-NAME delimited by size
+                  into W2-LINE
+           end-string.
+           write W2-LINE.
+           move spaces to W2-LINE.
+           string "Employee ID: " delimited by size
+                  EMP-ID delimited by size
+                  into W2-LINE
+           end-string.
+           write W2-LINE.
+           move all "=" to W2-LINE.
+           write W2-LINE.
+
+           move spaces to W2-LINE.
+           move EMP-YTD-GROSS to WS-DISPLAY-AMT.
+           string "Box 1  Wages, Tips, Other Comp: " delimited by size
+                  WS-DISPLAY-AMT delimited by size
+                  into W2-LINE
+           end-string.
+           write W2-LINE.
+
+           move spaces to W2-LINE.
+           move EMP-YTD-TAX to WS-DISPLAY-AMT.
+           string "Box 2  Federal Tax Withheld:    " delimited by size
+                  WS-DISPLAY-AMT delimited by size
+                  into W2-LINE
+           end-string.
+           write W2-LINE.
+
+           move spaces to W2-LINE.
+           move EMP-YTD-401K to WS-DISPLAY-AMT.
+           string "Box 12 401k Contributions:      " delimited by size
+                  WS-DISPLAY-AMT delimited by size
+                  into W2-LINE
+           end-string.
+           write W2-LINE.
+
+           move spaces to W2-LINE.
+           move EMP-YTD-HEALTH to WS-DISPLAY-AMT.
+           string "Box 12 Health Insurance:        " delimited by size
+                  WS-DISPLAY-AMT delimited by size
+                  into W2-LINE
+           end-string.
+           write W2-LINE.
+
+           move spaces to W2-LINE.
+           move EMP-YTD-NET to WS-DISPLAY-AMT.
+           string "Net Pay (year to date):         " delimited by size
+                  WS-DISPLAY-AMT delimited by size
+                  into W2-LINE
+           end-string.
+           write W2-LINE.
+
+           close W2-FILE.
+           display "W-2 written to " WS-W2-FILENAME.
+           stop run.
