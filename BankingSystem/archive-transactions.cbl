@@ -0,0 +1,140 @@
+       identification division.
+       program-id. archive-transactions.
+
+       environment division.
+       input-output section.
+       file-control.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select KEEP-FILE
+           assign to 'transactions.dat.new'
+           organization is line sequential
+           file status is WS-KEEP-STATUS.
+       select ARCHIVE-FILE
+           assign to 'transaction_history.dat'
+           organization is line sequential
+           file status is WS-ARCHIVE-STATUS.
+
+       data division.
+       file section.
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd KEEP-FILE.
+       01 KEEP-RECORD.
+          05 KEEP-TRANS-ID          pic 9(6).
+          05 KEEP-TRANS-CUST-ID     pic 9(6).
+          05 KEEP-TRANS-AMOUNT      pic 9(8)v99.
+          05 KEEP-TRANS-TYPE        pic x(11).
+          05 KEEP-TRANS-DATE        pic 9(8).
+          05 KEEP-TRANS-TIME        pic 9(6).
+          05 KEEP-TRANS-REVERSED    pic x(1).
+
+       fd ARCHIVE-FILE.
+       01 ARCHIVE-RECORD.
+          05 ARCH-TRANS-ID          pic 9(6).
+          05 ARCH-TRANS-CUST-ID     pic 9(6).
+          05 ARCH-TRANS-AMOUNT      pic 9(8)v99.
+          05 ARCH-TRANS-TYPE        pic x(11).
+          05 ARCH-TRANS-DATE        pic 9(8).
+          05 ARCH-TRANS-TIME        pic 9(6).
+          05 ARCH-TRANS-REVERSED    pic x(1).
+
+       working-storage section.
+       01 WS-TRANSACTION-STATUS     pic xx.
+       01 WS-KEEP-STATUS            pic xx.
+       01 WS-ARCHIVE-STATUS         pic xx.
+       01 WS-EOF-FLAG               pic x value 'N'.
+          88 EOF-REACHED           value 'Y'.
+
+       01 WS-CUTOFF-DATE            pic 9(8).
+       01 WS-CURRENT-YEAR           pic 9(4).
+       01 WS-ARCHIVED-COUNT         pic 9(8) value zero.
+       01 WS-KEPT-COUNT             pic 9(8) value zero.
+       01 WS-OLD-FILENAME           pic x(40)
+          value 'transactions.dat.new'.
+       01 WS-NEW-FILENAME           pic x(40) value 'transactions.dat'.
+       01 WS-RENAME-RESULT          pic 9(8) comp-5.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Year-End Transaction Archiving Starting...".
+           move function current-date(1:4) to WS-CURRENT-YEAR.
+           compute WS-CUTOFF-DATE = WS-CURRENT-YEAR * 10000 + 0101.
+           display "Archiving all transactions dated before "
+               WS-CUTOFF-DATE ".".
+
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               display "No transaction file found. Nothing to archive."
+               stop run
+           end-if.
+
+           open extend ARCHIVE-FILE.
+           if WS-ARCHIVE-STATUS not = '00'
+               open output ARCHIVE-FILE
+           end-if.
+           open output KEEP-FILE.
+
+           read TRANSACTION-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+               not at end
+                   continue
+           end-read.
+           perform until EOF-REACHED
+               if TRANS-DATE < WS-CUTOFF-DATE
+                   perform ARCHIVE-ONE-RECORD
+               else
+                   perform KEEP-ONE-RECORD
+               end-if
+               read TRANSACTION-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+           end-perform.
+
+           close TRANSACTION-FILE.
+           close ARCHIVE-FILE.
+           close KEEP-FILE.
+
+           call "CBL_RENAME_FILE" using WS-OLD-FILENAME WS-NEW-FILENAME
+               returning WS-RENAME-RESULT
+           end-call.
+
+           display "Archived " WS-ARCHIVED-COUNT
+               " transaction(s) to transaction_history.dat.".
+           display "Kept " WS-KEPT-COUNT
+               " transaction(s) in transactions.dat.".
+           stop run.
+
+       ARCHIVE-ONE-RECORD.
+           move TRANS-ID to ARCH-TRANS-ID.
+           move TRANS-CUST-ID to ARCH-TRANS-CUST-ID.
+           move TRANS-AMOUNT to ARCH-TRANS-AMOUNT.
+           move TRANS-TYPE to ARCH-TRANS-TYPE.
+           move TRANS-DATE to ARCH-TRANS-DATE.
+           move TRANS-TIME to ARCH-TRANS-TIME.
+           move TRANS-REVERSED to ARCH-TRANS-REVERSED.
+           write ARCHIVE-RECORD.
+           add 1 to WS-ARCHIVED-COUNT.
+
+       KEEP-ONE-RECORD.
+           move TRANS-ID to KEEP-TRANS-ID.
+           move TRANS-CUST-ID to KEEP-TRANS-CUST-ID.
+           move TRANS-AMOUNT to KEEP-TRANS-AMOUNT.
+           move TRANS-TYPE to KEEP-TRANS-TYPE.
+           move TRANS-DATE to KEEP-TRANS-DATE.
+           move TRANS-TIME to KEEP-TRANS-TIME.
+           move TRANS-REVERSED to KEEP-TRANS-REVERSED.
+           write KEEP-RECORD.
+           add 1 to WS-KEPT-COUNT.
