@@ -0,0 +1,264 @@
+       identification division.
+       program-id. bulk-import.
+
+       environment division.
+       input-output section.
+       file-control.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select BULK-IMPORT-FILE
+           assign to 'bulk_transactions.dat'
+           organization is line sequential
+           file status is WS-BULK-STATUS.
+       select CHECKPOINT-FILE
+           assign to 'bulk_import.ckpt'
+           organization is line sequential
+           file status is WS-CHECKPOINT-STATUS.
+       select AUDIT-LOG-FILE
+           assign to 'audit.log'
+           organization is line sequential
+           file status is WS-AUDIT-STATUS.
+
+       data division.
+       file section.
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd BULK-IMPORT-FILE.
+       01 BULK-IMPORT-LINE          pic x(80).
+
+       fd CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE           pic x(20).
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          05 AUDIT-CUST-ID          pic 9(6).
+          05 AUDIT-OLD-BALANCE      pic s9(8)v99.
+          05 AUDIT-NEW-BALANCE      pic s9(8)v99.
+          05 AUDIT-DATE             pic 9(8).
+          05 AUDIT-TIME             pic 9(6).
+
+       working-storage section.
+       01 WS-CUSTOMER-STATUS        pic xx.
+       01 WS-TRANSACTION-STATUS     pic xx.
+       01 WS-BULK-STATUS            pic xx.
+       01 WS-CHECKPOINT-STATUS      pic xx.
+       01 WS-AUDIT-STATUS           pic xx.
+       01 WS-EOF-FLAG               pic x value 'N'.
+          88 EOF-REACHED           value 'Y'.
+
+       01 WS-LAST-PROCESSED         pic 9(8) value zero.
+       01 WS-LINE-COUNTER           pic 9(8) value zero.
+       01 WS-TRANS-ID               pic 9(6) value zero.
+       01 WS-IMPORTED-COUNT         pic 9(8) value zero.
+       01 WS-SKIPPED-COUNT          pic 9(8) value zero.
+       01 WS-REJECTED-COUNT         pic 9(8) value zero.
+
+       01 WS-IMP-CUST-ID            pic 9(6).
+       01 WS-IMP-AMOUNT             pic 9(8)v99.
+       01 WS-IMP-TYPE               pic x(1).
+       01 WS-AUDIT-OLD-BALANCE      pic s9(8)v99.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Restartable Bulk Transaction Import Starting...".
+           perform READ-CHECKPOINT.
+           display "Resuming after line " WS-LAST-PROCESSED
+               " (0 = starting fresh).".
+           perform FIND-LAST-TRANS-ID.
+
+           open input BULK-IMPORT-FILE.
+           if WS-BULK-STATUS not = '00'
+               display "bulk_transactions.dat not found. Aborting."
+               stop run
+           end-if.
+
+           move 0 to WS-LINE-COUNTER.
+           read BULK-IMPORT-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+               not at end
+                   continue
+           end-read.
+           perform until EOF-REACHED
+               add 1 to WS-LINE-COUNTER
+               if WS-LINE-COUNTER <= WS-LAST-PROCESSED
+                   add 1 to WS-SKIPPED-COUNT
+               else
+                   perform APPLY-IMPORT-RECORD
+                       thru APPLY-IMPORT-RECORD-DONE
+               end-if
+               read BULK-IMPORT-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+           end-perform.
+           close BULK-IMPORT-FILE.
+
+           display "Import complete. Imported " WS-IMPORTED-COUNT
+               ", rejected " WS-REJECTED-COUNT
+               ", already-done/skipped " WS-SKIPPED-COUNT ".".
+           stop run.
+
+      *    Reads the last successfully-processed input line number from
+      *    the checkpoint file, or leaves WS-LAST-PROCESSED at zero if
+      *    this is the first run.
+       READ-CHECKPOINT.
+           open input CHECKPOINT-FILE.
+           if WS-CHECKPOINT-STATUS = '00'
+               read CHECKPOINT-FILE
+                   at end
+                       continue
+                   not at end
+                       move CHECKPOINT-LINE to WS-LAST-PROCESSED
+               end-read
+               close CHECKPOINT-FILE
+           end-if.
+
+      *    Overwrites the checkpoint file with the current line counter
+      *    immediately after that record's transaction has been applied
+      *    and written, so a crash never loses or replays a transaction.
+       WRITE-CHECKPOINT.
+           open output CHECKPOINT-FILE.
+           move WS-LINE-COUNTER to CHECKPOINT-LINE.
+           write CHECKPOINT-LINE.
+           close CHECKPOINT-FILE.
+
+      *    Scans the current transaction file for the highest TRANS-ID
+      *    already in use, the same way ADD-NEW-TRANSACTION does.
+       FIND-LAST-TRANS-ID.
+           move 'N' to WS-EOF-FLAG.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS = '00'
+               read TRANSACTION-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until WS-EOF-FLAG = 'Y'
+                           if TRANS-ID > WS-TRANS-ID
+                               move TRANS-ID to WS-TRANS-ID
+                           end-if
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+
+      *    Parses one "CUSTID,AMOUNT,TYPE" line (D or W only) and applies
+      *    it to the customer's checking balance, the same way
+      *    ADD-NEW-TRANSACTION's checking branch does, then appends a
+      *    transaction record. WRITE-CHECKPOINT is performed as the
+      *    last step of this same paragraph (APPLY-IMPORT-RECORD-DONE),
+      *    covering every exit path, so the checkpoint always advances
+      *    in the same unit of work as the balance rewrite -- a rerun
+      *    after a crash can never replay a line whose balance change
+      *    already landed.
+       APPLY-IMPORT-RECORD.
+           unstring BULK-IMPORT-LINE delimited by ","
+               into WS-IMP-CUST-ID WS-IMP-AMOUNT WS-IMP-TYPE
+           end-unstring.
+
+           move WS-IMP-CUST-ID to CUST-ID.
+           open i-o CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Line " WS-LINE-COUNTER
+                       ": customer not found. Rejected."
+                   add 1 to WS-REJECTED-COUNT
+                   close CUSTOMER-FILE
+                   go to APPLY-IMPORT-RECORD-DONE
+           end-read.
+           if not CUST-ACTIVE
+               display "Line " WS-LINE-COUNTER
+                   ": customer not active. Rejected."
+               add 1 to WS-REJECTED-COUNT
+               close CUSTOMER-FILE
+               go to APPLY-IMPORT-RECORD-DONE
+           end-if.
+
+           move CUST-BALANCE to WS-AUDIT-OLD-BALANCE.
+           if WS-IMP-TYPE = 'D' or WS-IMP-TYPE = 'd'
+               add WS-IMP-AMOUNT to CUST-BALANCE
+               rewrite CUSTOMER-RECORD
+           else
+               if WS-IMP-AMOUNT - CUST-BALANCE > CUST-OD-LIMIT
+                   display "Line " WS-LINE-COUNTER
+                       ": insufficient funds. Rejected."
+                   add 1 to WS-REJECTED-COUNT
+                   close CUSTOMER-FILE
+                   go to APPLY-IMPORT-RECORD-DONE
+               end-if
+               subtract WS-IMP-AMOUNT from CUST-BALANCE
+               rewrite CUSTOMER-RECORD
+           end-if.
+           perform WRITE-AUDIT-LOG.
+           close CUSTOMER-FILE.
+
+           add 1 to WS-TRANS-ID.
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+           move WS-TRANS-ID to TRANS-ID.
+           move WS-IMP-CUST-ID to TRANS-CUST-ID.
+           move WS-IMP-AMOUNT to TRANS-AMOUNT.
+           move WS-IMP-TYPE to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move space to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+           add 1 to WS-IMPORTED-COUNT.
+
+       APPLY-IMPORT-RECORD-DONE.
+           perform WRITE-CHECKPOINT.
+
+      *    Appends one before/after balance snapshot for CUST-ID to
+      *    AUDIT-LOG-FILE, the same shape bankingsystem.cbl's own
+      *    WRITE-AUDIT-LOG writes. Expects WS-AUDIT-OLD-BALANCE to
+      *    already hold the balance before the change, and CUST-BALANCE
+      *    to hold the balance as just rewritten.
+       WRITE-AUDIT-LOG.
+           open extend AUDIT-LOG-FILE.
+           if WS-AUDIT-STATUS not = '00'
+               open output AUDIT-LOG-FILE
+           end-if.
+           move CUST-ID to AUDIT-CUST-ID.
+           move WS-AUDIT-OLD-BALANCE to AUDIT-OLD-BALANCE.
+           move CUST-BALANCE to AUDIT-NEW-BALANCE.
+           move function current-date(1:8) to AUDIT-DATE.
+           move function current-date(9:6) to AUDIT-TIME.
+           write AUDIT-LOG-RECORD.
+           close AUDIT-LOG-FILE.
