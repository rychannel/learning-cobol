@@ -0,0 +1,232 @@
+       identification division.
+       program-id. dormant-account-detection.
+
+      *    Batch job: flags any customer with no activity in
+      *    TRANSACTION-FILE past WS-DORMANCY-THRESHOLD-DAYS so accounts
+      *    can be reviewed under escheatment rules instead of sitting
+      *    unnoticed. Modeled on interest-posting.cbl's batch-job shape
+      *    -- sequential "read next record" browse of the indexed
+      *    CUSTOMER-FILE, one pass over TRANSACTION-FILE first to build
+      *    a last-activity-date table the same way payroll-processor.
+      *    cob's WS-DEPT-TOTALS/WS-BONUS-TABLE are built.
+
+       environment division.
+       input-output section.
+       file-control.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+
+      *    One line per dormant account found this run.
+       select DORMANT-REPORT-FILE
+           assign to 'dormant_accounts.txt'
+           organization is line sequential
+           file status is WS-DORMANT-STATUS.
+
+       data division.
+       file section.
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd DORMANT-REPORT-FILE.
+       01 DORMANT-LINE              pic x(80).
+
+       working-storage section.
+       01 WS-CUSTOMER-STATUS        pic xx.
+       01 WS-TRANSACTION-STATUS     pic xx.
+       01 WS-DORMANT-STATUS         pic xx.
+       01 WS-EOF-FLAG               pic x value 'N'.
+          88 EOF-REACHED           value 'Y'.
+
+      *    How many days of no activity before an account is flagged
+      *    dormant. Adjust here if the escheatment policy changes.
+       01 WS-DORMANCY-THRESHOLD-DAYS pic 9(5) value 180.
+
+       01 WS-TODAY-DATE             pic 9(8).
+       01 WS-TODAY-DATE-INT         pic 9(8).
+       01 WS-LAST-DATE-INT          pic 9(8).
+       01 WS-DAYS-SINCE-ACTIVITY    pic s9(8).
+
+       01 WS-LAST-ACTIVITY-TABLE.
+          05 WS-LAST-ACTIVITY-ENTRY OCCURS 500 TIMES
+             INDEXED BY WS-ACT-IDX.
+             10 WS-ACT-CUST-ID        pic 9(6).
+             10 WS-ACT-LAST-DATE      pic 9(8).
+       01 WS-ACTIVITY-USED          pic 9(4) value zero.
+       01 WS-ACT-SEARCH-IDX         pic 9(4).
+       01 WS-ACT-FOUND-FLAG         pic x value 'N'.
+          88 ACTIVITY-FOUND        value 'Y'.
+
+       01 WS-CUSTOMERS-CHECKED      pic 9(5) value zero.
+       01 WS-DORMANT-COUNT          pic 9(5) value zero.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Dormant Account Detection Batch Job Starting...".
+           move function current-date(1:8) to WS-TODAY-DATE.
+
+           open output DORMANT-REPORT-FILE.
+           move "DORMANT ACCOUNT REPORT" to DORMANT-LINE.
+           write DORMANT-LINE.
+
+           perform LOAD-LAST-ACTIVITY-TABLE.
+
+           open input CUSTOMER-FILE.
+           if WS-CUSTOMER-STATUS not = '00'
+               display "Customer file not found. Aborting."
+               close DORMANT-REPORT-FILE
+               stop run
+           end-if.
+
+           move 'N' to WS-EOF-FLAG.
+           read CUSTOMER-FILE next record
+               at end
+                   display "No customer records found."
+               not at end
+                   perform until EOF-REACHED
+                       perform CHECK-CUSTOMER-DORMANCY
+                       read CUSTOMER-FILE next record
+                           at end
+                               move 'Y' to WS-EOF-FLAG
+                       end-read
+                   end-perform
+           end-read.
+
+           close CUSTOMER-FILE.
+           close DORMANT-REPORT-FILE.
+           display WS-CUSTOMERS-CHECKED " customer(s) checked.".
+           display WS-DORMANT-COUNT
+               " dormant account(s) written to dormant_accounts.txt.".
+           stop run.
+
+      *    Scans TRANSACTION-FILE once, keeping the latest TRANS-DATE
+      *    seen per TRANS-CUST-ID in WS-LAST-ACTIVITY-TABLE (first-seen
+      *    order, linear search, the same pattern ACCUMULATE-
+      *    DEPARTMENT-TOTAL and READ-BONUS-FILE use for a per-run table
+      *    built without a keyed file).
+       LOAD-LAST-ACTIVITY-TABLE.
+           move zero to WS-ACTIVITY-USED.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS = '00'
+               move 'N' to WS-EOF-FLAG
+               read TRANSACTION-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+               end-read
+               perform until EOF-REACHED
+                   perform UPDATE-LAST-ACTIVITY-ENTRY
+                   read TRANSACTION-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-perform
+               close TRANSACTION-FILE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+
+       UPDATE-LAST-ACTIVITY-ENTRY.
+           move 0 to WS-ACT-SEARCH-IDX.
+           perform varying WS-ACT-IDX from 1 by 1
+               until WS-ACT-IDX > WS-ACTIVITY-USED
+               if WS-ACT-CUST-ID (WS-ACT-IDX) = TRANS-CUST-ID
+                   move WS-ACT-IDX to WS-ACT-SEARCH-IDX
+               end-if
+           end-perform.
+           if WS-ACT-SEARCH-IDX = 0
+               if WS-ACTIVITY-USED < 500
+                   add 1 to WS-ACTIVITY-USED
+                   move TRANS-CUST-ID
+                       to WS-ACT-CUST-ID (WS-ACTIVITY-USED)
+                   move TRANS-DATE
+                       to WS-ACT-LAST-DATE (WS-ACTIVITY-USED)
+               end-if
+           else
+               if TRANS-DATE > WS-ACT-LAST-DATE (WS-ACT-SEARCH-IDX)
+                   move TRANS-DATE
+                       to WS-ACT-LAST-DATE (WS-ACT-SEARCH-IDX)
+               end-if
+           end-if.
+
+      *    Looks up this customer's last activity date; a customer
+      *    with no table entry has never had a transaction at all,
+      *    which counts as dormant the same as one whose last activity
+      *    is older than the threshold.
+       CHECK-CUSTOMER-DORMANCY.
+           add 1 to WS-CUSTOMERS-CHECKED.
+           move 'N' to WS-ACT-FOUND-FLAG.
+           move 0 to WS-ACT-SEARCH-IDX.
+           perform varying WS-ACT-IDX from 1 by 1
+               until WS-ACT-IDX > WS-ACTIVITY-USED
+               if WS-ACT-CUST-ID (WS-ACT-IDX) = CUST-ID
+                   move WS-ACT-IDX to WS-ACT-SEARCH-IDX
+                   move 'Y' to WS-ACT-FOUND-FLAG
+               end-if
+           end-perform.
+
+           if ACTIVITY-FOUND
+               move WS-ACT-LAST-DATE (WS-ACT-SEARCH-IDX)
+                   to WS-LAST-DATE-INT
+               move function integer-of-date (WS-TODAY-DATE)
+                   to WS-TODAY-DATE-INT
+               compute WS-DAYS-SINCE-ACTIVITY =
+                   WS-TODAY-DATE-INT
+                   - function integer-of-date (WS-LAST-DATE-INT)
+               if WS-DAYS-SINCE-ACTIVITY > WS-DORMANCY-THRESHOLD-DAYS
+                   perform WRITE-DORMANT-LINE
+               end-if
+           else
+               perform WRITE-DORMANT-LINE
+           end-if.
+
+       WRITE-DORMANT-LINE.
+           move spaces to DORMANT-LINE.
+           if ACTIVITY-FOUND
+               string "Customer " delimited by size
+                      CUST-ID delimited by size
+                      " " delimited by size
+                      CUST-NAME delimited by size
+                      ": last activity " delimited by size
+                      WS-ACT-LAST-DATE (WS-ACT-SEARCH-IDX)
+                          delimited by size
+                      " -- dormant." delimited by size
+                      into DORMANT-LINE
+               end-string
+           else
+               string "Customer " delimited by size
+                      CUST-ID delimited by size
+                      " " delimited by size
+                      CUST-NAME delimited by size
+                      ": no transaction history on file -- dormant."
+                          delimited by size
+                      into DORMANT-LINE
+               end-string
+           end-if.
+           write DORMANT-LINE.
+           add 1 to WS-DORMANT-COUNT.
