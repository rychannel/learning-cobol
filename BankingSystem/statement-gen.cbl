@@ -0,0 +1,313 @@
+       identification division.
+       program-id. statement-gen.
+
+       environment division.
+       input-output section.
+       file-control.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select AUDIT-LOG-FILE
+           assign to 'audit.log'
+           organization is line sequential
+           file status is WS-AUDIT-STATUS.
+       select STATEMENT-FILE
+           assign to WS-STATEMENT-FILENAME
+           organization is line sequential
+           file status is WS-STATEMENT-STATUS.
+
+       data division.
+       file section.
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          05 AUDIT-CUST-ID          pic 9(6).
+          05 AUDIT-OLD-BALANCE      pic s9(8)v99.
+          05 AUDIT-NEW-BALANCE      pic s9(8)v99.
+          05 AUDIT-DATE             pic 9(8).
+          05 AUDIT-TIME             pic 9(6).
+
+       fd STATEMENT-FILE.
+       01 STATEMENT-LINE            pic x(80).
+
+       working-storage section.
+       01 WS-CUSTOMER-STATUS        pic xx.
+       01 WS-TRANSACTION-STATUS     pic xx.
+       01 WS-AUDIT-STATUS           pic xx.
+       01 WS-STATEMENT-STATUS       pic xx.
+       01 WS-EOF-FLAG               pic x value 'N'.
+          88 EOF-REACHED           value 'Y'.
+
+       01 WS-STATEMENT-FILENAME     pic x(40).
+       01 WS-TARGET-CUST-ID         pic 9(6).
+       01 WS-START-DATE             pic 9(8).
+       01 WS-END-DATE               pic 9(8).
+       01 WS-OPENING-BALANCE        pic s9(8)v99 value 0.
+       01 WS-RUNNING-BALANCE        pic s9(8)v99 value 0.
+       01 WS-DISPLAY-AMOUNT         pic $$$,$$$,$$9.99.
+       01 WS-DISPLAY-BALANCE        pic -(7)9.99.
+       01 WS-ACCT-CURRENCY          pic x(3).
+       01 DISPLAY-TRANS-TYPE        pic x(11).
+       01 WS-STMT-EFFECT            pic s9(8)v99.
+       01 WS-PRE-RANGE-NET          pic s9(8)v99 value 0.
+
+      *    Same earliest-audit-entry baseline recon-report.cbl's
+      *    FIND-BASELINE-BALANCE uses: the balance before any audited
+      *    change ever touched this customer, i.e. a fixed point in
+      *    time to replay transactions forward from. Deriving the
+      *    opening balance from the baseline plus every transaction
+      *    dated before the statement's start date works for any
+      *    requested date range, not just one ending today.
+       01 WS-BASELINE-BALANCE       pic s9(8)v99.
+       01 WS-BASELINE-FOUND         pic x value 'N'.
+          88 BASELINE-FOUND         value 'Y'.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Statement Generator".
+           display "Enter Customer ID: ".
+           accept WS-TARGET-CUST-ID.
+           display "Enter Start Date (YYYYMMDD, 0 for all): ".
+           accept WS-START-DATE.
+           display "Enter End Date (YYYYMMDD, 0 for all): ".
+           accept WS-END-DATE.
+           if WS-END-DATE = 0
+               move 99999999 to WS-END-DATE
+           end-if.
+
+           move WS-TARGET-CUST-ID to CUST-ID.
+           open input CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer not found."
+                   close CUSTOMER-FILE
+                   stop run
+           end-read.
+           move CUST-CURRENCY to WS-ACCT-CURRENCY.
+           close CUSTOMER-FILE.
+
+      *    CUST-BALANCE is the customer's current balance, not a stored
+      *    historical opening balance, so the true opening balance for
+      *    this statement's date range is derived by replaying forward
+      *    from a fixed baseline rather than back-calculated from
+      *    today's balance -- the latter is only correct when the
+      *    statement's end date is today; any genuinely historical
+      *    range would otherwise have later activity baked into
+      *    CUST-BALANCE but never subtracted out.
+           perform FIND-BASELINE-BALANCE.
+           perform SUM-PRE-RANGE-NET.
+           if BASELINE-FOUND
+               compute WS-OPENING-BALANCE =
+                   WS-BASELINE-BALANCE + WS-PRE-RANGE-NET
+           else
+      *        No audited change has ever touched this account, so
+      *        CUST-BALANCE is still exactly what it was at opening.
+               compute WS-OPENING-BALANCE =
+                   CUST-BALANCE + WS-PRE-RANGE-NET
+           end-if.
+
+           string "statement_" delimited by size
+                  WS-TARGET-CUST-ID delimited by size
+                  ".txt" delimited by size
+                  into WS-STATEMENT-FILENAME
+           end-string.
+
+           open output STATEMENT-FILE.
+           open input TRANSACTION-FILE.
+
+           move spaces to STATEMENT-LINE.
+           string "Statement for Customer " delimited by size
+                  WS-TARGET-CUST-ID delimited by size
+                  into STATEMENT-LINE
+           end-string.
+           write STATEMENT-LINE.
+           move all "=" to STATEMENT-LINE.
+           write STATEMENT-LINE.
+
+           move WS-OPENING-BALANCE to WS-RUNNING-BALANCE.
+      *    The floating-minus picture (matching the signed amount
+      *    fields elsewhere in this diff) is used here instead of
+      *    WS-DISPLAY-AMOUNT's cash-register picture, which has no
+      *    sign representation and would show an overdrawn balance as
+      *    a positive figure.
+           move WS-OPENING-BALANCE to WS-DISPLAY-BALANCE.
+           move spaces to STATEMENT-LINE.
+           string "Opening Balance: " delimited by size
+                  WS-DISPLAY-BALANCE delimited by size
+                  " " delimited by size
+                  WS-ACCT-CURRENCY delimited by size
+                  into STATEMENT-LINE
+           end-string.
+           write STATEMENT-LINE.
+           move spaces to STATEMENT-LINE.
+           write STATEMENT-LINE.
+
+           read TRANSACTION-FILE
+               at end
+                   display "No transaction records found."
+               not at end
+                   perform until EOF-REACHED
+                       if TRANS-CUST-ID = WS-TARGET-CUST-ID
+                          and TRANS-DATE >= WS-START-DATE
+                          and TRANS-DATE <= WS-END-DATE
+                           perform WRITE-STATEMENT-LINE
+                       end-if
+                       read TRANSACTION-FILE
+                           at end
+                               move 'Y' to WS-EOF-FLAG
+                       end-read
+                   end-perform
+           end-read.
+
+           move spaces to STATEMENT-LINE.
+           write STATEMENT-LINE.
+           move WS-RUNNING-BALANCE to WS-DISPLAY-BALANCE.
+           move spaces to STATEMENT-LINE.
+           string "Closing Balance: " delimited by size
+                  WS-DISPLAY-BALANCE delimited by size
+                  " " delimited by size
+                  WS-ACCT-CURRENCY delimited by size
+                  into STATEMENT-LINE
+           end-string.
+           write STATEMENT-LINE.
+
+           close TRANSACTION-FILE.
+           close STATEMENT-FILE.
+           display "Statement written to " WS-STATEMENT-FILENAME.
+           stop run.
+
+      *    Sums the signed effect of every one of this customer's
+      *    transactions dated strictly before the statement's start
+      *    date, into WS-PRE-RANGE-NET, so MAIN-LOGIC can replay that
+      *    activity forward from the baseline to reach the true
+      *    opening balance for the requested range.
+       SUM-PRE-RANGE-NET.
+           move 'N' to WS-EOF-FLAG.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS = '00'
+               read TRANSACTION-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until EOF-REACHED
+                           if TRANS-CUST-ID = WS-TARGET-CUST-ID
+                              and TRANS-DATE < WS-START-DATE
+                               perform CLASSIFY-TRANS-EFFECT
+                               add WS-STMT-EFFECT to WS-PRE-RANGE-NET
+                           end-if
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+
+      *    Scans audit.log for this customer's earliest entry; its
+      *    "old balance" is the balance before any audited change ever
+      *    touched it, i.e. the fixed baseline to replay
+      *    TRANSACTION-FILE forward from. Same technique as
+      *    recon-report.cbl's FIND-BASELINE-BALANCE.
+       FIND-BASELINE-BALANCE.
+           move 'N' to WS-BASELINE-FOUND.
+           move 'N' to WS-EOF-FLAG.
+           open input AUDIT-LOG-FILE.
+           if WS-AUDIT-STATUS = '00'
+               read AUDIT-LOG-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until WS-EOF-FLAG = 'Y'
+                           or BASELINE-FOUND
+                           if AUDIT-CUST-ID = WS-TARGET-CUST-ID
+                               move AUDIT-OLD-BALANCE
+                                   to WS-BASELINE-BALANCE
+                               move 'Y' to WS-BASELINE-FOUND
+                           end-if
+                           if not BASELINE-FOUND
+                               read AUDIT-LOG-FILE
+                                   at end
+                                       move 'Y' to WS-EOF-FLAG
+                               end-read
+                           end-if
+                       end-perform
+               end-read
+               close AUDIT-LOG-FILE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+
+      *    Same credit/debit classification VOID-TRANSACTION and
+      *    recon-report.cbl's CLASSIFY-TRANS-EFFECT use elsewhere.
+       CLASSIFY-TRANS-EFFECT.
+           if TRANS-TYPE = 'D' or TRANS-TYPE = 'I'
+              or TRANS-TYPE = 'T-IN' or TRANS-TYPE = 'RETRO-CR'
+               move TRANS-AMOUNT to WS-STMT-EFFECT
+           else
+               if TRANS-TYPE = 'W' or TRANS-TYPE = 'w'
+                  or TRANS-TYPE = 'T-OUT' or TRANS-TYPE = 'CLOSEOUT'
+                  or TRANS-TYPE = 'RETRO-DR'
+                   compute WS-STMT-EFFECT = TRANS-AMOUNT * -1
+               else
+                   if TRANS-TYPE = 'D-RV' or TRANS-TYPE = 'I-RV'
+                      or TRANS-TYPE = 'T-IN-RV'
+                      or TRANS-TYPE = 'RETRO-CR-RV'
+                       compute WS-STMT-EFFECT = TRANS-AMOUNT * -1
+                   else
+                       move TRANS-AMOUNT to WS-STMT-EFFECT
+                   end-if
+               end-if
+           end-if.
+
+       WRITE-STATEMENT-LINE.
+           if TRANS-TYPE = 'D' or TRANS-TYPE = 'd'
+               move 'Deposit' to DISPLAY-TRANS-TYPE
+           else
+               if TRANS-TYPE = 'W' or TRANS-TYPE = 'w'
+                   move 'Withdrawal' to DISPLAY-TRANS-TYPE
+               else
+                   move TRANS-TYPE to DISPLAY-TRANS-TYPE
+               end-if
+           end-if.
+           perform CLASSIFY-TRANS-EFFECT.
+           add WS-STMT-EFFECT to WS-RUNNING-BALANCE.
+           move TRANS-AMOUNT to WS-DISPLAY-AMOUNT.
+           move spaces to STATEMENT-LINE.
+           string TRANS-DATE delimited by size
+                  "  " delimited by size
+                  DISPLAY-TRANS-TYPE delimited by size
+                  "  " delimited by size
+                  WS-DISPLAY-AMOUNT delimited by size
+                  into STATEMENT-LINE
+           end-string.
+           write STATEMENT-LINE.
