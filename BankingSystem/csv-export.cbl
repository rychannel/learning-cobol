@@ -0,0 +1,170 @@
+       identification division.
+       program-id. csv-export.
+
+       environment division.
+       input-output section.
+       file-control.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select CUSTOMER-CSV-FILE
+           assign to 'customers.csv'
+           organization is line sequential
+           file status is WS-CUSTOMER-CSV-STATUS.
+       select TRANSACTION-CSV-FILE
+           assign to 'transactions.csv'
+           organization is line sequential
+           file status is WS-TRANSACTION-CSV-STATUS.
+
+       data division.
+       file section.
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd CUSTOMER-CSV-FILE.
+       01 CUSTOMER-CSV-LINE         pic x(100).
+
+       fd TRANSACTION-CSV-FILE.
+       01 TRANSACTION-CSV-LINE      pic x(100).
+
+       working-storage section.
+       01 WS-CUSTOMER-STATUS         pic xx.
+       01 WS-TRANSACTION-STATUS      pic xx.
+       01 WS-CUSTOMER-CSV-STATUS     pic xx.
+       01 WS-TRANSACTION-CSV-STATUS  pic xx.
+       01 WS-EOF-FLAG                pic x value 'N'.
+          88 EOF-REACHED            value 'Y'.
+
+       01 WS-CSV-AMOUNT              pic -(7)9.99.
+       01 WS-CUSTOMERS-WRITTEN       pic 9(5) value zero.
+       01 WS-TRANSACTIONS-WRITTEN    pic 9(5) value zero.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "CSV Export Starting...".
+           perform EXPORT-CUSTOMERS.
+           perform EXPORT-TRANSACTIONS.
+           display "Exported " WS-CUSTOMERS-WRITTEN
+               " customer record(s) to customers.csv.".
+           display "Exported " WS-TRANSACTIONS-WRITTEN
+               " transaction record(s) to transactions.csv.".
+           stop run.
+
+       EXPORT-CUSTOMERS.
+           open input CUSTOMER-FILE.
+           if WS-CUSTOMER-STATUS not = '00'
+               display "Customer file not found. Skipping."
+           else
+               open output CUSTOMER-CSV-FILE
+               move "CustID,Name,Balance,ODLimit,Status,Currency"
+                   to CUSTOMER-CSV-LINE
+               write CUSTOMER-CSV-LINE
+               move 'N' to WS-EOF-FLAG
+               read CUSTOMER-FILE next record
+                   at end
+                       continue
+                   not at end
+                       perform until EOF-REACHED
+                           perform WRITE-CUSTOMER-CSV-LINE
+                           read CUSTOMER-FILE next record
+                               at end
+                                   move 'Y' to WS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close CUSTOMER-FILE
+               close CUSTOMER-CSV-FILE
+           end-if.
+
+       WRITE-CUSTOMER-CSV-LINE.
+           move CUST-BALANCE to WS-CSV-AMOUNT.
+           move spaces to CUSTOMER-CSV-LINE.
+           string CUST-ID delimited by size
+                  "," delimited by size
+                  CUST-NAME delimited by size
+                  "," delimited by size
+                  WS-CSV-AMOUNT delimited by size
+                  "," delimited by size
+                  CUST-OD-LIMIT delimited by size
+                  "," delimited by size
+                  CUST-STATUS delimited by size
+                  "," delimited by size
+                  CUST-CURRENCY delimited by size
+                  into CUSTOMER-CSV-LINE
+           end-string.
+           write CUSTOMER-CSV-LINE.
+           add 1 to WS-CUSTOMERS-WRITTEN.
+
+       EXPORT-TRANSACTIONS.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               display "Transaction file not found. Skipping."
+           else
+               open output TRANSACTION-CSV-FILE
+               move "TransID,CustID,Amount,Type,Date,Time,Reversed"
+                   to TRANSACTION-CSV-LINE
+               write TRANSACTION-CSV-LINE
+               move 'N' to WS-EOF-FLAG
+               read TRANSACTION-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until EOF-REACHED
+                           perform WRITE-TRANSACTION-CSV-LINE
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+               close TRANSACTION-CSV-FILE
+           end-if.
+
+       WRITE-TRANSACTION-CSV-LINE.
+           move TRANS-AMOUNT to WS-CSV-AMOUNT.
+           move spaces to TRANSACTION-CSV-LINE.
+           string TRANS-ID delimited by size
+                  "," delimited by size
+                  TRANS-CUST-ID delimited by size
+                  "," delimited by size
+                  WS-CSV-AMOUNT delimited by size
+                  "," delimited by size
+                  TRANS-TYPE delimited by space
+                  "," delimited by size
+                  TRANS-DATE delimited by size
+                  "," delimited by size
+                  TRANS-TIME delimited by size
+                  "," delimited by size
+                  TRANS-REVERSED delimited by size
+                  into TRANSACTION-CSV-LINE
+           end-string.
+           write TRANSACTION-CSV-LINE.
+           add 1 to WS-TRANSACTIONS-WRITTEN.
