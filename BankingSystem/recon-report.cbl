@@ -0,0 +1,334 @@
+       identification division.
+       program-id. recon-report.
+
+       environment division.
+       input-output section.
+       file-control.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select AUDIT-LOG-FILE
+           assign to 'audit.log'
+           organization is line sequential
+           file status is WS-AUDIT-STATUS.
+       select RECON-REPORT-FILE
+           assign to 'reconciliation_report.txt'
+           organization is line sequential
+           file status is WS-RECON-STATUS.
+
+       data division.
+       file section.
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          05 AUDIT-CUST-ID          pic 9(6).
+          05 AUDIT-OLD-BALANCE      pic s9(8)v99.
+          05 AUDIT-NEW-BALANCE      pic s9(8)v99.
+          05 AUDIT-DATE             pic 9(8).
+          05 AUDIT-TIME             pic 9(6).
+
+       fd RECON-REPORT-FILE.
+       01 RECON-LINE                pic x(100).
+
+       working-storage section.
+       01 WS-CUSTOMER-STATUS        pic xx.
+       01 WS-TRANSACTION-STATUS     pic xx.
+       01 WS-AUDIT-STATUS           pic xx.
+       01 WS-RECON-STATUS           pic xx.
+       01 WS-EOF-FLAG               pic x value 'N'.
+          88 EOF-REACHED           value 'Y'.
+
+       01 WS-TODAY-DATE             pic 9(8).
+       01 WS-TODAYS-NET             pic s9(8)v99.
+       01 WS-TODAYS-DEPOSITS        pic s9(8)v99.
+       01 WS-TODAYS-WITHDRAWALS     pic s9(8)v99.
+       01 WS-ALLTIME-NET            pic s9(8)v99.
+       01 WS-OPENING-BALANCE        pic s9(8)v99.
+       01 WS-TRANS-EFFECT           pic s9(8)v99.
+
+      *    Independent reconciliation: the customer's earliest audit-
+      *    log entry captures CUST-BALANCE as it stood before any
+      *    audited change ever touched it, i.e. the true opening
+      *    balance. Replaying every transaction on top of that (rather
+      *    than deriving "opening" from today's CUST-BALANCE, which
+      *    can never disagree with itself) is what actually catches
+      *    drift between TRANSACTION-FILE and CUSTOMER-FILE.
+       01 WS-BASELINE-BALANCE       pic s9(8)v99.
+       01 WS-BASELINE-FOUND         pic x value 'N'.
+          88 BASELINE-FOUND         value 'Y'.
+       01 WS-EXPECTED-BALANCE       pic s9(8)v99.
+       01 WS-BALANCE-MISMATCH       pic x value 'N'.
+          88 BALANCE-MISMATCHED     value 'Y'.
+
+       01 WS-GRAND-OPENING          pic s9(8)v99 value 0.
+       01 WS-GRAND-CLOSING          pic s9(8)v99 value 0.
+       01 WS-GRAND-DEPOSITS         pic s9(8)v99 value 0.
+       01 WS-GRAND-WITHDRAWALS      pic s9(8)v99 value 0.
+       01 WS-CUSTOMERS-PROCESSED    pic 9(5) value 0.
+       01 WS-EXCEPTIONS-FOUND       pic 9(5) value 0.
+
+       01 WS-CSV-AMOUNT             pic -(7)9.99.
+       01 WS-CSV-AMOUNT2            pic -(7)9.99.
+       01 WS-CSV-AMOUNT3            pic -(7)9.99.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Daily Balance Reconciliation Batch Job Starting...".
+           move function current-date(1:8) to WS-TODAY-DATE.
+           open input CUSTOMER-FILE.
+           if WS-CUSTOMER-STATUS not = '00'
+               display "Customer file not found. Aborting."
+               stop run
+           end-if.
+           open output RECON-REPORT-FILE.
+           move spaces to RECON-LINE.
+           string "Daily Reconciliation Report - " delimited by size
+                  WS-TODAY-DATE delimited by size
+                  into RECON-LINE
+           end-string.
+           write RECON-LINE.
+           move all "=" to RECON-LINE.
+           write RECON-LINE.
+
+           read CUSTOMER-FILE next record
+               at end
+                   display "No customer records found."
+               not at end
+                   perform until EOF-REACHED
+                       perform RECONCILE-CUSTOMER
+                       read CUSTOMER-FILE next record
+                           at end
+                               move 'Y' to WS-EOF-FLAG
+                       end-read
+                   end-perform
+           end-read.
+           close CUSTOMER-FILE.
+
+           move spaces to RECON-LINE.
+           write RECON-LINE.
+           move all "-" to RECON-LINE.
+           write RECON-LINE.
+           move WS-GRAND-OPENING to WS-CSV-AMOUNT.
+           move spaces to RECON-LINE.
+           string "Grand Opening Balance: " delimited by size
+                  WS-CSV-AMOUNT delimited by size
+                  into RECON-LINE
+           end-string.
+           write RECON-LINE.
+           move WS-GRAND-DEPOSITS to WS-CSV-AMOUNT.
+           move spaces to RECON-LINE.
+           string "Grand Today's Deposits: " delimited by size
+                  WS-CSV-AMOUNT delimited by size
+                  into RECON-LINE
+           end-string.
+           write RECON-LINE.
+           move WS-GRAND-WITHDRAWALS to WS-CSV-AMOUNT.
+           move spaces to RECON-LINE.
+           string "Grand Today's Withdrawals: " delimited by size
+                  WS-CSV-AMOUNT delimited by size
+                  into RECON-LINE
+           end-string.
+           write RECON-LINE.
+           move WS-GRAND-CLOSING to WS-CSV-AMOUNT.
+           move spaces to RECON-LINE.
+           string "Grand Closing Balance: " delimited by size
+                  WS-CSV-AMOUNT delimited by size
+                  into RECON-LINE
+           end-string.
+           write RECON-LINE.
+           move spaces to RECON-LINE.
+           string "Customers Processed: " delimited by size
+                  WS-CUSTOMERS-PROCESSED delimited by size
+                  "   Exceptions Found: " delimited by size
+                  WS-EXCEPTIONS-FOUND delimited by size
+                  into RECON-LINE
+           end-string.
+           write RECON-LINE.
+           close RECON-REPORT-FILE.
+           display "Reconciliation report written to "
+               "reconciliation_report.txt.".
+           stop run.
+
+      *    Recomputes today's deposit/withdrawal activity for the
+      *    customer currently held in CUSTOMER-RECORD, derives the
+      *    implied opening-of-day balance from the current (closing)
+      *    balance, and flags an overdraft-limit exception.
+       RECONCILE-CUSTOMER.
+           move 0 to WS-TODAYS-NET.
+           move 0 to WS-TODAYS-DEPOSITS.
+           move 0 to WS-TODAYS-WITHDRAWALS.
+           move 0 to WS-ALLTIME-NET.
+           move 'N' to WS-EOF-FLAG.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS = '00'
+               read TRANSACTION-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until WS-EOF-FLAG = 'Y'
+                           if TRANS-CUST-ID = CUST-ID
+                               perform CLASSIFY-TRANS-EFFECT
+                               add WS-TRANS-EFFECT to WS-ALLTIME-NET
+                               if TRANS-DATE = WS-TODAY-DATE
+                                   add WS-TRANS-EFFECT to WS-TODAYS-NET
+                                   if WS-TRANS-EFFECT > 0
+                                       add WS-TRANS-EFFECT
+                                           to WS-TODAYS-DEPOSITS
+                                   else
+                                       add WS-TRANS-EFFECT
+                                           to WS-TODAYS-WITHDRAWALS
+                                   end-if
+                               end-if
+                           end-if
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+           end-if.
+
+           perform FIND-BASELINE-BALANCE.
+           move 'N' to WS-BALANCE-MISMATCH.
+           if BASELINE-FOUND
+               add WS-BASELINE-BALANCE to WS-ALLTIME-NET
+                   giving WS-EXPECTED-BALANCE
+               if WS-EXPECTED-BALANCE not = CUST-BALANCE
+                   move 'Y' to WS-BALANCE-MISMATCH
+               end-if
+           end-if.
+
+           subtract WS-TODAYS-NET from CUST-BALANCE giving
+               WS-OPENING-BALANCE.
+           add 1 to WS-CUSTOMERS-PROCESSED.
+           add WS-OPENING-BALANCE to WS-GRAND-OPENING.
+           add CUST-BALANCE to WS-GRAND-CLOSING.
+           add WS-TODAYS-DEPOSITS to WS-GRAND-DEPOSITS.
+           add WS-TODAYS-WITHDRAWALS to WS-GRAND-WITHDRAWALS.
+
+           move WS-OPENING-BALANCE to WS-CSV-AMOUNT.
+           move CUST-BALANCE to WS-CSV-AMOUNT2.
+           move spaces to RECON-LINE.
+           string "Cust " delimited by size
+                  CUST-ID delimited by size
+                  " " delimited by size
+                  CUST-NAME delimited by size
+                  " Open: " delimited by size
+                  WS-CSV-AMOUNT delimited by size
+                  " Close: " delimited by size
+                  WS-CSV-AMOUNT2 delimited by size
+                  into RECON-LINE
+           end-string.
+           write RECON-LINE.
+
+           if BALANCE-MISMATCHED
+               add 1 to WS-EXCEPTIONS-FOUND
+               move WS-EXPECTED-BALANCE to WS-CSV-AMOUNT3
+               move spaces to RECON-LINE
+               string "    ** EXCEPTION: recomputed balance from
+      -               " transaction history (" delimited by size
+                      WS-CSV-AMOUNT3 delimited by size
+                      ") does not match CUSTOMER-FILE **"
+                      delimited by size into RECON-LINE
+               end-string
+               write RECON-LINE
+           end-if.
+
+           if CUST-BALANCE < 0
+              and (CUST-BALANCE * -1) > CUST-OD-LIMIT
+               add 1 to WS-EXCEPTIONS-FOUND
+               move spaces to RECON-LINE
+               string "    ** EXCEPTION: balance exceeds overdraft
+      -               " limit **" delimited by size into RECON-LINE
+               end-string
+               write RECON-LINE
+           end-if.
+
+      *    Scans audit.log for this customer's earliest entry; its
+      *    "old balance" is the balance before any audited change
+      *    ever touched it, i.e. the opening balance to replay
+      *    TRANSACTION-FILE forward from. A customer with no audit
+      *    entries yet (never had a posted change) has nothing to
+      *    reconcile against, so BASELINE-FOUND stays 'N' and the
+      *    mismatch check above is skipped for them.
+       FIND-BASELINE-BALANCE.
+           move 'N' to WS-BASELINE-FOUND.
+           move 'N' to WS-EOF-FLAG.
+           open input AUDIT-LOG-FILE.
+           if WS-AUDIT-STATUS = '00'
+               read AUDIT-LOG-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until WS-EOF-FLAG = 'Y'
+                           or BASELINE-FOUND
+                           if AUDIT-CUST-ID = CUST-ID
+                               move AUDIT-OLD-BALANCE
+                                   to WS-BASELINE-BALANCE
+                               move 'Y' to WS-BASELINE-FOUND
+                           end-if
+                           if not BASELINE-FOUND
+                               read AUDIT-LOG-FILE
+                                   at end
+                                       move 'Y' to WS-EOF-FLAG
+                               end-read
+                           end-if
+                       end-perform
+               end-read
+               close AUDIT-LOG-FILE
+           end-if.
+
+      *    Sets WS-TRANS-EFFECT to the signed effect TRANS-AMOUNT had
+      *    (or, for a "-RV" reversal entry, has) on CUST-BALANCE.
+      *    CLOSEOUT is the account-closure payout, always a debit.
+      *    RETRO-CR/RETRO-DR are retroactive pay corrections that credit
+      *    or debit the balance depending on over- vs under-payment.
+       CLASSIFY-TRANS-EFFECT.
+           if TRANS-TYPE = 'D' or TRANS-TYPE = 'I'
+              or TRANS-TYPE = 'T-IN' or TRANS-TYPE = 'RETRO-CR'
+               move TRANS-AMOUNT to WS-TRANS-EFFECT
+           else
+               if TRANS-TYPE = 'W' or TRANS-TYPE = 'w'
+                  or TRANS-TYPE = 'T-OUT' or TRANS-TYPE = 'CLOSEOUT'
+                  or TRANS-TYPE = 'RETRO-DR'
+                   compute WS-TRANS-EFFECT = TRANS-AMOUNT * -1
+               else
+                   if TRANS-TYPE = 'D-RV' or TRANS-TYPE = 'I-RV'
+                      or TRANS-TYPE = 'T-IN-RV'
+                      or TRANS-TYPE = 'RETRO-CR-RV'
+                       compute WS-TRANS-EFFECT = TRANS-AMOUNT * -1
+                   else
+                       move TRANS-AMOUNT to WS-TRANS-EFFECT
+                   end-if
+               end-if
+           end-if.
