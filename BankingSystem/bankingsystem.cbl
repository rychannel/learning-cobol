@@ -6,48 +6,272 @@
        file-control.
        select CUSTOMER-FILE
            assign to 'customers.dat'
-           organization is line sequential
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
            file status is WS-CUSTOMER-STATUS.
        select TRANSACTION-FILE
            assign to 'transactions.dat'
            organization is line sequential
            file status is WS-TRANSACTION-STATUS.
-      
+       select ACCOUNT-FILE
+           assign to 'accounts.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is ACCT-KEY
+           lock mode is automatic
+           file status is WS-ACCOUNT-STATUS.
+       select AUDIT-LOG-FILE
+           assign to 'audit.log'
+           organization is line sequential
+           file status is WS-AUDIT-STATUS.
+       select SORT-WORK-FILE
+           assign to 'sortwk.tmp'.
+       select SORTED-TRANS-FILE
+           assign to 'sorted_transactions.dat'
+           organization is line sequential
+           file status is WS-SORTED-STATUS.
+       select CLOSURE-STATEMENT-FILE
+           assign to WS-CLOSURE-FILENAME
+           organization is line sequential
+           file status is WS-CLOSURE-STATUS.
+       select DEBIT-CARD-FILE
+           assign to 'debitcards.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CARD-CUST-ID
+           lock mode is automatic
+           file status is WS-CARD-STATUS.
+       select JOINT-OWNER-FILE
+           assign to 'jointowners.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is JOINT-OWNER-CUST-ID
+           lock mode is automatic
+           file status is WS-JOINT-STATUS.
+
+      *    In-session CSV export of what VIEW-CUSTOMER-ACCOUNTS /
+      *    VIEW-TRANSACTION-HISTORY are currently showing on screen.
+       select CUSTOMER-VIEW-EXPORT-FILE
+           assign to 'customer_view_export.csv'
+           organization is line sequential
+           file status is WS-CUST-EXPORT-STATUS.
+       select TRANSACTION-VIEW-EXPORT-FILE
+           assign to 'transaction_view_export.csv'
+           organization is line sequential
+           file status is WS-TRANS-EXPORT-STATUS.
+
        data division.
        file section.
        fd CUSTOMER-FILE.
        01 CUSTOMER-RECORD.
           05 CUST-ID               pic 9(6).
           05 CUST-NAME             pic x(30).
-          05 CUST-BALANCE          pic 9(8)v99.
-       
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+          05 ACCT-KEY.
+             10 ACCT-CUST-ID       pic 9(6).
+             10 ACCT-TYPE          pic x(1).
+          05 ACCT-NUMBER           pic 9(10).
+          05 ACCT-BALANCE          pic 9(8)v99.
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          05 AUDIT-CUST-ID          pic 9(6).
+          05 AUDIT-OLD-BALANCE      pic s9(8)v99.
+          05 AUDIT-NEW-BALANCE      pic s9(8)v99.
+          05 AUDIT-DATE             pic 9(8).
+          05 AUDIT-TIME             pic 9(6).
+
        fd TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
           05 TRANS-ID               pic 9(6).
           05 TRANS-CUST-ID          pic 9(6).
           05 TRANS-AMOUNT           pic 9(8)v99.
-          05 TRANS-TYPE             pic x(10).
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+             88 TRANS-IS-REVERSED   value 'Y'.
+
+       fd CLOSURE-STATEMENT-FILE.
+       01 CLOSURE-STATEMENT-LINE    pic x(80).
+
+       fd DEBIT-CARD-FILE.
+       01 DEBIT-CARD-RECORD.
+          05 CARD-CUST-ID           pic 9(6).
+          05 CARD-NUMBER            pic 9(16).
+          05 CARD-DAILY-LIMIT       pic 9(6)v99.
+          05 CARD-DAILY-USED        pic 9(6)v99.
+          05 CARD-LAST-USE-DATE     pic 9(8).
+          05 CARD-STATUS            pic x(1).
+             88 CARD-ACTIVE         value 'A'.
+
+      *    Links a joint owner to another customer's account so either
+      *    party's Customer ID posts transactions against the same
+      *    shared balance. Keyed by the joint owner so a transaction
+      *    lookup resolves straight to the primary (balance-holding)
+      *    customer.
+       fd JOINT-OWNER-FILE.
+       01 JOINT-OWNER-RECORD.
+          05 JOINT-OWNER-CUST-ID      pic 9(6).
+          05 JOINT-PRIMARY-CUST-ID    pic 9(6).
+          05 JOINT-ACCT-TYPE          pic x(1).
+          05 JOINT-ADDED-DATE         pic 9(8).
+
+       sd SORT-WORK-FILE.
+       01 SORT-TRANS-RECORD.
+          05 SRT-TRANS-ID           pic 9(6).
+          05 SRT-TRANS-CUST-ID      pic 9(6).
+          05 SRT-TRANS-AMOUNT       pic 9(8)v99.
+          05 SRT-TRANS-TYPE         pic x(11).
+          05 SRT-TRANS-DATE         pic 9(8).
+          05 SRT-TRANS-TIME         pic 9(6).
+          05 SRT-TRANS-REVERSED     pic x(1).
+
+       fd SORTED-TRANS-FILE.
+       01 ST-TRANSACTION-RECORD.
+          05 ST-TRANS-ID            pic 9(6).
+          05 ST-TRANS-CUST-ID       pic 9(6).
+          05 ST-TRANS-AMOUNT        pic 9(8)v99.
+          05 ST-TRANS-TYPE          pic x(11).
+          05 ST-TRANS-DATE          pic 9(8).
+          05 ST-TRANS-TIME          pic 9(6).
+          05 ST-TRANS-REVERSED      pic x(1).
+             88 ST-IS-REVERSED      value 'Y'.
+
+       fd CUSTOMER-VIEW-EXPORT-FILE.
+       01 CUSTOMER-VIEW-EXPORT-LINE  pic x(100).
+
+       fd TRANSACTION-VIEW-EXPORT-FILE.
+       01 TRANSACTION-VIEW-EXPORT-LINE pic x(100).
 
        working-storage section.
        01 WS-CUSTOMER-RECORD.
           05 WS-CUST-ID             pic 9(6).
           05 WS-CUST-NAME           pic x(30).
-          05 WS-CUST-BALANCE        pic 9(8)v99.
+          05 WS-CUST-BALANCE        pic s9(8)v99.
+          05 WS-CUST-OD-LIMIT       pic 9(6)v99.
 
        01 WS-TRANSACTION-RECORD.
           05 WS-TRANS-ID             pic 9(6).
           05 WS-TRANS-CUST-ID        pic 9(6).
           05 WS-TRANS-AMOUNT         pic 9(8)v99.
-          05 WS-TRANS-TYPE           pic x(10).
+          05 WS-TRANS-TYPE           pic x(11).
+          05 WS-TRANS-DATE           pic 9(8).
+          05 WS-TRANS-TIME           pic 9(6).
+          05 WS-TRANS-REVERSED       pic x(1).
 
        01 WS-EOF-FLAG               pic x value 'N'.
           88 EOF-REACHED            value 'Y'.
           88 NOT-EOF                value 'N'.
 
+       01 WS-TRANS-DEST-CUST-ID     pic 9(6).
+       01 WS-DEST-CUST-BALANCE      pic s9(8)v99.
+
+       01 WS-MIN-OPENING-BALANCE    pic 9(6)v99 value 25.00.
+       01 WS-MAX-OPENING-BALANCE    pic 9(8)v99 value 1000000.00.
+       01 WS-VALID-BALANCE          pic x value 'N'.
+
+       01 WS-ACCOUNT-RECORD.
+          05 WS-ACCT-CUST-ID        pic 9(6).
+          05 WS-ACCT-TYPE           pic x(1).
+          05 WS-ACCT-NUMBER         pic 9(10).
+          05 WS-ACCT-BALANCE        pic 9(8)v99.
+
        01 WS-TRANSACTION-STATUS     pic xx.
        01 WS-CUSTOMER-STATUS        pic xx.
-       01 WS-USER-CHOICE            pic x.
-       01 DISPLAY-TRANS-TYPE        pic x(10).
+       01 WS-ACCOUNT-STATUS         pic xx.
+       01 WS-AUDIT-STATUS           pic xx.
+       01 WS-AUDIT-OLD-BALANCE      pic s9(8)v99.
+       01 WS-USER-CHOICE            pic x(2).
+       01 WS-ACCT-TYPE-CHOICE       pic x.
+       01 DISPLAY-TRANS-TYPE        pic x(11).
+       01 DISPLAY-ACCT-TYPE         pic x(14).
+       01 WS-REVERSED-MARKER        pic x(10).
+       01 WS-TRANS-VIEW-CURRENCY    pic x(3).
+
+       01 WS-VOID-TRANS-ID          pic 9(6).
+       01 WS-VOID-FOUND             pic x value 'N'.
+          88 VOID-TRANS-FOUND       value 'Y'.
+       01 WS-REVERSAL-TYPE          pic x(11).
+
+      *    Carries the leg just reversed by VOID-TRANSACTION forward so
+      *    VOID-PAIRED-TRANSFER-LEG can locate a transfer's other leg
+      *    (transfers never share a TRANS-ID now that each leg gets its
+      *    own, so the date/time stamp they share is what links them).
+       01 WS-VOID-TRANS-DATE        pic 9(8).
+       01 WS-VOID-TRANS-TIME        pic 9(6).
+       01 WS-PAIR-LEG-TYPE          pic x(10).
+       01 WS-PAIR-FOUND             pic x value 'N'.
+          88 PAIR-LEG-FOUND         value 'Y'.
+       01 WS-PAIR-CUST-ID           pic 9(6).
+       01 WS-PAIR-AMOUNT            pic 9(8)v99.
+
+       01 WS-SEARCH-CUST-ID         pic 9(6).
+       01 WS-SEARCH-MIN-BALANCE     pic s9(8)v99.
+       01 WS-MATCHES-FOUND          pic 9(5) value zero.
+       01 WS-SORTED-STATUS          pic xx.
+       01 WS-SORT-CHOICE            pic x.
+
+       01 WS-CUST-EXPORT-STATUS     pic xx.
+       01 WS-TRANS-EXPORT-STATUS    pic xx.
+       01 WS-EXPORT-CHOICE          pic x.
+          88 EXPORT-REQUESTED       value 'Y' 'y'.
+       01 WS-EXPORT-CSV-AMOUNT      pic -(7)9.99.
+
+       01 WS-CLOSURE-STATUS         pic xx.
+       01 WS-CLOSURE-FILENAME       pic x(40).
+       01 WS-CLOSE-CUST-ID          pic 9(6).
+       01 WS-CLOSE-CSV-AMOUNT       pic -(7)9.99.
+       01 WS-CLOSE-PAYOUT-AMOUNT    pic s9(8)v99 value 0.
+       01 WS-CLOSE-CONFIRM          pic x.
+
+       01 WS-CARD-STATUS            pic xx.
+       01 WS-ISSUE-CUST-ID          pic 9(6).
+       01 WS-ISSUE-DAILY-LIMIT      pic 9(6)v99.
+       01 WS-TODAYS-DATE            pic 9(8).
+       01 WS-CARD-LIMIT-OK          pic x value 'Y'.
+          88 CARD-LIMIT-EXCEEDED    value 'N'.
+
+       01 WS-JOINT-STATUS           pic xx.
+       01 WS-JOINT-PRIMARY-CUST-ID  pic 9(6).
+       01 WS-JOINT-OWNER-CUST-ID    pic 9(6).
+       01 WS-JOINT-ACCT-TYPE        pic x.
+
+       01 WS-CUST-CURRENCY          pic x(3).
+       01 WS-CURRENCY-VALID         pic x value 'N'.
+          88 VALID-CURRENCY-CODE    value 'Y'.
+       01 WS-CURRENCY-IDX           pic 9.
+      *    Supported currencies and their conversion rate to USD, used
+      *    to convert amounts between customers who bank in different
+      *    currencies (ADD-NEW-TRANSFER).
+       01 WS-CURRENCY-TABLE-VALUES.
+          05 filler pic x(10) value 'USD0010000'.
+          05 filler pic x(10) value 'EUR0010800'.
+          05 filler pic x(10) value 'GBP0012500'.
+          05 filler pic x(10) value 'JPY0000067'.
+       01 WS-CURRENCY-TABLE redefines WS-CURRENCY-TABLE-VALUES.
+          05 WS-CURRENCY-ENTRY occurs 4 times
+             indexed by WS-CURR-IDX.
+             10 WS-CURRENCY-CODE      pic x(3).
+             10 WS-RATE-TO-USD        pic 9(3)v9999.
+       01 WS-SRC-RATE                pic 9(3)v9999.
+       01 WS-DEST-RATE               pic 9(3)v9999.
+       01 WS-SRC-CURRENCY            pic x(3).
+       01 WS-DEST-CURRENCY           pic x(3).
+       01 WS-DEST-AMOUNT             pic s9(8)v99.
+       01 WS-LOOKUP-CURRENCY         pic x(3).
+       01 WS-LOOKUP-RATE             pic 9(3)v9999.
 
        procedure division.
        MAIN-LOGIC.
@@ -71,7 +295,12 @@
            display "2. Add New Transaction".
            display "3. View Customer Accounts".
            display "4. View Transaction History".
-           display "5. Exit".
+           display "5. Open Additional Account (Savings/Money Market)".
+           display "6. Void/Reverse Transaction".
+           display "7. Close Account".
+           display "8. Issue/Update Debit Card".
+           display "9. Add Joint Owner to Account".
+           display "10. Exit".
            display "-------------------------------------".
            display ":" with no advancing.
            accept WS-USER-CHOICE.
@@ -79,12 +308,24 @@
                when '1'
                     perform ADD-NEW-CUSTOMER
                when '2'
-                   perform ADD-NEW-TRANSACTION
+                   perform ADD-NEW-TRANSACTION thru END-TRANSACTION
                when '3'
                    perform VIEW-CUSTOMER-ACCOUNTS
                when '4'
                    perform VIEW-TRANSACTION-HISTORY
+                       thru END-VIEW-TRANSACTION-HISTORY
                when '5'
+                   perform OPEN-ADDITIONAL-ACCOUNT
+                       thru END-OPEN-ADDITIONAL-ACCOUNT
+               when '6'
+                   perform VOID-TRANSACTION thru END-VOID-TRANSACTION
+               when '7'
+                   perform CLOSE-ACCOUNT thru END-CLOSE-ACCOUNT
+               when '8'
+                   perform ISSUE-DEBIT-CARD thru END-ISSUE-DEBIT-CARD
+               when '9'
+                   perform ADD-JOINT-OWNER thru END-ADD-JOINT-OWNER
+               when '10'
                    display "Thank you for using the Banking System. Good
       -              "bye!"
                when other
@@ -92,43 +333,134 @@
                    perform DISPLAY-MENU
               end-evaluate.
 
+       OPEN-ADDITIONAL-ACCOUNT.
+           display "Enter Customer ID: ".
+           accept WS-ACCT-CUST-ID.
+           move WS-ACCT-CUST-ID to CUST-ID.
+           open input CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer not found."
+                   close CUSTOMER-FILE
+                   go to END-OPEN-ADDITIONAL-ACCOUNT
+           end-read.
+           close CUSTOMER-FILE.
+
+           move 'X' to WS-ACCT-TYPE-CHOICE.
+           perform until WS-ACCT-TYPE-CHOICE = 'S'
+              or WS-ACCT-TYPE-CHOICE = 'M'
+              display "Enter Account Type ([S]avings/[M]oney Market): "
+              accept WS-ACCT-TYPE-CHOICE
+           end-perform.
+           move WS-ACCT-TYPE-CHOICE to WS-ACCT-TYPE.
+           move WS-ACCT-CUST-ID to ACCT-CUST-ID.
+           move WS-ACCT-TYPE to ACCT-TYPE.
+
+           open i-o ACCOUNT-FILE.
+           if WS-ACCOUNT-STATUS not = '00'
+               open output ACCOUNT-FILE
+               close ACCOUNT-FILE
+               open i-o ACCOUNT-FILE
+           end-if.
+           read ACCOUNT-FILE
+               invalid key
+                   continue
+               not invalid key
+                   display "Customer already has that account type."
+                   close ACCOUNT-FILE
+                   go to END-OPEN-ADDITIONAL-ACCOUNT
+           end-read.
+           if WS-ACCT-TYPE-CHOICE = 'S'
+               compute WS-ACCT-NUMBER = WS-ACCT-CUST-ID * 10 + 1
+           else
+               compute WS-ACCT-NUMBER = WS-ACCT-CUST-ID * 10 + 2
+           end-if.
+           move WS-ACCT-CUST-ID to ACCT-CUST-ID.
+           move WS-ACCT-TYPE to ACCT-TYPE.
+           move WS-ACCT-NUMBER to ACCT-NUMBER.
+           move 0 to ACCT-BALANCE.
+           write ACCOUNT-RECORD.
+           close ACCOUNT-FILE.
+           display "Account opened successfully.".
+
+       END-OPEN-ADDITIONAL-ACCOUNT.
+           perform DISPLAY-MENU.
+
        ADD-NEW-CUSTOMER.
-      *    Generate new Customer ID
+      *    Generate new Customer ID. CUSTOMER-FILE is keyed/indexed on
+      *    CUST-ID with access mode dynamic, so the highest existing ID
+      *    can be reached with a single keyed START instead of reading
+      *    every record front to back.
            move 0 to WS-CUST-ID.
-           move 'N' to WS-EOF-FLAG.
            open input CUSTOMER-FILE.
-           read CUSTOMER-FILE
-               at end
-                   move 0 to WS-CUST-ID
-               not at end
-                   perform until EOF-REACHED
-                       if CUST-ID > WS-CUST-ID
-                           move CUST-ID to WS-CUST-ID
-                       end-if
-                       read CUSTOMER-FILE
+           if WS-CUSTOMER-STATUS not = '00'
+               display "File doesn't exist yet. Starting at customer 1."
+           else
+               move 999999 to CUST-ID
+               start CUSTOMER-FILE key is less than or equal to CUST-ID
+                   invalid key
+                       move 0 to WS-CUST-ID
+                   not invalid key
+                       read CUSTOMER-FILE next record
                            at end
-                               move 'Y' to WS-EOF-FLAG
+                               move 0 to WS-CUST-ID
+                           not at end
+                               move CUST-ID to WS-CUST-ID
                        end-read
-                   end-perform
-           end-read.
-           close CUSTOMER-FILE.
+               end-start
+               close CUSTOMER-FILE
+           end-if.
            add 1 to WS-CUST-ID.
            display "New Customer ID: " WS-CUST-ID.
            display "Enter Customer Name: ".
            accept WS-CUST-NAME.
-           display "Enter Initial Balance: ".
-           accept WS-CUST-BALANCE.
+           move 'N' to WS-VALID-BALANCE.
+           perform until WS-VALID-BALANCE = 'Y'
+               display "Enter Initial Balance: "
+               accept WS-CUST-BALANCE
+               if WS-CUST-BALANCE < WS-MIN-OPENING-BALANCE
+                   display "Initial balance must be at least
+      -                " " WS-MIN-OPENING-BALANCE ". Try again."
+               else
+                   if WS-CUST-BALANCE > WS-MAX-OPENING-BALANCE
+                       display "Initial balance exceeds the maximum
+      -                    " allowed opening balance. Try again."
+                   else
+                       move 'Y' to WS-VALID-BALANCE
+                   end-if
+               end-if
+           end-perform.
+           display "Enter Overdraft Limit (0 if none): ".
+           accept WS-CUST-OD-LIMIT.
+           move spaces to WS-CUST-CURRENCY.
+           perform until VALID-CURRENCY-CODE
+               display "Enter Account Currency (USD/EUR/GBP/JPY): "
+               accept WS-CUST-CURRENCY
+               move 'N' to WS-CURRENCY-VALID
+               perform varying WS-CURRENCY-IDX from 1 by 1
+                   until WS-CURRENCY-IDX > 4
+                   if WS-CUST-CURRENCY =
+                      WS-CURRENCY-CODE(WS-CURRENCY-IDX)
+                       move 'Y' to WS-CURRENCY-VALID
+                   end-if
+               end-perform
+           end-perform.
 
       *    Open Customer file or create if it doesn't exist.
-           open extend CUSTOMER-FILE.
+           open i-o CUSTOMER-FILE.
            if WS-CUSTOMER-STATUS not = '00'
                display "File doesn't exist. Creating new file."
                open output CUSTOMER-FILE
+               close CUSTOMER-FILE
+               open i-o CUSTOMER-FILE
            end-if.
 
            move WS-CUST-ID to CUST-ID.
            move WS-CUST-NAME to CUST-NAME.
            move WS-CUST-BALANCE to CUST-BALANCE.
+           move WS-CUST-OD-LIMIT to CUST-OD-LIMIT.
+           move WS-CUST-CURRENCY to CUST-CURRENCY.
+           set CUST-ACTIVE to true.
            write CUSTOMER-RECORD.
            close CUSTOMER-FILE.
            display "Customer added successfully.".
@@ -159,134 +491,1125 @@
            display "New Transaction ID: " WS-TRANS-ID.
            display "Enter Customer ID for Transaction: ".
            accept WS-TRANS-CUST-ID.
+           perform RESOLVE-JOINT-OWNER.
            display "Enter Transaction Amount: ".
            accept WS-TRANS-AMOUNT.
            move 'X' to WS-TRANS-TYPE.
            
-           perform until 
-              WS-TRANS-TYPE = 'D' 
-              or WS-TRANS-TYPE = 'W' 
-              or WS-TRANS-TYPE = 'd' 
+           perform until
+              WS-TRANS-TYPE = 'D'
+              or WS-TRANS-TYPE = 'W'
+              or WS-TRANS-TYPE = 'd'
               or WS-TRANS-TYPE = 'w'
-              display "Enter Transaction Type ([D]eposit/[W]ithdraw): "
+              or WS-TRANS-TYPE = 'T'
+              or WS-TRANS-TYPE = 't'
+              display "Enter Transaction Type ([D]eposit/[W]ithdraw/
+      -           "[T]ransfer): "
               accept WS-TRANS-TYPE
            end-perform.
 
+           if WS-TRANS-TYPE = 'T' or WS-TRANS-TYPE = 't'
+               perform ADD-NEW-TRANSFER thru ADD-NEW-TRANSFER-DONE
+               go to END-TRANSACTION
+           end-if.
+
+           move 'C' to WS-ACCT-TYPE-CHOICE.
+           display "Account ([C]hecking/[S]avings/[M]oney Market): "
+           accept WS-ACCT-TYPE-CHOICE.
+           if WS-ACCT-TYPE-CHOICE = 'S' or WS-ACCT-TYPE-CHOICE = 's'
+              or WS-ACCT-TYPE-CHOICE = 'M' or WS-ACCT-TYPE-CHOICE = 'm'
+               perform POST-TO-ADDITIONAL-ACCOUNT
+                   thru POST-TO-ADDITIONAL-ACCOUNT-DONE
+               go to WRITE-TRANSACTION
+           end-if.
 
-      *    Check customer and update balance if possible, then write transaction
+      *    Check customer and update balance if possible, then write the
+      *    transaction
            open i-o CUSTOMER-FILE.
-           move 'N' to WS-EOF-FLAG.
            move 0 to WS-CUST-BALANCE.
-           perform until WS-EOF-FLAG = 'Y'
-               read CUSTOMER-FILE
-                   at end
-                       move 'Y' to WS-EOF-FLAG
-                       display "Customer not found."
-                   not at end
-                       if CUST-ID = WS-TRANS-CUST-ID
-                           display "Customer ID found."
-                           move CUST-BALANCE to WS-CUST-BALANCE
-                           if WS-TRANS-TYPE = 'D' or WS-TRANS-TYPE = 'd'
-                               add WS-TRANS-AMOUNT to WS-CUST-BALANCE
-                               move WS-CUST-BALANCE to CUST-BALANCE
-                               rewrite CUSTOMER-RECORD
-                               move 'Y' to WS-EOF-FLAG
-                               go to WRITE-TRANSACTION
-                           else
-                               if WS-TRANS-AMOUNT > WS-CUST-BALANCE
-                                   display "Insufficient funds. Transaction cancelled."
-                                   move 'Y' to WS-EOF-FLAG
-                                   go to END-TRANSACTION
-                               else
-                                   subtract WS-TRANS-AMOUNT from WS-CUST-BALANCE
-                                   move WS-CUST-BALANCE to CUST-BALANCE
-                                   rewrite CUSTOMER-RECORD
-                                   move 'Y' to WS-EOF-FLAG
-                                   go to WRITE-TRANSACTION
-                               end-if
+           move WS-TRANS-CUST-ID to CUST-ID.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer not found."
+                   close CUSTOMER-FILE
+                   go to END-TRANSACTION
+               not invalid key
+                   display "Customer ID found."
+                   if not CUST-ACTIVE
+                       display "Account is not active. Transaction
+      -                    " refused."
+                       close CUSTOMER-FILE
+                       go to END-TRANSACTION
+                   end-if
+                   move CUST-BALANCE to WS-CUST-BALANCE
+                   move CUST-BALANCE to WS-AUDIT-OLD-BALANCE
+                   if WS-TRANS-TYPE = 'D' or WS-TRANS-TYPE = 'd'
+                       add WS-TRANS-AMOUNT to WS-CUST-BALANCE
+                       move WS-CUST-BALANCE to CUST-BALANCE
+                       rewrite CUSTOMER-RECORD
+                       perform WRITE-AUDIT-LOG
+                       close CUSTOMER-FILE
+                       go to WRITE-TRANSACTION
+                   else
+                       perform CHECK-DEBIT-CARD-LIMIT
+                       if CARD-LIMIT-EXCEEDED
+                           display "Daily debit card withdrawal limit
+      -                        " exceeded. Transaction cancelled."
+                           close CUSTOMER-FILE
+                           go to END-TRANSACTION
+                       end-if
+                       move CUST-OD-LIMIT to WS-CUST-OD-LIMIT
+                       if WS-TRANS-AMOUNT - WS-CUST-BALANCE
+                          > WS-CUST-OD-LIMIT
+                           display "Insufficient funds. Transaction
+      -                        "cancelled."
+                           close CUSTOMER-FILE
+                           go to END-TRANSACTION
+                       else
+                           subtract WS-TRANS-AMOUNT from WS-CUST-BALANCE
+                           move WS-CUST-BALANCE to CUST-BALANCE
+                           if WS-CUST-BALANCE < 0
+                               display "Approved via overdraft. New
+      -                            " balance: " WS-CUST-BALANCE
                            end-if
+                           rewrite CUSTOMER-RECORD
+                           perform WRITE-AUDIT-LOG
+                           close CUSTOMER-FILE
+                           go to WRITE-TRANSACTION
                        end-if
-               end-read
-           end-perform.
-           close CUSTOMER-FILE.
+                   end-if
+           end-read.
 
-      END-TRANSACTION.
+       END-TRANSACTION.
            display "Press Enter to return to menu.".
            accept WS-USER-CHOICE.
            perform DISPLAY-MENU.
 
-      WRITE-TRANSACTION.
+      *    Posts a deposit/withdrawal against a customer's Savings or
+      *    Money Market account in ACCOUNT-FILE instead of CUSTOMER-FILE.
+       POST-TO-ADDITIONAL-ACCOUNT.
+           if WS-ACCT-TYPE-CHOICE = 's'
+               move 'S' to WS-ACCT-TYPE-CHOICE
+           end-if.
+           if WS-ACCT-TYPE-CHOICE = 'm'
+               move 'M' to WS-ACCT-TYPE-CHOICE
+           end-if.
+           move WS-TRANS-CUST-ID to CUST-ID.
+           open input CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer not found."
+                   close CUSTOMER-FILE
+                   go to END-TRANSACTION
+           end-read.
+           if not CUST-ACTIVE
+               display "Account is not active. Transaction refused."
+               close CUSTOMER-FILE
+               go to END-TRANSACTION
+           end-if.
+           close CUSTOMER-FILE.
+
+           move WS-TRANS-CUST-ID to ACCT-CUST-ID.
+           move WS-ACCT-TYPE-CHOICE to ACCT-TYPE.
+           open i-o ACCOUNT-FILE.
+           read ACCOUNT-FILE
+               invalid key
+                   display "Account not found for that customer."
+                   close ACCOUNT-FILE
+                   go to END-TRANSACTION
+               not invalid key
+                   if WS-TRANS-TYPE = 'D' or WS-TRANS-TYPE = 'd'
+                       add WS-TRANS-AMOUNT to ACCT-BALANCE
+                       rewrite ACCOUNT-RECORD
+                       close ACCOUNT-FILE
+                   else
+                       if WS-TRANS-AMOUNT > ACCT-BALANCE
+                           display "Insufficient funds. Transaction
+      -                        "cancelled."
+                           close ACCOUNT-FILE
+                           go to END-TRANSACTION
+                       else
+                           subtract WS-TRANS-AMOUNT from ACCT-BALANCE
+                           rewrite ACCOUNT-RECORD
+                           close ACCOUNT-FILE
+                       end-if
+                   end-if
+           end-read.
+       POST-TO-ADDITIONAL-ACCOUNT-DONE.
+           continue.
+
+      *    Moves money from WS-TRANS-CUST-ID's checking balance to a
+      *    second customer's checking balance and writes a linked pair
+      *    of transaction records (same TRANS-ID, opposite amounts).
+       ADD-NEW-TRANSFER.
+           display "Enter Destination Customer ID: ".
+           accept WS-TRANS-DEST-CUST-ID.
+
+           open i-o CUSTOMER-FILE.
+           move WS-TRANS-CUST-ID to CUST-ID.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Source customer not found."
+                   close CUSTOMER-FILE
+                   go to END-TRANSACTION
+           end-read.
+           if not CUST-ACTIVE
+               display "Source account is not active. Transfer refused."
+               close CUSTOMER-FILE
+               go to END-TRANSACTION
+           end-if.
+           move CUST-CURRENCY to WS-SRC-CURRENCY.
+           move CUST-OD-LIMIT to WS-CUST-OD-LIMIT.
+           if WS-TRANS-AMOUNT - CUST-BALANCE > WS-CUST-OD-LIMIT
+               display "Insufficient funds. Transfer cancelled."
+               close CUSTOMER-FILE
+               go to END-TRANSACTION
+           end-if.
+
+           move WS-TRANS-DEST-CUST-ID to CUST-ID.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Destination customer not found."
+                   close CUSTOMER-FILE
+                   go to END-TRANSACTION
+           end-read.
+           if not CUST-ACTIVE
+               display "Destination account is not active. Transfer
+      -               " refused."
+               close CUSTOMER-FILE
+               go to END-TRANSACTION
+           end-if.
+           move CUST-CURRENCY to WS-DEST-CURRENCY.
+           perform CONVERT-TRANSFER-AMOUNT.
+
+           move WS-TRANS-CUST-ID to CUST-ID.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Source customer not found."
+                   close CUSTOMER-FILE
+                   go to END-TRANSACTION
+           end-read.
+           move CUST-BALANCE to WS-AUDIT-OLD-BALANCE.
+           subtract WS-TRANS-AMOUNT from CUST-BALANCE.
+           rewrite CUSTOMER-RECORD.
+           perform WRITE-AUDIT-LOG.
+
+           move WS-TRANS-DEST-CUST-ID to CUST-ID.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Destination customer not found."
+                   close CUSTOMER-FILE
+                   go to END-TRANSACTION
+           end-read.
+           move CUST-BALANCE to WS-AUDIT-OLD-BALANCE.
+           add WS-DEST-AMOUNT to CUST-BALANCE.
+           rewrite CUSTOMER-RECORD.
+           perform WRITE-AUDIT-LOG.
+           close CUSTOMER-FILE.
+
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+           move WS-TRANS-ID to TRANS-ID.
+           move WS-TRANS-CUST-ID to TRANS-CUST-ID.
+           move WS-TRANS-AMOUNT to TRANS-AMOUNT.
+           move 'T-OUT' to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move space to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+
+           add 1 to WS-TRANS-ID.
+           move WS-TRANS-ID to TRANS-ID.
+           move WS-TRANS-DEST-CUST-ID to TRANS-CUST-ID.
+           move WS-DEST-AMOUNT to TRANS-AMOUNT.
+           move 'T-IN' to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move space to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+           if WS-SRC-CURRENCY not = WS-DEST-CURRENCY
+               display "Transfer completed successfully ("
+                   WS-TRANS-AMOUNT " " WS-SRC-CURRENCY " converted to "
+                   WS-DEST-AMOUNT " " WS-DEST-CURRENCY ")."
+           else
+               display "Transfer completed successfully."
+           end-if.
+       ADD-NEW-TRANSFER-DONE.
+           continue.
+
+      *    Converts WS-TRANS-AMOUNT (in the source customer's currency)
+      *    into WS-DEST-AMOUNT (in the destination customer's currency)
+      *    via each currency's fixed rate to USD. Same-currency transfers
+      *    skip the lookup so the amount is exact, not rounded twice.
+       CONVERT-TRANSFER-AMOUNT.
+           if WS-SRC-CURRENCY = WS-DEST-CURRENCY
+               move WS-TRANS-AMOUNT to WS-DEST-AMOUNT
+           else
+               move WS-SRC-CURRENCY to WS-LOOKUP-CURRENCY
+               perform LOOKUP-CURRENCY-RATE
+               move WS-LOOKUP-RATE to WS-SRC-RATE
+               move WS-DEST-CURRENCY to WS-LOOKUP-CURRENCY
+               perform LOOKUP-CURRENCY-RATE
+               move WS-LOOKUP-RATE to WS-DEST-RATE
+               compute WS-DEST-AMOUNT rounded =
+                   WS-TRANS-AMOUNT * WS-SRC-RATE / WS-DEST-RATE
+           end-if.
+
+      *    Looks up WS-LOOKUP-CURRENCY in WS-CURRENCY-TABLE and returns
+      *    its rate-to-USD in WS-LOOKUP-RATE (defaults to 1.0000 -- treated
+      *    as USD -- if the code isn't in the table).
+       LOOKUP-CURRENCY-RATE.
+           move 1.0000 to WS-LOOKUP-RATE.
+           perform varying WS-CURRENCY-IDX from 1 by 1
+               until WS-CURRENCY-IDX > 4
+               if WS-LOOKUP-CURRENCY = WS-CURRENCY-CODE(WS-CURRENCY-IDX)
+                   move WS-RATE-TO-USD(WS-CURRENCY-IDX)
+                       to WS-LOOKUP-RATE
+               end-if
+           end-perform.
+
+      *    Appends one before/after balance snapshot for CUST-ID to
+      *    AUDIT-LOG-FILE. Expects WS-AUDIT-OLD-BALANCE to already hold
+      *    the balance before the change, and CUST-BALANCE to hold the
+      *    balance as just rewritten.
+       WRITE-AUDIT-LOG.
+           open extend AUDIT-LOG-FILE.
+           if WS-AUDIT-STATUS not = '00'
+               open output AUDIT-LOG-FILE
+           end-if.
+           move CUST-ID to AUDIT-CUST-ID.
+           move WS-AUDIT-OLD-BALANCE to AUDIT-OLD-BALANCE.
+           move CUST-BALANCE to AUDIT-NEW-BALANCE.
+           move function current-date(1:8) to AUDIT-DATE.
+           move function current-date(9:6) to AUDIT-TIME.
+           write AUDIT-LOG-RECORD.
+           close AUDIT-LOG-FILE.
+
+       WRITE-TRANSACTION.
            open extend TRANSACTION-FILE.
            if WS-TRANSACTION-STATUS not = '00'
-               display "Transaction file doesn't exist. Creating new file..."
+               display "Transaction file doesn't exist. Creating new
+      -                "file..."
                open output TRANSACTION-FILE
            end-if.
            move WS-TRANS-ID to TRANS-ID.
            move WS-TRANS-CUST-ID to TRANS-CUST-ID.
            move WS-TRANS-AMOUNT to TRANS-AMOUNT.
            move WS-TRANS-TYPE to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move space to TRANS-REVERSED.
            write TRANSACTION-RECORD.
            close TRANSACTION-FILE.
            display "Transaction added successfully.".
            go to END-TRANSACTION.
+      *    Looks up a transaction by TRANS-ID, undoes its effect on the
+      *    owning customer's balance, marks the original record reversed
+      *    and writes an offsetting transaction record so
+      *    VIEW-TRANSACTION-HISTORY shows the full story.
+       VOID-TRANSACTION.
+           display "Enter Transaction ID to void/reverse: ".
+           accept WS-VOID-TRANS-ID.
+           move 'N' to WS-VOID-FOUND.
+           move 'N' to WS-EOF-FLAG.
+           open i-o TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               display "Transaction file not found."
+               go to END-VOID-TRANSACTION
+           end-if.
+           read TRANSACTION-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until EOF-REACHED or VOID-TRANS-FOUND
+               if TRANS-ID = WS-VOID-TRANS-ID
+                   move 'Y' to WS-VOID-FOUND
+               else
+                   read TRANSACTION-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-if
+           end-perform.
+
+           if not VOID-TRANS-FOUND
+               display "Transaction not found."
+               close TRANSACTION-FILE
+               go to END-VOID-TRANSACTION
+           end-if.
+           if TRANS-IS-REVERSED
+               display "That transaction has already been reversed."
+               close TRANSACTION-FILE
+               go to END-VOID-TRANSACTION
+           end-if.
+           if TRANS-TYPE = 'D-RV' or TRANS-TYPE = 'W-RV'
+              or TRANS-TYPE = 'T-OUT-RV' or TRANS-TYPE = 'T-IN-RV'
+              or TRANS-TYPE = 'I-RV' or TRANS-TYPE = 'CLOSEOUT-RV'
+              or TRANS-TYPE = 'RETRO-DR-RV'
+              or TRANS-TYPE = 'RETRO-CR-RV'
+               display "Cannot reverse a reversal entry."
+               close TRANSACTION-FILE
+               go to END-VOID-TRANSACTION
+           end-if.
 
+           move TRANS-CUST-ID to WS-TRANS-CUST-ID.
+           move TRANS-AMOUNT to WS-TRANS-AMOUNT.
+           move TRANS-TYPE to WS-TRANS-TYPE.
+           move TRANS-DATE to WS-VOID-TRANS-DATE.
+           move TRANS-TIME to WS-VOID-TRANS-TIME.
+           move 'Y' to TRANS-REVERSED.
+           rewrite TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+
+      *    Generate the new Transaction ID for the offsetting entry the
+      *    same way ADD-NEW-TRANSACTION does.
+           move 0 to WS-TRANS-ID.
+           move 'N' to WS-EOF-FLAG.
+           open input TRANSACTION-FILE.
+           read TRANSACTION-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+               not at end
+                   perform until WS-EOF-FLAG = 'Y'
+                       if TRANS-ID > WS-TRANS-ID
+                           move TRANS-ID to WS-TRANS-ID
+                       end-if
+                       read TRANSACTION-FILE
+                           at end
+                               move 'Y' to WS-EOF-FLAG
+                       end-read
+                   end-perform
+           end-read.
+           close TRANSACTION-FILE.
+           add 1 to WS-TRANS-ID.
+
+           open i-o CUSTOMER-FILE.
+           move WS-TRANS-CUST-ID to CUST-ID.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer for that transaction no longer
+      -                "exists."
+                   close CUSTOMER-FILE
+                   go to END-VOID-TRANSACTION
+           end-read.
+           if CUST-CLOSED
+               display "That customer's account is closed; balance
+      -                "was not adjusted. The transaction is still
+      -                "marked reversed."
+               close CUSTOMER-FILE
+               go to END-VOID-TRANSACTION
+           end-if.
+           move CUST-BALANCE to WS-AUDIT-OLD-BALANCE.
+      *    Credits: deposits, interest, transfer-in, and underpayment
+      *    retro corrections. Everything else -- withdrawals, transfer-
+      *    out, account-closeout payouts, and overpayment retro
+      *    corrections -- is a debit and falls to the add-back branch.
+           if WS-TRANS-TYPE = 'D' or WS-TRANS-TYPE = 'd'
+              or WS-TRANS-TYPE = 'T-IN' or WS-TRANS-TYPE = 'I'
+              or WS-TRANS-TYPE = 'RETRO-CR'
+               subtract WS-TRANS-AMOUNT from CUST-BALANCE
+           else
+               add WS-TRANS-AMOUNT to CUST-BALANCE
+           end-if.
+           rewrite CUSTOMER-RECORD.
+           perform WRITE-AUDIT-LOG.
+           close CUSTOMER-FILE.
+
+           move spaces to WS-REVERSAL-TYPE.
+           string WS-TRANS-TYPE delimited by space
+                  "-RV" delimited by size
+                  into WS-REVERSAL-TYPE
+           end-string.
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+           move WS-TRANS-ID to TRANS-ID.
+           move WS-TRANS-CUST-ID to TRANS-CUST-ID.
+           move WS-TRANS-AMOUNT to TRANS-AMOUNT.
+           move WS-REVERSAL-TYPE to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+      *    A reversal entry is never itself reversible, regardless of
+      *    the original type it was generated from -- mark it reversed
+      *    up front so VOID-TRANSACTION's flag check blocks it even if
+      *    the type-string guard above is ever missed for a new type.
+           move 'Y' to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+
+           if WS-TRANS-TYPE = 'T-OUT' or WS-TRANS-TYPE = 'T-IN'
+               perform VOID-PAIRED-TRANSFER-LEG thru END-VOID-PAIRED-LEG
+           end-if.
+
+           display "Transaction voided/reversed successfully.".
+
+       END-VOID-TRANSACTION.
+           perform DISPLAY-MENU.
+
+      *    A transfer books two linked TRANSACTION-RECORDs (T-OUT on the
+      *    source customer, T-IN on the destination) from one logical
+      *    transfer, so voiding just the requested leg would leave the
+      *    other side in place and duplicate the funds. Locates the
+      *    unreversed record of the complementary type sharing the same
+      *    TRANS-DATE/TRANS-TIME stamp and reverses it the same way.
+       VOID-PAIRED-TRANSFER-LEG.
+           if WS-TRANS-TYPE = 'T-OUT'
+               move 'T-IN' to WS-PAIR-LEG-TYPE
+           else
+               move 'T-OUT' to WS-PAIR-LEG-TYPE
+           end-if.
+           move 'N' to WS-PAIR-FOUND.
+           move 'N' to WS-EOF-FLAG.
+           open i-o TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               display "Transaction file not found."
+               go to END-VOID-PAIRED-LEG
+           end-if.
+           read TRANSACTION-FILE
+               at end
+                   move 'Y' to WS-EOF-FLAG
+           end-read.
+           perform until EOF-REACHED or PAIR-LEG-FOUND
+               if TRANS-TYPE = WS-PAIR-LEG-TYPE
+                  and TRANS-DATE = WS-VOID-TRANS-DATE
+                  and TRANS-TIME = WS-VOID-TRANS-TIME
+                  and not TRANS-IS-REVERSED
+                   move 'Y' to WS-PAIR-FOUND
+               else
+                   read TRANSACTION-FILE
+                       at end
+                           move 'Y' to WS-EOF-FLAG
+                   end-read
+               end-if
+           end-perform.
+           if not PAIR-LEG-FOUND
+               close TRANSACTION-FILE
+               display "Could not locate the paired transfer leg; only
+      -                " the requested leg was reversed."
+               go to END-VOID-PAIRED-LEG
+           end-if.
+
+           move TRANS-CUST-ID to WS-PAIR-CUST-ID.
+           move TRANS-AMOUNT to WS-PAIR-AMOUNT.
+           move 'Y' to TRANS-REVERSED.
+           rewrite TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+
+           add 1 to WS-TRANS-ID.
+
+           open i-o CUSTOMER-FILE.
+           move WS-PAIR-CUST-ID to CUST-ID.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer for the paired transfer leg no
+      -                "longer exists."
+                   close CUSTOMER-FILE
+                   go to END-VOID-PAIRED-LEG
+           end-read.
+           if CUST-CLOSED
+               display "Paired transfer leg's account is closed; its
+      -                "balance was not adjusted."
+               close CUSTOMER-FILE
+               go to END-VOID-PAIRED-LEG
+           end-if.
+           move CUST-BALANCE to WS-AUDIT-OLD-BALANCE.
+           if WS-PAIR-LEG-TYPE = 'T-IN'
+               subtract WS-PAIR-AMOUNT from CUST-BALANCE
+           else
+               add WS-PAIR-AMOUNT to CUST-BALANCE
+           end-if.
+           rewrite CUSTOMER-RECORD.
+           perform WRITE-AUDIT-LOG.
+           close CUSTOMER-FILE.
+
+           move spaces to WS-REVERSAL-TYPE.
+           string WS-PAIR-LEG-TYPE delimited by space
+                  "-RV" delimited by size
+                  into WS-REVERSAL-TYPE
+           end-string.
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+           move WS-TRANS-ID to TRANS-ID.
+           move WS-PAIR-CUST-ID to TRANS-CUST-ID.
+           move WS-PAIR-AMOUNT to TRANS-AMOUNT.
+           move WS-REVERSAL-TYPE to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+      *    A reversal entry is never itself reversible, regardless of
+      *    the original type it was generated from -- mark it reversed
+      *    up front so VOID-TRANSACTION's flag check blocks it even if
+      *    the type-string guard above is ever missed for a new type.
+           move 'Y' to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+       END-VOID-PAIRED-LEG.
+           continue.
+
+      *    Formal closure workflow: pays out/zeroes the checking balance
+      *    and any Savings/Money Market accounts, marks the customer
+      *    closed, and writes a final closure statement file.
+       CLOSE-ACCOUNT.
+           move 0 to WS-CLOSE-PAYOUT-AMOUNT.
+           display "Enter Customer ID to close: ".
+           accept WS-CLOSE-CUST-ID.
+           move WS-CLOSE-CUST-ID to CUST-ID.
+           open i-o CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer not found."
+                   close CUSTOMER-FILE
+                   go to END-CLOSE-ACCOUNT
+           end-read.
+           if CUST-CLOSED
+               display "That account is already closed."
+               close CUSTOMER-FILE
+               go to END-CLOSE-ACCOUNT
+           end-if.
+           if CUST-BALANCE < 0
+               display "Cannot close an overdrawn account. Resolve
+      -               " the negative balance first."
+               close CUSTOMER-FILE
+               go to END-CLOSE-ACCOUNT
+           end-if.
+           display "Closing will pay out the remaining balance and
+      -           " zero all accounts. Continue? (Y/N): ".
+           accept WS-CLOSE-CONFIRM.
+           if WS-CLOSE-CONFIRM not = 'Y' and WS-CLOSE-CONFIRM not = 'y'
+               display "Account closure cancelled."
+               close CUSTOMER-FILE
+               go to END-CLOSE-ACCOUNT
+           end-if.
+
+           move CUST-NAME to WS-CUST-NAME.
+           if CUST-BALANCE > 0
+               move CUST-BALANCE to WS-AUDIT-OLD-BALANCE
+               move CUST-BALANCE to WS-TRANS-AMOUNT
+               move CUST-BALANCE to WS-CLOSE-PAYOUT-AMOUNT
+               move 0 to CUST-BALANCE
+               rewrite CUSTOMER-RECORD
+               perform WRITE-AUDIT-LOG
+               move WS-CLOSE-CUST-ID to WS-TRANS-CUST-ID
+               move 'CLOSEOUT' to WS-TRANS-TYPE
+               move 0 to WS-TRANS-ID
+               move 'N' to WS-EOF-FLAG
+               open input TRANSACTION-FILE
+               read TRANSACTION-FILE
+                   at end
+                       move 'Y' to WS-EOF-FLAG
+                   not at end
+                       perform until WS-EOF-FLAG = 'Y'
+                           if TRANS-ID > WS-TRANS-ID
+                               move TRANS-ID to WS-TRANS-ID
+                           end-if
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+               add 1 to WS-TRANS-ID
+               perform WRITE-TRANSACTION-KEEP-MENU
+           end-if.
+           set CUST-CLOSED to true.
+           rewrite CUSTOMER-RECORD.
+           close CUSTOMER-FILE.
+
+           move WS-CLOSE-CUST-ID to ACCT-CUST-ID.
+           move 'S' to ACCT-TYPE.
+           open i-o ACCOUNT-FILE.
+           if WS-ACCOUNT-STATUS = '00'
+               read ACCOUNT-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       move 0 to ACCT-BALANCE
+                       rewrite ACCOUNT-RECORD
+               end-read
+               move WS-CLOSE-CUST-ID to ACCT-CUST-ID
+               move 'M' to ACCT-TYPE
+               read ACCOUNT-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       move 0 to ACCT-BALANCE
+                       rewrite ACCOUNT-RECORD
+               end-read
+               close ACCOUNT-FILE
+           end-if.
+
+           perform WRITE-CLOSURE-STATEMENT.
+           display "Account closed successfully.".
+
+       END-CLOSE-ACCOUNT.
+           perform DISPLAY-MENU.
+
+      *    Writes the CLOSEOUT payout transaction without the usual
+      *    "Transaction added successfully"/return-to-menu behavior of
+      *    WRITE-TRANSACTION, since CLOSE-ACCOUNT still has more to do.
+       WRITE-TRANSACTION-KEEP-MENU.
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+           move WS-TRANS-ID to TRANS-ID.
+           move WS-TRANS-CUST-ID to TRANS-CUST-ID.
+           move WS-TRANS-AMOUNT to TRANS-AMOUNT.
+           move WS-TRANS-TYPE to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move space to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
+           close TRANSACTION-FILE.
+
+      *    Builds the final closure statement file for the customer just
+      *    closed in CLOSE-ACCOUNT.
+       WRITE-CLOSURE-STATEMENT.
+           move spaces to WS-CLOSURE-FILENAME.
+           string "closure_statement_" delimited by size
+                  WS-CLOSE-CUST-ID delimited by size
+                  ".txt" delimited by size
+                  into WS-CLOSURE-FILENAME
+           end-string.
+           open output CLOSURE-STATEMENT-FILE.
+           move spaces to CLOSURE-STATEMENT-LINE.
+           string "Final Closure Statement for Customer " delimited
+                  by size
+                  WS-CLOSE-CUST-ID delimited by size
+                  " - " delimited by size
+                  WS-CUST-NAME delimited by size
+                  into CLOSURE-STATEMENT-LINE
+           end-string.
+           write CLOSURE-STATEMENT-LINE.
+           move all "=" to CLOSURE-STATEMENT-LINE.
+           write CLOSURE-STATEMENT-LINE.
+           move spaces to CLOSURE-STATEMENT-LINE.
+           string "Closed on: " delimited by size
+                  function current-date(1:8) delimited by size
+                  into CLOSURE-STATEMENT-LINE
+           end-string.
+           write CLOSURE-STATEMENT-LINE.
+           move WS-CLOSE-PAYOUT-AMOUNT to WS-CLOSE-CSV-AMOUNT.
+           move spaces to CLOSURE-STATEMENT-LINE.
+           string "Final Checking Balance: " delimited by size
+                  WS-CLOSE-CSV-AMOUNT delimited by size
+                  into CLOSURE-STATEMENT-LINE
+           end-string.
+           write CLOSURE-STATEMENT-LINE.
+           move spaces to CLOSURE-STATEMENT-LINE.
+           string "All Savings/Money Market accounts zeroed and
+      -           " closed." delimited by size
+                  into CLOSURE-STATEMENT-LINE
+           end-string.
+           write CLOSURE-STATEMENT-LINE.
+           close CLOSURE-STATEMENT-FILE.
+
+      *    Issues a new debit card for a customer or updates the daily
+      *    withdrawal limit on an existing one.
+       ISSUE-DEBIT-CARD.
+           display "Enter Customer ID to issue/update card for: ".
+           accept WS-ISSUE-CUST-ID.
+           move WS-ISSUE-CUST-ID to CUST-ID.
+           open input CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Customer not found."
+                   close CUSTOMER-FILE
+                   go to END-ISSUE-DEBIT-CARD
+           end-read.
+           close CUSTOMER-FILE.
+
+           display "Enter Daily Withdrawal Limit: ".
+           accept WS-ISSUE-DAILY-LIMIT.
+
+           open i-o DEBIT-CARD-FILE.
+           if WS-CARD-STATUS not = '00'
+               open output DEBIT-CARD-FILE
+               close DEBIT-CARD-FILE
+               open i-o DEBIT-CARD-FILE
+           end-if.
+           move WS-ISSUE-CUST-ID to CARD-CUST-ID.
+           read DEBIT-CARD-FILE
+               invalid key
+                   compute CARD-NUMBER =
+                       WS-ISSUE-CUST-ID * 1000000000 + 4000000000
+                   move WS-ISSUE-DAILY-LIMIT to CARD-DAILY-LIMIT
+                   move 0 to CARD-DAILY-USED
+                   move 0 to CARD-LAST-USE-DATE
+                   set CARD-ACTIVE to true
+                   write DEBIT-CARD-RECORD
+                   display "Debit card issued with number " CARD-NUMBER
+               not invalid key
+                   move WS-ISSUE-DAILY-LIMIT to CARD-DAILY-LIMIT
+                   rewrite DEBIT-CARD-RECORD
+                   display "Debit card daily limit updated."
+           end-read.
+           close DEBIT-CARD-FILE.
+
+       END-ISSUE-DEBIT-CARD.
+           perform DISPLAY-MENU.
+
+      *    Checks WS-TRANS-CUST-ID's debit card (if any) against its
+      *    daily withdrawal limit, resetting the running total when the
+      *    card hasn't been used yet today. Customers without a card on
+      *    file are unrestricted. Sets WS-CARD-LIMIT-OK to 'N' when the
+      *    withdrawal would put the customer over their daily limit.
+       CHECK-DEBIT-CARD-LIMIT.
+           move 'Y' to WS-CARD-LIMIT-OK.
+           move WS-TRANS-CUST-ID to CARD-CUST-ID.
+           open i-o DEBIT-CARD-FILE.
+           if WS-CARD-STATUS = '00'
+               read DEBIT-CARD-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       if CARD-ACTIVE
+                           move function current-date(1:8)
+                               to WS-TODAYS-DATE
+                           if CARD-LAST-USE-DATE not = WS-TODAYS-DATE
+                               move 0 to CARD-DAILY-USED
+                               move WS-TODAYS-DATE to CARD-LAST-USE-DATE
+                           end-if
+                           if CARD-DAILY-USED + WS-TRANS-AMOUNT
+                              > CARD-DAILY-LIMIT
+                               move 'N' to WS-CARD-LIMIT-OK
+                           else
+                               add WS-TRANS-AMOUNT to CARD-DAILY-USED
+                               rewrite DEBIT-CARD-RECORD
+                           end-if
+                       end-if
+               end-read
+               close DEBIT-CARD-FILE
+           end-if.
+
+      *    Lets a customer set up a joint owner on their checking
+      *    account. The joint owner's Customer ID is a separate,
+      *    already-existing customer record (their own CUST-BALANCE
+      *    stays untouched) -- RESOLVE-JOINT-OWNER is what makes
+      *    transactions against either ID post to the primary's shared
+      *    balance.
+       ADD-JOINT-OWNER.
+           display "Enter Primary Customer ID (account to share): ".
+           accept WS-JOINT-PRIMARY-CUST-ID.
+           move WS-JOINT-PRIMARY-CUST-ID to CUST-ID.
+           open input CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Primary customer not found."
+                   close CUSTOMER-FILE
+                   go to END-ADD-JOINT-OWNER
+           end-read.
+           close CUSTOMER-FILE.
+
+           display "Enter Joint Owner Customer ID: ".
+           accept WS-JOINT-OWNER-CUST-ID.
+           if WS-JOINT-OWNER-CUST-ID = WS-JOINT-PRIMARY-CUST-ID
+               display "A customer cannot be a joint owner of their own
+      -               " account."
+               go to END-ADD-JOINT-OWNER
+           end-if.
+           move WS-JOINT-OWNER-CUST-ID to CUST-ID.
+           open input CUSTOMER-FILE.
+           read CUSTOMER-FILE
+               invalid key
+                   display "Joint owner customer not found."
+                   close CUSTOMER-FILE
+                   go to END-ADD-JOINT-OWNER
+           end-read.
+           close CUSTOMER-FILE.
+
+           move 'C' to WS-JOINT-ACCT-TYPE.
+
+           open i-o JOINT-OWNER-FILE.
+           if WS-JOINT-STATUS not = '00'
+               open output JOINT-OWNER-FILE
+               close JOINT-OWNER-FILE
+               open i-o JOINT-OWNER-FILE
+           end-if.
+           move WS-JOINT-OWNER-CUST-ID to JOINT-OWNER-CUST-ID.
+           read JOINT-OWNER-FILE
+               invalid key
+                   move WS-JOINT-PRIMARY-CUST-ID
+                       to JOINT-PRIMARY-CUST-ID
+                   move WS-JOINT-ACCT-TYPE to JOINT-ACCT-TYPE
+                   move function current-date(1:8) to JOINT-ADDED-DATE
+                   write JOINT-OWNER-RECORD
+               not invalid key
+                   move WS-JOINT-PRIMARY-CUST-ID
+                       to JOINT-PRIMARY-CUST-ID
+                   move WS-JOINT-ACCT-TYPE to JOINT-ACCT-TYPE
+                   move function current-date(1:8) to JOINT-ADDED-DATE
+                   rewrite JOINT-OWNER-RECORD
+           end-read.
+           close JOINT-OWNER-FILE.
+           display "Joint owner added successfully.".
+
+       END-ADD-JOINT-OWNER.
+           perform DISPLAY-MENU.
+
+      *    If WS-TRANS-CUST-ID is registered as a joint owner on another
+      *    customer's checking account, redirects it to that primary
+      *    customer's ID so the transaction posts against the shared
+      *    balance instead of failing with "Customer not found."
+       RESOLVE-JOINT-OWNER.
+           open input JOINT-OWNER-FILE.
+           if WS-JOINT-STATUS = '00'
+               move WS-TRANS-CUST-ID to JOINT-OWNER-CUST-ID
+               read JOINT-OWNER-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       display "Posting to joint account owned by "
+                           JOINT-PRIMARY-CUST-ID "."
+                       move JOINT-PRIMARY-CUST-ID to WS-TRANS-CUST-ID
+               end-read
+               close JOINT-OWNER-FILE
+           end-if.
 
        VIEW-CUSTOMER-ACCOUNTS.
+           display "Enter Customer ID to search (0 for all): ".
+           accept WS-SEARCH-CUST-ID.
+           display "Enter Minimum Balance to filter (0 for none): ".
+           accept WS-SEARCH-MIN-BALANCE.
+           display "Export this view to customer_view_export.csv? "
+               "(Y/N): ".
+           accept WS-EXPORT-CHOICE.
+           if EXPORT-REQUESTED
+               open output CUSTOMER-VIEW-EXPORT-FILE
+               move "CustID,Name,Balance,ODLimit,Status,Currency"
+                   to CUSTOMER-VIEW-EXPORT-LINE
+               write CUSTOMER-VIEW-EXPORT-LINE
+           end-if.
+           move zero to WS-MATCHES-FOUND.
            open input CUSTOMER-FILE.
            move 'N' to WS-EOF-FLAG.
            display "Customer Accounts:".
            display "-------------------".
            display "ID     Name                           Balance".
            display "--------------------------------------------------".
-           read CUSTOMER-FILE
+           read CUSTOMER-FILE next record
                at end
                    display "No customer records found."
+                   move 'Y' to WS-EOF-FLAG
                not at end
                    perform until EOF-REACHED
-                       display CUST-ID " " CUST-NAME " " CUST-BALANCE
-                       read CUSTOMER-FILE
+                       if (WS-SEARCH-CUST-ID = 0
+                          or CUST-ID = WS-SEARCH-CUST-ID)
+                          and CUST-BALANCE >= WS-SEARCH-MIN-BALANCE
+                           add 1 to WS-MATCHES-FOUND
+                           display CUST-ID " " CUST-NAME " "
+                               CUST-BALANCE " " CUST-CURRENCY
+                           perform LIST-CUSTOMER-ADDITIONAL-ACCOUNTS
+                           if EXPORT-REQUESTED
+                               perform WRITE-CUSTOMER-VIEW-EXPORT-LINE
+                           end-if
+                       end-if
+                       read CUSTOMER-FILE next record
                            at end
                                move 'Y' to WS-EOF-FLAG
                        end-read
                    end-perform
+                   if WS-MATCHES-FOUND = 0
+                       display "No matching customer records found."
+                   end-if
            end-read.
            close CUSTOMER-FILE.
+           if EXPORT-REQUESTED
+               close CUSTOMER-VIEW-EXPORT-FILE
+               display "Exported " WS-MATCHES-FOUND
+                   " customer record(s) to customer_view_export.csv."
+           end-if.
            display "Press Enter to return to menu.".
            accept WS-USER-CHOICE.
            perform DISPLAY-MENU.
 
+      *    Writes the customer record currently held in CUSTOMER-RECORD
+      *    to CUSTOMER-VIEW-EXPORT-FILE, same column layout csv-
+      *    export.cbl uses for its full-file dump.
+       WRITE-CUSTOMER-VIEW-EXPORT-LINE.
+           move CUST-BALANCE to WS-EXPORT-CSV-AMOUNT.
+           move spaces to CUSTOMER-VIEW-EXPORT-LINE.
+           string CUST-ID delimited by size
+                  "," delimited by size
+                  CUST-NAME delimited by size
+                  "," delimited by size
+                  WS-EXPORT-CSV-AMOUNT delimited by size
+                  "," delimited by size
+                  CUST-OD-LIMIT delimited by size
+                  "," delimited by size
+                  CUST-STATUS delimited by size
+                  "," delimited by size
+                  CUST-CURRENCY delimited by size
+                  into CUSTOMER-VIEW-EXPORT-LINE
+           end-string.
+           write CUSTOMER-VIEW-EXPORT-LINE.
+
+      *    Shows any Savings/Money Market accounts for the customer
+      *    record currently held in CUSTOMER-RECORD.
+       LIST-CUSTOMER-ADDITIONAL-ACCOUNTS.
+           move CUST-ID to WS-ACCT-CUST-ID.
+           open input ACCOUNT-FILE.
+           if WS-ACCOUNT-STATUS = '00'
+               move CUST-ID to ACCT-CUST-ID
+               move 'S' to ACCT-TYPE
+               read ACCOUNT-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       display "     - Savings Acct " ACCT-NUMBER
+      -                    " Balance " ACCT-BALANCE
+               end-read
+               move CUST-ID to ACCT-CUST-ID
+               move 'M' to ACCT-TYPE
+               read ACCOUNT-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       display "     - Money Mkt Acct " ACCT-NUMBER
+      -                    " Balance " ACCT-BALANCE
+               end-read
+               close ACCOUNT-FILE
+           end-if.
+
+      *    Sorts the transaction history into SORTED-TRANS-FILE on the
+      *    requested key (date, amount, or original Transaction ID order)
+      *    before displaying it.
        VIEW-TRANSACTION-HISTORY.
            open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               display "No transaction records found."
+               close TRANSACTION-FILE
+               go to END-VIEW-TRANSACTION-HISTORY
+           end-if.
+           close TRANSACTION-FILE.
+
+           display "Sort by ([D]ate/[A]mount/[N]one - ID order): ".
+           accept WS-SORT-CHOICE.
+           if WS-SORT-CHOICE = 'D' or WS-SORT-CHOICE = 'd'
+               sort SORT-WORK-FILE on ascending key SRT-TRANS-DATE
+                   using TRANSACTION-FILE
+                   giving SORTED-TRANS-FILE
+           else
+               if WS-SORT-CHOICE = 'A' or WS-SORT-CHOICE = 'a'
+                   sort SORT-WORK-FILE on ascending key SRT-TRANS-AMOUNT
+                       using TRANSACTION-FILE
+                       giving SORTED-TRANS-FILE
+               else
+                   sort SORT-WORK-FILE on ascending key SRT-TRANS-ID
+                       using TRANSACTION-FILE
+                       giving SORTED-TRANS-FILE
+               end-if
+           end-if.
+
+           display "Export this view to transaction_view_export.csv?"
+               " (Y/N): ".
+           accept WS-EXPORT-CHOICE.
+           if EXPORT-REQUESTED
+               open output TRANSACTION-VIEW-EXPORT-FILE
+               move "TransID,CustID,Amount,Currency,Type,Date,Time,
+      -            "Reversed"
+                   to TRANSACTION-VIEW-EXPORT-LINE
+               write TRANSACTION-VIEW-EXPORT-LINE
+           end-if.
+           move zero to WS-MATCHES-FOUND.
+
+      *    Customers can hold different currencies (CUST-CURRENCY), so
+      *    each row's currency is looked up by TRANS-CUST-ID rather
+      *    than assumed -- this merged, all-customer history would
+      *    otherwise show bare amounts with no way to tell a 500 USD
+      *    row from a 500 JPY row.
+           open input CUSTOMER-FILE.
+           open input SORTED-TRANS-FILE.
            move 'N' to WS-EOF-FLAG.
            display "Transaction History:".
            display "---------------------".
-           display "ID     Cust-ID   Amount      Type".
+           display "ID   Cust-ID  Amount   Ccy  Type      Date    Time".
            display "--------------------------------------------------".
-           read TRANSACTION-FILE
+           read SORTED-TRANS-FILE
                at end
                    display "No transaction records found."
                not at end
                    perform until EOF-REACHED
-                       if TRANS-TYPE = 'D' or TRANS-TYPE = 'd'
+                       if ST-TRANS-TYPE = 'D' or ST-TRANS-TYPE = 'd'
                            move 'Deposit' to DISPLAY-TRANS-TYPE
                        else
-                           if TRANS-TYPE = 'W' or TRANS-TYPE = 'w'
+                           if ST-TRANS-TYPE = 'W' or ST-TRANS-TYPE = 'w'
                                move 'Withdrawal' to DISPLAY-TRANS-TYPE
                            else
-                               move TRANS-TYPE to DISPLAY-TRANS-TYPE
+                               move ST-TRANS-TYPE to DISPLAY-TRANS-TYPE
                            end-if
                        end-if
-                       display TRANS-ID " " TRANS-CUST-ID "    $" 
-                       TRANS-AMOUNT " " DISPLAY-TRANS-TYPE
-                       read TRANSACTION-FILE
+                       if ST-IS-REVERSED
+                           move "[REVERSED]" to WS-REVERSED-MARKER
+                       else
+                           move spaces to WS-REVERSED-MARKER
+                       end-if
+                       move ST-TRANS-CUST-ID to CUST-ID
+                       read CUSTOMER-FILE
+                           invalid key
+                               move "???" to WS-TRANS-VIEW-CURRENCY
+                           not invalid key
+                               move CUST-CURRENCY
+                                   to WS-TRANS-VIEW-CURRENCY
+                       end-read
+                       display ST-TRANS-ID " " ST-TRANS-CUST-ID "    $"
+                       ST-TRANS-AMOUNT " " WS-TRANS-VIEW-CURRENCY " "
+                       DISPLAY-TRANS-TYPE " "
+                       ST-TRANS-DATE " " ST-TRANS-TIME " "
+                       WS-REVERSED-MARKER
+                       if EXPORT-REQUESTED
+                           perform WRITE-TRANSACTION-VIEW-EXPORT-LINE
+                           add 1 to WS-MATCHES-FOUND
+                       end-if
+                       read SORTED-TRANS-FILE
                            at end
                                move 'Y' to WS-EOF-FLAG
                        end-read
                    end-perform
            end-read.
-           close TRANSACTION-FILE.
+           close SORTED-TRANS-FILE.
+           close CUSTOMER-FILE.
+           if EXPORT-REQUESTED
+               close TRANSACTION-VIEW-EXPORT-FILE
+               display "Exported " WS-MATCHES-FOUND
+                   " transaction record(s) to "
+                   "transaction_view_export.csv."
+           end-if.
            display "Press Enter to return to menu.".
            accept WS-USER-CHOICE.
+
+       END-VIEW-TRANSACTION-HISTORY.
            perform DISPLAY-MENU.
+
+      *    Writes the sorted transaction record currently held in
+      *    ST-TRANSACTION-RECORD to TRANSACTION-VIEW-EXPORT-FILE, same
+      *    column layout csv-export.cbl uses for its full-file dump.
+       WRITE-TRANSACTION-VIEW-EXPORT-LINE.
+           move ST-TRANS-AMOUNT to WS-EXPORT-CSV-AMOUNT.
+           move spaces to TRANSACTION-VIEW-EXPORT-LINE.
+           string ST-TRANS-ID delimited by size
+                  "," delimited by size
+                  ST-TRANS-CUST-ID delimited by size
+                  "," delimited by size
+                  WS-EXPORT-CSV-AMOUNT delimited by size
+                  "," delimited by size
+                  WS-TRANS-VIEW-CURRENCY delimited by size
+                  "," delimited by size
+                  ST-TRANS-TYPE delimited by space
+                  "," delimited by size
+                  ST-TRANS-DATE delimited by size
+                  "," delimited by size
+                  ST-TRANS-TIME delimited by size
+                  "," delimited by size
+                  ST-TRANS-REVERSED delimited by size
+                  into TRANSACTION-VIEW-EXPORT-LINE
+           end-string.
+           write TRANSACTION-VIEW-EXPORT-LINE.
       
       
\ No newline at end of file
