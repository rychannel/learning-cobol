@@ -0,0 +1,210 @@
+       identification division.
+       program-id. interest-posting.
+
+       environment division.
+       input-output section.
+       file-control.
+       select CUSTOMER-FILE
+           assign to 'customers.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is CUST-ID
+           lock mode is automatic
+           file status is WS-CUSTOMER-STATUS.
+       select TRANSACTION-FILE
+           assign to 'transactions.dat'
+           organization is line sequential
+           file status is WS-TRANSACTION-STATUS.
+       select ACCOUNT-FILE
+           assign to 'accounts.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is ACCT-KEY
+           lock mode is automatic
+           file status is WS-ACCOUNT-STATUS.
+
+       data division.
+       file section.
+       fd CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CUST-ID               pic 9(6).
+          05 CUST-NAME             pic x(30).
+          05 CUST-BALANCE          pic s9(8)v99.
+          05 CUST-OD-LIMIT         pic 9(6)v99.
+          05 CUST-STATUS           pic x(1).
+             88 CUST-ACTIVE        value 'A'.
+             88 CUST-FROZEN        value 'F'.
+             88 CUST-CLOSED        value 'C'.
+          05 CUST-CURRENCY         pic x(3).
+
+       fd TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ID               pic 9(6).
+          05 TRANS-CUST-ID          pic 9(6).
+          05 TRANS-AMOUNT           pic 9(8)v99.
+          05 TRANS-TYPE             pic x(11).
+          05 TRANS-DATE             pic 9(8).
+          05 TRANS-TIME             pic 9(6).
+          05 TRANS-REVERSED         pic x(1).
+
+       fd ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+          05 ACCT-KEY.
+             10 ACCT-CUST-ID       pic 9(6).
+             10 ACCT-TYPE          pic x(1).
+          05 ACCT-NUMBER           pic 9(10).
+          05 ACCT-BALANCE          pic 9(8)v99.
+
+       working-storage section.
+       01 WS-CUSTOMER-STATUS        pic xx.
+       01 WS-TRANSACTION-STATUS     pic xx.
+       01 WS-ACCOUNT-STATUS         pic xx.
+       01 WS-EOF-FLAG               pic x value 'N'.
+          88 EOF-REACHED           value 'Y'.
+
+       01 WS-INTEREST-BASIS         pic 9(8)v99.
+       01 WS-INTEREST-RATE          pic 9v9999.
+       01 WS-TIER-1-RATE            pic 9v9999 value 0.0050.
+       01 WS-TIER-2-RATE            pic 9v9999 value 0.0100.
+       01 WS-TIER-3-RATE            pic 9v9999 value 0.0150.
+       01 WS-TIER-1-CEILING         pic 9(8)v99 value 1000.00.
+       01 WS-TIER-2-CEILING         pic 9(8)v99 value 10000.00.
+       01 WS-INTEREST-AMOUNT        pic 9(8)v99.
+       01 WS-TRANS-ID                pic 9(6) value 0.
+       01 WS-CUSTOMERS-PROCESSED    pic 9(5) value zero.
+
+       procedure division.
+       MAIN-LOGIC.
+           display "Interest Posting Batch Job Starting...".
+           perform FIND-LAST-TRANS-ID.
+           open i-o CUSTOMER-FILE.
+           if WS-CUSTOMER-STATUS not = '00'
+               display "Customer file not found. Aborting."
+               stop run
+           end-if.
+
+           open extend TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS not = '00'
+               open output TRANSACTION-FILE
+           end-if.
+
+           read CUSTOMER-FILE next record
+               at end
+                   display "No customer records found."
+               not at end
+                   perform until EOF-REACHED
+                       perform POST-INTEREST
+                       read CUSTOMER-FILE next record
+                           at end
+                               move 'Y' to WS-EOF-FLAG
+                       end-read
+                   end-perform
+           end-read.
+
+           close CUSTOMER-FILE.
+           close TRANSACTION-FILE.
+           display "Interest posted to " WS-CUSTOMERS-PROCESSED
+               " customer(s).".
+           stop run.
+
+      *    Scans the current transaction file for the highest TRANS-ID
+      *    already in use, the same way ADD-NEW-TRANSACTION does.
+       FIND-LAST-TRANS-ID.
+           open input TRANSACTION-FILE.
+           if WS-TRANSACTION-STATUS = '00'
+               read TRANSACTION-FILE
+                   at end
+                       continue
+                   not at end
+                       perform until WS-EOF-FLAG = 'Y'
+                           if TRANS-ID > WS-TRANS-ID
+                               move TRANS-ID to WS-TRANS-ID
+                           end-if
+                           read TRANSACTION-FILE
+                               at end
+                                   move 'Y' to WS-EOF-FLAG
+                           end-read
+                       end-perform
+               end-read
+               close TRANSACTION-FILE
+           end-if.
+           move 'N' to WS-EOF-FLAG.
+
+      *    Picks the tiered interest rate for WS-INTEREST-BASIS (the
+      *    balance -- checking or a Savings/Money Market account --
+      *    currently being rated).
+       SELECT-INTEREST-RATE.
+           if WS-INTEREST-BASIS < WS-TIER-1-CEILING
+               move WS-TIER-1-RATE to WS-INTEREST-RATE
+           else
+               if WS-INTEREST-BASIS < WS-TIER-2-CEILING
+                   move WS-TIER-2-RATE to WS-INTEREST-RATE
+               else
+                   move WS-TIER-3-RATE to WS-INTEREST-RATE
+               end-if
+           end-if.
+
+       POST-INTEREST.
+           if CUST-ACTIVE and CUST-BALANCE > 0
+               move CUST-BALANCE to WS-INTEREST-BASIS
+               perform SELECT-INTEREST-RATE
+               compute WS-INTEREST-AMOUNT rounded =
+                   CUST-BALANCE * WS-INTEREST-RATE
+               if WS-INTEREST-AMOUNT > 0
+                   add WS-INTEREST-AMOUNT to CUST-BALANCE
+                   rewrite CUSTOMER-RECORD
+                   perform WRITE-INTEREST-TRANSACTION
+                   add 1 to WS-CUSTOMERS-PROCESSED
+               end-if
+           end-if.
+           if CUST-ACTIVE
+               perform POST-ACCOUNT-INTEREST
+           end-if.
+
+      *    Applies tiered interest to this customer's Savings and
+      *    Money Market accounts in ACCOUNT-FILE -- the balances this
+      *    batch job's "savings" interest is actually meant to pay.
+       POST-ACCOUNT-INTEREST.
+           move CUST-ID to ACCT-CUST-ID.
+           move 'S' to ACCT-TYPE.
+           perform POST-ONE-ACCOUNT-INTEREST.
+           move CUST-ID to ACCT-CUST-ID.
+           move 'M' to ACCT-TYPE.
+           perform POST-ONE-ACCOUNT-INTEREST.
+
+       POST-ONE-ACCOUNT-INTEREST.
+           open i-o ACCOUNT-FILE.
+           if WS-ACCOUNT-STATUS = '00'
+               read ACCOUNT-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       if ACCT-BALANCE > 0
+                           move ACCT-BALANCE to WS-INTEREST-BASIS
+                           perform SELECT-INTEREST-RATE
+                           compute WS-INTEREST-AMOUNT rounded =
+                               ACCT-BALANCE * WS-INTEREST-RATE
+                           if WS-INTEREST-AMOUNT > 0
+                               add WS-INTEREST-AMOUNT to ACCT-BALANCE
+                               rewrite ACCOUNT-RECORD
+                               perform WRITE-INTEREST-TRANSACTION
+                               add 1 to WS-CUSTOMERS-PROCESSED
+                           end-if
+                       end-if
+               end-read
+               close ACCOUNT-FILE
+           end-if.
+
+      *    Writes the one TRANSACTION-RECORD shape every interest
+      *    accrual site above shares -- TRANS-CUST-ID/CUST-ID must
+      *    already be set by the caller.
+       WRITE-INTEREST-TRANSACTION.
+           add 1 to WS-TRANS-ID.
+           move WS-TRANS-ID to TRANS-ID.
+           move CUST-ID to TRANS-CUST-ID.
+           move WS-INTEREST-AMOUNT to TRANS-AMOUNT.
+           move 'I' to TRANS-TYPE.
+           move function current-date(1:8) to TRANS-DATE.
+           move function current-date(9:6) to TRANS-TIME.
+           move space to TRANS-REVERSED.
+           write TRANSACTION-RECORD.
